@@ -4,94 +4,2276 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PERSON-CUSTOMER-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
                SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CARDS-STATUS.
+                SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat"
+                  ORGANISATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TAX-CARDS-STATUS.
+               SELECT F-TAX-CONTROL-FILE ASSIGN TO "tax-control.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-CONTROL-STATUS.
+               SELECT F-EXCEPTIONS-FILE ASSIGN TO
+                 "customer-exceptions.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-TAX-CHECKPOINT-FILE ASSIGN TO
+                 "tax-day-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-CHECKPOINT-STATUS.
+               SELECT F-BIRTHDAY-CHECKPOINT-FILE ASSIGN TO
+                 "birthday-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BIRTHDAY-CHECKPOINT-STATUS.
+               SELECT F-UPCOMING-FILE ASSIGN TO
+                 "upcoming-birthdays.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-BUSINESS-FILE ASSIGN TO
+                 "business-customers.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-CARDS-PENDING-FILE ASSIGN TO
+                 "cards-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-CARDS-SORTED-FILE ASSIGN TO
+                 "cards-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-CARDS-WORK ASSIGN TO "cards.srt".
+               SELECT F-TAX-CARDS-PENDING-FILE ASSIGN TO
+                 "cards-tax-day-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-TAX-CARDS-SORTED-FILE ASSIGN TO
+                 "cards-tax-day-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-TAX-CARDS-WORK ASSIGN TO "tax-cards.srt".
+               SELECT F-MILESTONE-21-FILE ASSIGN TO
+                 "cards-21st-birthday.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-MILESTONE-21-CHECKPOINT-FILE ASSIGN TO
+                 "milestone-21-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-MILESTONE-21-CHECKPT-STATUS.
+               SELECT F-MILESTONE-21-PENDING-FILE ASSIGN TO
+                 "cards-21st-birthday-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-MILESTONE-21-SORTED-FILE ASSIGN TO
+                 "cards-21st-birthday-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-MILESTONE-21-WORK ASSIGN TO
+                 "milestone-21.srt".
+               SELECT F-MILESTONE-65-FILE ASSIGN TO
+                 "cards-65th-birthday.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-MILESTONE-65-CHECKPOINT-FILE ASSIGN TO
+                 "milestone-65-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-MILESTONE-65-CHECKPT-STATUS.
+               SELECT F-MILESTONE-65-PENDING-FILE ASSIGN TO
+                 "cards-65th-birthday-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-MILESTONE-65-SORTED-FILE ASSIGN TO
+                 "cards-65th-birthday-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-MILESTONE-65-WORK ASSIGN TO
+                 "milestone-65.srt".
+               SELECT F-COMBINED-FILE ASSIGN TO
+                 "cards-combined.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-COMBINED-IDS-FILE ASSIGN TO
+                 "cards-combined-ids.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-COMBINED-PENDING-FILE ASSIGN TO
+                 "cards-combined-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-COMBINED-SORTED-FILE ASSIGN TO
+                 "cards-combined-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-COMBINED-WORK ASSIGN TO "combined.srt".
+               SELECT F-SIGNUP-FILE ASSIGN TO
+                 "signup-anniversary-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-SIGNUP-CHECKPOINT-FILE ASSIGN TO
+                 "signup-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SIGNUP-CHECKPOINT-STATUS.
+               SELECT F-SIGNUP-PENDING-FILE ASSIGN TO
+                 "signup-anniversary-pending.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-SIGNUP-SORTED-FILE ASSIGN TO
+                 "signup-anniversary-sorted.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT SORT-SIGNUP-WORK ASSIGN TO "signup.srt".
+               SELECT F-AUDIT-FILE ASSIGN TO "card-audit.dat"
                  ORGANISATION IS LINE SEQUENTIAL.
-                SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat" 
-                  ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-BACKFILL-CONTROL-FILE ASSIGN TO
+                 "backfill-control.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BACKFILL-CONTROL-STATUS.
+               SELECT F-GREETING-TEMPLATE-FILE ASSIGN TO
+                 "greeting-templates.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-GREETING-TEMPLATE-STATUS.
+               SELECT F-MANIFEST-FILE ASSIGN TO
+                 "card-batch-manifest.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-CARDS-ARCHIVE-FILE ASSIGN TO
+                 WS-CARDS-ARCHIVE-NAME
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-TAX-CARDS-ARCHIVE-FILE ASSIGN TO
+                 WS-TAX-CARDS-ARCHIVE-NAME
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-REPRINT-CONTROL-FILE ASSIGN TO
+                 "reprint-control.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REPRINT-CONTROL-STATUS.
+               SELECT F-ARCHIVE-CHECKPOINT-FILE ASSIGN TO
+                 "cards-archive-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ARCHIVE-CHECKPOINT-STATUS.
+               SELECT F-TAX-ARCHIVE-CHECKPOINT-FILE ASSIGN TO
+                 "tax-cards-archive-checkpoint.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-ARCHIVE-CHECKPT-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-CUSTOMERS-FILE.
            01 PERSON.
+               05 PERSON-CUSTOMER-ID PIC 9(7).
                05 PERSON-NAME PIC X(40).
-               05 PERSON-ADDRESS PIC X(100).
+               05 PERSON-ADDRESS.
+                   10 PERSON-STREET PIC X(60).
+                   10 PERSON-CITY PIC X(25).
+                   10 PERSON-STATE PIC X(02).
+                   10 PERSON-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 PERSON-COUNTRY PIC X(02).
+                   88 PERSON-IS-DOMESTIC VALUE "US", SPACES.
+                   88 PERSON-IS-MEXICO VALUE "MX".
                05 PERSON-BIRTHDAY.
                    10 BIRTHDAY-YEAR PIC 9(4).
                    10 YEAR-MON-SEPARATOR PIC X.
                    10 BIRTHDAY-MONTH PIC 99.
                    10 MON-DAY-SEPARATOR PIC X.
                    10 BIRTHDAY-DAY PIC 99.
+               05 PERSON-SIGNUP-DATE.
+                   10 SIGNUP-YEAR PIC 9(4).
+                   10 SIGNUP-YEAR-MON-SEPARATOR PIC X.
+                   10 SIGNUP-MONTH PIC 99.
+                   10 SIGNUP-MON-DAY-SEPARATOR PIC X.
+                   10 SIGNUP-DAY PIC 99.
                05 PERSON-JOB-TITLE PIC X(60).
+               05 PERSON-DO-NOT-MAIL PIC X.
+                   88 PERSON-OPTED-OUT VALUE "Y".
            FD F-CARDS-FILE.
            01 CARDS-PERSON.
+               05 CARDS-PERSON-ID PIC 9(7).
                05 CARDS-PERSON-NAME PIC X(40).
-               05 CARDS-PERSON-ADDRESS PIC X(100).
+               05 CARDS-PERSON-ADDRESS.
+                   10 CARDS-STREET PIC X(60).
+                   10 CARDS-CITY PIC X(25).
+                   10 CARDS-STATE PIC X(02).
+                   10 CARDS-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
                05 CARDS-GREETING PIC X(56).
            FD F-TAX-CARDS-FILE.
            01 TAX-CARDS-PERSON.
+               05 TAX-CARDS-PERSON-ID PIC 9(7).
                05 TAX-CARDS-PERSON-NAME PIC X(40).
-               05 TAX-CARDS-PERSON-ADDRESS PIC X(100).
+               05 TAX-CARDS-PERSON-ADDRESS.
+                   10 TAX-CARDS-STREET PIC X(60).
+                   10 TAX-CARDS-CITY PIC X(25).
+                   10 TAX-CARDS-STATE PIC X(02).
+                   10 TAX-CARDS-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
                05 TAX-CARDS-GREETING PIC X(56).
+           FD F-CARDS-ARCHIVE-FILE.
+           01 CARDS-ARCHIVE-RECORD.
+               05 CARDS-ARCHIVE-PERSON-ID PIC 9(7).
+               05 CARDS-ARCHIVE-PERSON-NAME PIC X(40).
+               05 CARDS-ARCHIVE-PERSON-ADDRESS.
+                   10 CARDS-ARCHIVE-STREET PIC X(60).
+                   10 CARDS-ARCHIVE-CITY PIC X(25).
+                   10 CARDS-ARCHIVE-STATE PIC X(02).
+                   10 CARDS-ARCHIVE-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 CARDS-ARCHIVE-GREETING PIC X(56).
+           FD F-TAX-CARDS-ARCHIVE-FILE.
+           01 TAX-CARDS-ARCHIVE-RECORD.
+               05 TAX-CARDS-ARCHIVE-PERSON-ID PIC 9(7).
+               05 TAX-CARDS-ARCHIVE-PERSON-NAME PIC X(40).
+               05 TAX-CARDS-ARCHIVE-PERSON-ADDRESS.
+                   10 TAX-CARDS-ARCHIVE-STREET PIC X(60).
+                   10 TAX-CARDS-ARCHIVE-CITY PIC X(25).
+                   10 TAX-CARDS-ARCHIVE-STATE PIC X(02).
+                   10 TAX-CARDS-ARCHIVE-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 TAX-CARDS-ARCHIVE-GREETING PIC X(56).
+           FD F-CARDS-PENDING-FILE.
+           01 CARDS-PENDING-RECORD.
+               05 CARDS-PENDING-ID PIC 9(7).
+               05 CARDS-PENDING-NAME PIC X(40).
+               05 CARDS-PENDING-ADDRESS.
+                   10 CARDS-PENDING-STREET PIC X(60).
+                   10 CARDS-PENDING-CITY PIC X(25).
+                   10 CARDS-PENDING-STATE PIC X(02).
+                   10 CARDS-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 CARDS-PENDING-GREETING PIC X(56).
+           FD F-CARDS-SORTED-FILE.
+           01 CARDS-SORTED-RECORD.
+               05 CARDS-SORTED-ID PIC 9(7).
+               05 CARDS-SORTED-NAME PIC X(40).
+               05 CARDS-SORTED-ADDRESS.
+                   10 CARDS-SORTED-STREET PIC X(60).
+                   10 CARDS-SORTED-CITY PIC X(25).
+                   10 CARDS-SORTED-STATE PIC X(02).
+                   10 CARDS-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 CARDS-SORTED-GREETING PIC X(56).
+           SD SORT-CARDS-WORK.
+           01 SORT-CARDS-RECORD.
+               05 SORT-CARDS-ID PIC 9(7).
+               05 SORT-CARDS-NAME PIC X(40).
+               05 SORT-CARDS-ADDRESS.
+                   10 SORT-CARDS-STREET PIC X(60).
+                   10 SORT-CARDS-CITY PIC X(25).
+                   10 SORT-CARDS-STATE PIC X(02).
+                   10 SORT-CARDS-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-CARDS-GREETING PIC X(56).
+           FD F-TAX-CARDS-PENDING-FILE.
+           01 TAX-CARDS-PENDING-RECORD.
+               05 TAX-CARDS-PENDING-ID PIC 9(7).
+               05 TAX-CARDS-PENDING-NAME PIC X(40).
+               05 TAX-CARDS-PENDING-ADDRESS.
+                   10 TAX-CARDS-PENDING-STREET PIC X(60).
+                   10 TAX-CARDS-PENDING-CITY PIC X(25).
+                   10 TAX-CARDS-PENDING-STATE PIC X(02).
+                   10 TAX-CARDS-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 TAX-CARDS-PENDING-GREETING PIC X(56).
+           FD F-TAX-CARDS-SORTED-FILE.
+           01 TAX-CARDS-SORTED-RECORD.
+               05 TAX-CARDS-SORTED-ID PIC 9(7).
+               05 TAX-CARDS-SORTED-NAME PIC X(40).
+               05 TAX-CARDS-SORTED-ADDRESS.
+                   10 TAX-CARDS-SORTED-STREET PIC X(60).
+                   10 TAX-CARDS-SORTED-CITY PIC X(25).
+                   10 TAX-CARDS-SORTED-STATE PIC X(02).
+                   10 TAX-CARDS-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 TAX-CARDS-SORTED-GREETING PIC X(56).
+           SD SORT-TAX-CARDS-WORK.
+           01 SORT-TAX-CARDS-RECORD.
+               05 SORT-TAX-CARDS-ID PIC 9(7).
+               05 SORT-TAX-CARDS-NAME PIC X(40).
+               05 SORT-TAX-CARDS-ADDRESS.
+                   10 SORT-TAX-CARDS-STREET PIC X(60).
+                   10 SORT-TAX-CARDS-CITY PIC X(25).
+                   10 SORT-TAX-CARDS-STATE PIC X(02).
+                   10 SORT-TAX-CARDS-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-TAX-CARDS-GREETING PIC X(56).
+           FD F-MILESTONE-21-FILE.
+           01 MILESTONE-21-PERSON.
+               05 MILESTONE-21-ID PIC 9(7).
+               05 MILESTONE-21-NAME PIC X(40).
+               05 MILESTONE-21-ADDRESS.
+                   10 MILESTONE-21-STREET PIC X(60).
+                   10 MILESTONE-21-CITY PIC X(25).
+                   10 MILESTONE-21-STATE PIC X(02).
+                   10 MILESTONE-21-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-21-GREETING PIC X(56).
+           FD F-MILESTONE-21-CHECKPOINT-FILE.
+           01 MILESTONE-21-CHECKPOINT-RECORD.
+               05 MILESTONE-21-CHECKPOINT-ID PIC 9(7).
+               05 MILESTONE-21-CHECKPOINT-DATE PIC X(5).
+               05 MILESTONE-21-CHECKPOINT-YEAR PIC 9(4).
+           FD F-MILESTONE-21-PENDING-FILE.
+           01 MILESTONE-21-PENDING-RECORD.
+               05 MILESTONE-21-PENDING-ID PIC 9(7).
+               05 MILESTONE-21-PENDING-NAME PIC X(40).
+               05 MILESTONE-21-PENDING-ADDRESS.
+                   10 MILESTONE-21-PENDING-STREET PIC X(60).
+                   10 MILESTONE-21-PENDING-CITY PIC X(25).
+                   10 MILESTONE-21-PENDING-STATE PIC X(02).
+                   10 MILESTONE-21-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-21-PENDING-GREETING PIC X(56).
+           FD F-MILESTONE-21-SORTED-FILE.
+           01 MILESTONE-21-SORTED-RECORD.
+               05 MILESTONE-21-SORTED-ID PIC 9(7).
+               05 MILESTONE-21-SORTED-NAME PIC X(40).
+               05 MILESTONE-21-SORTED-ADDRESS.
+                   10 MILESTONE-21-SORTED-STREET PIC X(60).
+                   10 MILESTONE-21-SORTED-CITY PIC X(25).
+                   10 MILESTONE-21-SORTED-STATE PIC X(02).
+                   10 MILESTONE-21-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-21-SORTED-GREETING PIC X(56).
+           SD SORT-MILESTONE-21-WORK.
+           01 SORT-MILESTONE-21-RECORD.
+               05 SORT-MILESTONE-21-ID PIC 9(7).
+               05 SORT-MILESTONE-21-NAME PIC X(40).
+               05 SORT-MILESTONE-21-ADDRESS.
+                   10 SORT-MILESTONE-21-STREET PIC X(60).
+                   10 SORT-MILESTONE-21-CITY PIC X(25).
+                   10 SORT-MILESTONE-21-STATE PIC X(02).
+                   10 SORT-MILESTONE-21-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-MILESTONE-21-GREETING PIC X(56).
+           FD F-MILESTONE-65-FILE.
+           01 MILESTONE-65-PERSON.
+               05 MILESTONE-65-ID PIC 9(7).
+               05 MILESTONE-65-NAME PIC X(40).
+               05 MILESTONE-65-ADDRESS.
+                   10 MILESTONE-65-STREET PIC X(60).
+                   10 MILESTONE-65-CITY PIC X(25).
+                   10 MILESTONE-65-STATE PIC X(02).
+                   10 MILESTONE-65-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-65-GREETING PIC X(56).
+           FD F-MILESTONE-65-CHECKPOINT-FILE.
+           01 MILESTONE-65-CHECKPOINT-RECORD.
+               05 MILESTONE-65-CHECKPOINT-ID PIC 9(7).
+               05 MILESTONE-65-CHECKPOINT-DATE PIC X(5).
+               05 MILESTONE-65-CHECKPOINT-YEAR PIC 9(4).
+           FD F-MILESTONE-65-PENDING-FILE.
+           01 MILESTONE-65-PENDING-RECORD.
+               05 MILESTONE-65-PENDING-ID PIC 9(7).
+               05 MILESTONE-65-PENDING-NAME PIC X(40).
+               05 MILESTONE-65-PENDING-ADDRESS.
+                   10 MILESTONE-65-PENDING-STREET PIC X(60).
+                   10 MILESTONE-65-PENDING-CITY PIC X(25).
+                   10 MILESTONE-65-PENDING-STATE PIC X(02).
+                   10 MILESTONE-65-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-65-PENDING-GREETING PIC X(56).
+           FD F-MILESTONE-65-SORTED-FILE.
+           01 MILESTONE-65-SORTED-RECORD.
+               05 MILESTONE-65-SORTED-ID PIC 9(7).
+               05 MILESTONE-65-SORTED-NAME PIC X(40).
+               05 MILESTONE-65-SORTED-ADDRESS.
+                   10 MILESTONE-65-SORTED-STREET PIC X(60).
+                   10 MILESTONE-65-SORTED-CITY PIC X(25).
+                   10 MILESTONE-65-SORTED-STATE PIC X(02).
+                   10 MILESTONE-65-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 MILESTONE-65-SORTED-GREETING PIC X(56).
+           SD SORT-MILESTONE-65-WORK.
+           01 SORT-MILESTONE-65-RECORD.
+               05 SORT-MILESTONE-65-ID PIC 9(7).
+               05 SORT-MILESTONE-65-NAME PIC X(40).
+               05 SORT-MILESTONE-65-ADDRESS.
+                   10 SORT-MILESTONE-65-STREET PIC X(60).
+                   10 SORT-MILESTONE-65-CITY PIC X(25).
+                   10 SORT-MILESTONE-65-STATE PIC X(02).
+                   10 SORT-MILESTONE-65-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-MILESTONE-65-GREETING PIC X(56).
+           FD F-COMBINED-FILE.
+           01 COMBINED-PERSON.
+               05 COMBINED-PERSON-ID PIC 9(7).
+               05 COMBINED-PERSON-NAME PIC X(40).
+               05 COMBINED-PERSON-ADDRESS.
+                   10 COMBINED-PERSON-STREET PIC X(60).
+                   10 COMBINED-PERSON-CITY PIC X(25).
+                   10 COMBINED-PERSON-STATE PIC X(02).
+                   10 COMBINED-PERSON-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 COMBINED-GREETING PIC X(56).
+           FD F-COMBINED-IDS-FILE.
+           01 COMBINED-ID-RECORD.
+               05 COMBINED-ID-CUSTOMER-ID PIC 9(7).
+           FD F-COMBINED-PENDING-FILE.
+           01 COMBINED-PENDING-RECORD.
+               05 COMBINED-PENDING-ID PIC 9(7).
+               05 COMBINED-PENDING-NAME PIC X(40).
+               05 COMBINED-PENDING-ADDRESS.
+                   10 COMBINED-PENDING-STREET PIC X(60).
+                   10 COMBINED-PENDING-CITY PIC X(25).
+                   10 COMBINED-PENDING-STATE PIC X(02).
+                   10 COMBINED-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 COMBINED-PENDING-GREETING PIC X(56).
+           FD F-COMBINED-SORTED-FILE.
+           01 COMBINED-SORTED-RECORD.
+               05 COMBINED-SORTED-ID PIC 9(7).
+               05 COMBINED-SORTED-NAME PIC X(40).
+               05 COMBINED-SORTED-ADDRESS.
+                   10 COMBINED-SORTED-STREET PIC X(60).
+                   10 COMBINED-SORTED-CITY PIC X(25).
+                   10 COMBINED-SORTED-STATE PIC X(02).
+                   10 COMBINED-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 COMBINED-SORTED-GREETING PIC X(56).
+           SD SORT-COMBINED-WORK.
+           01 SORT-COMBINED-RECORD.
+               05 SORT-COMBINED-ID PIC 9(7).
+               05 SORT-COMBINED-NAME PIC X(40).
+               05 SORT-COMBINED-ADDRESS.
+                   10 SORT-COMBINED-STREET PIC X(60).
+                   10 SORT-COMBINED-CITY PIC X(25).
+                   10 SORT-COMBINED-STATE PIC X(02).
+                   10 SORT-COMBINED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-COMBINED-GREETING PIC X(56).
+           FD F-SIGNUP-FILE.
+           01 SIGNUP-PERSON.
+               05 SIGNUP-PERSON-ID PIC 9(7).
+               05 SIGNUP-PERSON-NAME PIC X(40).
+               05 SIGNUP-PERSON-ADDRESS.
+                   10 SIGNUP-PERSON-STREET PIC X(60).
+                   10 SIGNUP-PERSON-CITY PIC X(25).
+                   10 SIGNUP-PERSON-STATE PIC X(02).
+                   10 SIGNUP-PERSON-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SIGNUP-PERSON-GREETING PIC X(56).
+           FD F-SIGNUP-CHECKPOINT-FILE.
+           01 SIGNUP-CHECKPOINT-RECORD.
+               05 SIGNUP-CHECKPOINT-CUSTOMER-ID PIC 9(7).
+               05 SIGNUP-CHECKPOINT-DATE PIC X(5).
+               05 SIGNUP-CHECKPOINT-YEAR PIC 9(4).
+           FD F-SIGNUP-PENDING-FILE.
+           01 SIGNUP-PENDING-RECORD.
+               05 SIGNUP-PENDING-ID PIC 9(7).
+               05 SIGNUP-PENDING-NAME PIC X(40).
+               05 SIGNUP-PENDING-ADDRESS.
+                   10 SIGNUP-PENDING-STREET PIC X(60).
+                   10 SIGNUP-PENDING-CITY PIC X(25).
+                   10 SIGNUP-PENDING-STATE PIC X(02).
+                   10 SIGNUP-PENDING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SIGNUP-PENDING-GREETING PIC X(56).
+           FD F-SIGNUP-SORTED-FILE.
+           01 SIGNUP-SORTED-RECORD.
+               05 SIGNUP-SORTED-ID PIC 9(7).
+               05 SIGNUP-SORTED-NAME PIC X(40).
+               05 SIGNUP-SORTED-ADDRESS.
+                   10 SIGNUP-SORTED-STREET PIC X(60).
+                   10 SIGNUP-SORTED-CITY PIC X(25).
+                   10 SIGNUP-SORTED-STATE PIC X(02).
+                   10 SIGNUP-SORTED-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SIGNUP-SORTED-GREETING PIC X(56).
+           SD SORT-SIGNUP-WORK.
+           01 SORT-SIGNUP-RECORD.
+               05 SORT-SIGNUP-ID PIC 9(7).
+               05 SORT-SIGNUP-NAME PIC X(40).
+               05 SORT-SIGNUP-ADDRESS.
+                   10 SORT-SIGNUP-STREET PIC X(60).
+                   10 SORT-SIGNUP-CITY PIC X(25).
+                   10 SORT-SIGNUP-STATE PIC X(02).
+                   10 SORT-SIGNUP-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 SORT-SIGNUP-GREETING PIC X(56).
+           FD F-TAX-CONTROL-FILE.
+           01 TAX-CONTROL-RECORD.
+               05 TAX-CONTROL-TRIGGER-DATE PIC X(5).
+               05 FILLER PIC X.
+               05 TAX-CONTROL-AGE PIC 99.
+           FD F-EXCEPTIONS-FILE.
+           01 EXCEPTION-RECORD.
+               05 EXCEPTION-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 EXCEPTION-NAME PIC X(40).
+               05 FILLER PIC X VALUE SPACE.
+               05 EXCEPTION-REASON PIC X(40).
+           FD F-TAX-CHECKPOINT-FILE.
+           01 TAX-CHECKPOINT-RECORD.
+               05 TAX-CHECKPOINT-CUSTOMER-ID PIC 9(7).
+               05 TAX-CHECKPOINT-DATE PIC X(5).
+               05 TAX-CHECKPOINT-YEAR PIC 9(4).
+           FD F-BIRTHDAY-CHECKPOINT-FILE.
+           01 BIRTHDAY-CHECKPOINT-RECORD.
+               05 BIRTHDAY-CHECKPOINT-CUSTOMER-ID PIC 9(7).
+               05 BIRTHDAY-CHECKPOINT-DATE PIC X(5).
+               05 BIRTHDAY-CHECKPOINT-YEAR PIC 9(4).
+           FD F-UPCOMING-FILE.
+           01 UPCOMING-RECORD.
+               05 UPCOMING-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 UPCOMING-NAME PIC X(40).
+               05 FILLER PIC X VALUE SPACE.
+               05 UPCOMING-ADDRESS.
+                   10 UPCOMING-STREET PIC X(60).
+                   10 UPCOMING-CITY PIC X(25).
+                   10 UPCOMING-STATE PIC X(02).
+                   10 UPCOMING-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 FILLER PIC X VALUE SPACE.
+               05 UPCOMING-DAY PIC 99.
+           FD F-BUSINESS-FILE.
+           01 BUSINESS-RECORD.
+               05 BUSINESS-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 BUSINESS-NAME PIC X(40).
+               05 FILLER PIC X VALUE SPACE.
+               05 BUSINESS-ADDRESS.
+                   10 BUSINESS-STREET PIC X(60).
+                   10 BUSINESS-CITY PIC X(25).
+                   10 BUSINESS-STATE PIC X(02).
+                   10 BUSINESS-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 FILLER PIC X VALUE SPACE.
+               05 BUSINESS-JOB-TITLE PIC X(60).
+           FD F-AUDIT-FILE.
+           01 AUDIT-RECORD.
+               05 AUDIT-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDIT-NAME PIC X(40).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDIT-CARD-TYPE PIC X(12).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDIT-RUN-DATE PIC X(5).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDIT-RUN-YEAR PIC 9(4).
+               05 FILLER PIC X VALUE SPACE.
+               05 AUDIT-RUN-TIME PIC X(8).
+           FD F-BACKFILL-CONTROL-FILE.
+           01 BACKFILL-CONTROL-RECORD.
+               05 BACKFILL-CONTROL-END-DATE PIC X(5).
+               05 FILLER PIC X VALUE SPACE.
+               05 BACKFILL-CONTROL-END-YEAR PIC 9(4).
+           FD F-GREETING-TEMPLATE-FILE.
+           01 GREETING-TEMPLATE-RECORD.
+               05 GREETING-TEMPLATE-BIRTHDAY-TEXT PIC X(40).
+               05 FILLER PIC X VALUE SPACE.
+               05 GREETING-TEMPLATE-TAX-DAY-TEXT PIC X(40).
+           FD F-MANIFEST-FILE.
+           01 MANIFEST-RECORD.
+               05 MANIFEST-CARD-TYPE PIC X(12).
+               05 FILLER PIC X VALUE SPACE.
+               05 MANIFEST-RUN-DATE PIC X(5).
+               05 FILLER PIC X VALUE SPACE.
+               05 MANIFEST-RUN-YEAR PIC 9(4).
+               05 FILLER PIC X VALUE SPACE.
+               05 MANIFEST-RECORD-COUNT PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 MANIFEST-CHECKSUM PIC 9(9).
+           FD F-REPRINT-CONTROL-FILE.
+           01 REPRINT-CONTROL-RECORD.
+               05 REPRINT-CONTROL-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 REPRINT-CONTROL-CARD-TYPE PIC X(8).
+           FD F-ARCHIVE-CHECKPOINT-FILE.
+           01 ARCHIVE-CHECKPOINT-RECORD.
+               05 ARCHIVE-CHECKPOINT-DATE PIC X(5).
+               05 FILLER PIC X VALUE SPACE.
+               05 ARCHIVE-CHECKPOINT-YEAR PIC 9(4).
+           FD F-TAX-ARCHIVE-CHECKPOINT-FILE.
+           01 TAX-ARCHIVE-CHECKPOINT-RECORD.
+               05 TAX-ARCHIVE-CHECKPOINT-DATE PIC X(5).
+               05 FILLER PIC X VALUE SPACE.
+               05 TAX-ARCHIVE-CHECKPOINT-YEAR PIC 9(4).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
            01 WS-DATE-FORMAT PIC 9(8).
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-TAX-CONTROL-STATUS PIC XX.
+           01 WS-TAX-TRIGGER-DATE PIC X(5) VALUE "04-06".
+           01 WS-TAX-QUALIFYING-AGE PIC 99 VALUE 18.
+           01 WS-BIRTHDAY-VALID PIC X VALUE "Y".
+               88 BIRTHDAY-IS-VALID VALUE "Y".
+           01 WS-REJECT-REASON PIC X(40).
+           01 WS-MAX-BIRTHDAY-DAY PIC 99.
+           01 WS-EFFECTIVE-BIRTHDAY PIC X(5).
+           01 WS-SIGNUP-VALID PIC X VALUE "Y".
+               88 SIGNUP-IS-VALID VALUE "Y".
+           01 WS-MAX-SIGNUP-DAY PIC 99.
+           01 WS-EFFECTIVE-SIGNUP PIC X(5).
+           01 WS-TAX-CHECKPOINT-STATUS PIC XX.
+           01 WS-BIRTHDAY-CHECKPOINT-STATUS PIC XX.
+           01 WS-SIGNUP-CHECKPOINT-STATUS PIC XX.
+           01 WS-TAX-CHECKPOINT-ID PIC 9(7) VALUE 0.
+           01 WS-TAX-LAST-ID-READ PIC 9(7) VALUE 0.
+           01 WS-TAX-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-TAX-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-BIRTHDAY-CHECKPOINT-ID PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-LAST-ID-READ PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-BIRTHDAY-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-TAX-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-TAX-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-TAX-REJECT-COUNT PIC 9(7) VALUE 0.
+           01 WS-TAX-SKIP-COUNT PIC 9(7) VALUE 0.
+           01 WS-TAX-FILTER-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-REJECT-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-SKIP-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-FILTER-COUNT PIC 9(7) VALUE 0.
+           01 WS-UPCOMING-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-CHECKPT-STATUS PIC XX.
+           01 WS-MILESTONE-21-CHECKPOINT-ID PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-LAST-ID-READ PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-MILESTONE-21-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-MILESTONE-21-AGE PIC 99 VALUE 21.
+           01 WS-MILESTONE-21-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-REJECT-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-SKIP-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-21-FILTER-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-CHECKPT-STATUS PIC XX.
+           01 WS-MILESTONE-65-CHECKPOINT-ID PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-LAST-ID-READ PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-MILESTONE-65-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-MILESTONE-65-AGE PIC 99 VALUE 65.
+           01 WS-MILESTONE-65-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-REJECT-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-SKIP-COUNT PIC 9(7) VALUE 0.
+           01 WS-MILESTONE-65-FILTER-COUNT PIC 9(7) VALUE 0.
+           01 WS-TAX-DAY-RAN PIC 9 VALUE 0.
+               88 TAX-DAY-DID-RUN VALUE 1.
+           01 WS-COMBINED-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-BIRTHDAY-COMBINED-COUNT PIC 9(7) VALUE 0.
+           01 WS-COMBINED-MATCH-ID PIC 9(7) VALUE 0.
+           01 WS-COMBINED-MATCH-EOF PIC 9 VALUE 0.
+           01 WS-BUSINESS-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-CHECKPOINT-ID PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-LAST-ID-READ PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-SIGNUP-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-SIGNUP-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-CARD-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-REJECT-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-SKIP-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-FILTER-COUNT PIC 9(7) VALUE 0.
+           01 WS-SIGNUP-YEARS PIC ZZ9.
+           01 WS-AUDIT-CUSTOMER-ID PIC 9(7).
+           01 WS-AUDIT-NAME PIC X(40).
+           01 WS-AUDIT-CARD-TYPE PIC X(12).
+           01 WS-AUDIT-HOUR PIC 99.
+           01 WS-AUDIT-MINUTE PIC 99.
+           01 WS-AUDIT-SECOND PIC 99.
+           01 WS-AUDIT-RUN-TIME PIC X(8).
+           01 WS-BACKFILL-CONTROL-STATUS PIC XX.
+           01 WS-BACKFILL-END-DATE PIC X(5).
+           01 WS-BACKFILL-END-YEAR PIC 9(4).
+           01 WS-BACKFILL-MAX-DAY PIC 99.
+           01 WS-GREETING-TEMPLATE-STATUS PIC XX.
+           01 WS-BIRTHDAY-GREETING-TEXT PIC X(40)
+               VALUE "Happy Birthday, ".
+           01 WS-TAX-GREETING-TEXT PIC X(40)
+               VALUE "Happy Tax Day, ".
+           01 WS-BIRTHDAY-GREETING-TRIMMED PIC X(40).
+           01 WS-TAX-GREETING-TRIMMED PIC X(40).
+           01 WS-MEXICO-BIRTHDAY-GREETING PIC X(40)
+               VALUE "Feliz Cumpleanos, ".
+           01 WS-MEXICO-TAX-GREETING PIC X(40)
+               VALUE "Feliz Dia de Impuestos, ".
+           01 WS-GREETING-PREFIX PIC X(40).
+           01 WS-MANIFEST-CARD-TYPE PIC X(12).
+           01 WS-MANIFEST-COUNT PIC 9(7).
+           01 WS-MANIFEST-CHECKSUM PIC 9(9).
+           01 WS-CARDS-STATUS PIC XX.
+           01 WS-TAX-CARDS-STATUS PIC XX.
+           01 WS-CARDS-ARCHIVE-NAME PIC X(40).
+           01 WS-TAX-CARDS-ARCHIVE-NAME PIC X(40).
+           01 WS-REPRINT-CONTROL-STATUS PIC XX.
+           01 WS-ARCHIVE-CHECKPOINT-STATUS PIC XX.
+           01 WS-ARCHIVE-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-ARCHIVE-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-TAX-ARCHIVE-CHECKPT-STATUS PIC XX.
+           01 WS-TAX-ARCHIVE-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-TAX-ARCHIVE-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-REPRINT-REQUESTED PIC X VALUE "N".
+               88 REPRINT-IS-REQUESTED VALUE "Y".
+           01 WS-REPRINT-CUSTOMER-ID PIC 9(7).
+           01 WS-REPRINT-CARD-TYPE PIC X(8).
            LINKAGE SECTION.
            01 LS-TODAY.
                05 LS-TODAY-MONTH PIC 99.
                05 LS-MON-DAY-SEPARATOR PIC X.
                05 LS-TODAY-DAY PIC 99.
            01 LS-TODAY-YEAR PIC 9999.
-       PROCEDURE DIVISION USING LS-TODAY, LS-TODAY-YEAR. 
-           IF LS-TODAY = "04-06" 
+       PROCEDURE DIVISION USING LS-TODAY, LS-TODAY-YEAR.
+           OPEN EXTEND F-AUDIT-FILE.
+           OPEN EXTEND F-MANIFEST-FILE.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-AUDIT-HOUR.
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-AUDIT-MINUTE.
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-AUDIT-SECOND.
+           STRING WS-AUDIT-HOUR ":" WS-AUDIT-MINUTE ":" WS-AUDIT-SECOND
+               INTO WS-AUDIT-RUN-TIME
+           END-STRING.
+           PERFORM LOAD-REPRINT-CONTROL.
+           IF REPRINT-IS-REQUESTED
+               PERFORM REPRINT-SINGLE-CUSTOMER
+           ELSE
+               PERFORM LOAD-BACKFILL-CONTROL
+               PERFORM DAILY-PROCESSING
+               PERFORM UNTIL LS-TODAY = WS-BACKFILL-END-DATE AND
+                   LS-TODAY-YEAR = WS-BACKFILL-END-YEAR
+                   PERFORM ADVANCE-PROCESSING-DATE
+                   PERFORM DAILY-PROCESSING
+               END-PERFORM
+           END-IF.
+           CLOSE F-AUDIT-FILE.
+           CLOSE F-MANIFEST-FILE.
+
+           LOAD-REPRINT-CONTROL SECTION.
+      *    An operator drops a reprint-control.dat record naming one
+      *    customer ID and card type ("BIRTHDAY" or "TAX-DAY") to
+      *    regenerate just that customer's card on demand -- a lost or
+      *    damaged card no longer requires rerunning the whole day's
+      *    batch. Absent the file, every run behaves exactly as before.
+           MOVE "N" TO WS-REPRINT-REQUESTED.
+           OPEN INPUT F-REPRINT-CONTROL-FILE.
+           IF WS-REPRINT-CONTROL-STATUS = "00"
+               READ F-REPRINT-CONTROL-FILE
+                   NOT AT END
+                       MOVE REPRINT-CONTROL-CUSTOMER-ID TO
+                           WS-REPRINT-CUSTOMER-ID
+                       MOVE REPRINT-CONTROL-CARD-TYPE TO
+                           WS-REPRINT-CARD-TYPE
+                       MOVE "Y" TO WS-REPRINT-REQUESTED
+               END-READ
+               CLOSE F-REPRINT-CONTROL-FILE
+           END-IF.
+
+           REPRINT-SINGLE-CUSTOMER SECTION.
+      *    Looks the named customer up directly by key -- the indexed
+      *    customers.dat from the earlier conversion makes this a single
+      *    READ instead of a full scan -- and appends one freshly built
+      *    card straight onto the requested history file.
+           PERFORM LOAD-GREETING-TEMPLATES.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           MOVE WS-REPRINT-CUSTOMER-ID TO PERSON-CUSTOMER-ID.
+           READ F-CUSTOMERS-FILE KEY IS PERSON-CUSTOMER-ID
+               INVALID KEY
+                   DISPLAY "REPRINT FAILED -- CUSTOMER NOT FOUND: "
+                       WS-REPRINT-CUSTOMER-ID
+               NOT INVALID KEY
+                   PERFORM WRITE-REPRINT-CARD
+           END-READ.
+           CLOSE F-CUSTOMERS-FILE.
+
+           WRITE-REPRINT-CARD SECTION.
+           IF PERSON-OPTED-OUT
+               DISPLAY "REPRINT SKIPPED -- CUSTOMER HAS OPTED OUT: "
+                   PERSON-CUSTOMER-ID
+           ELSE
+               PERFORM WRITE-REPRINT-CARD-RECORD
+           END-IF.
+
+           WRITE-REPRINT-CARD-RECORD SECTION.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           IF WS-REPRINT-CARD-TYPE = "TAX-DAY"
+               PERFORM SELECT-TAX-GREETING
+               MOVE PERSON-CUSTOMER-ID TO TAX-CARDS-PERSON-ID
+               MOVE PERSON-NAME TO TAX-CARDS-PERSON-NAME
+               MOVE PERSON-ADDRESS TO TAX-CARDS-PERSON-ADDRESS
+               IF PERSON-JOB-TITLE = SPACES
+                   STRING WS-GREETING-PREFIX " " PERSON-NAME
+                       INTO TAX-CARDS-GREETING
+                   END-STRING
+               ELSE
+                   STRING WS-GREETING-PREFIX " " PERSON-NAME " ("
+                       FUNCTION TRIM(PERSON-JOB-TITLE) ")"
+                       INTO TAX-CARDS-GREETING
+                   END-STRING
+               END-IF
+               OPEN EXTEND F-TAX-CARDS-FILE
+               WRITE TAX-CARDS-PERSON
+               END-WRITE
+               CLOSE F-TAX-CARDS-FILE
+               MOVE PERSON-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+               MOVE PERSON-NAME TO WS-AUDIT-NAME
+               MOVE "TAX-DAY" TO WS-AUDIT-CARD-TYPE
+               PERFORM WRITE-CARD-AUDIT-RECORD
+               MOVE "TAX-DAY" TO WS-MANIFEST-CARD-TYPE
+           ELSE
+               PERFORM SELECT-BIRTHDAY-GREETING
+               MOVE PERSON-CUSTOMER-ID TO CARDS-PERSON-ID
+               MOVE PERSON-NAME TO CARDS-PERSON-NAME
+               MOVE PERSON-ADDRESS TO CARDS-PERSON-ADDRESS
+               IF PERSON-JOB-TITLE = SPACES
+                   STRING WS-GREETING-PREFIX " " PERSON-NAME
+                       INTO CARDS-GREETING
+                   END-STRING
+               ELSE
+                   STRING WS-GREETING-PREFIX " " PERSON-NAME " ("
+                       FUNCTION TRIM(PERSON-JOB-TITLE) ")"
+                       INTO CARDS-GREETING
+                   END-STRING
+               END-IF
+               OPEN EXTEND F-CARDS-FILE
+               WRITE CARDS-PERSON
+               END-WRITE
+               CLOSE F-CARDS-FILE
+               MOVE PERSON-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+               MOVE PERSON-NAME TO WS-AUDIT-NAME
+               MOVE "BIRTHDAY" TO WS-AUDIT-CARD-TYPE
+               PERFORM WRITE-CARD-AUDIT-RECORD
+               MOVE "BIRTHDAY" TO WS-MANIFEST-CARD-TYPE
+           END-IF.
+           ADD 1 TO WS-MANIFEST-COUNT.
+           ADD PERSON-CUSTOMER-ID TO WS-MANIFEST-CHECKSUM.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           LOAD-BACKFILL-CONTROL SECTION.
+      *    A backfill-control.dat record lets an operator replay a
+      *    missed batch window day-by-day against customers.dat;
+      *    absent the file, LS-TODAY runs exactly once, same as always.
+           MOVE LS-TODAY TO WS-BACKFILL-END-DATE.
+           MOVE LS-TODAY-YEAR TO WS-BACKFILL-END-YEAR.
+           OPEN INPUT F-BACKFILL-CONTROL-FILE.
+           IF WS-BACKFILL-CONTROL-STATUS = "00"
+               READ F-BACKFILL-CONTROL-FILE
+                   NOT AT END
+                       MOVE BACKFILL-CONTROL-END-DATE TO
+                           WS-BACKFILL-END-DATE
+                       MOVE BACKFILL-CONTROL-END-YEAR TO
+                           WS-BACKFILL-END-YEAR
+               END-READ
+               CLOSE F-BACKFILL-CONTROL-FILE
+           END-IF.
+
+           ADVANCE-PROCESSING-DATE SECTION.
+      *    Steps LS-TODAY/LS-TODAY-YEAR forward by one calendar day so
+      *    a missed batch window can be replayed day-by-day instead of
+      *    permanently skipping the customers who fell in the gap.
+           MOVE 31 TO WS-BACKFILL-MAX-DAY.
+           IF LS-TODAY-MONTH = 4 OR LS-TODAY-MONTH = 6 OR
+               LS-TODAY-MONTH = 9 OR LS-TODAY-MONTH = 11
+               MOVE 30 TO WS-BACKFILL-MAX-DAY
+           ELSE IF LS-TODAY-MONTH = 2
+               MOVE 28 TO WS-BACKFILL-MAX-DAY
+               IF FUNCTION MOD(LS-TODAY-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(LS-TODAY-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(LS-TODAY-YEAR, 400) = 0)
+                   MOVE 29 TO WS-BACKFILL-MAX-DAY
+               END-IF
+           END-IF.
+           IF LS-TODAY-DAY >= WS-BACKFILL-MAX-DAY
+               MOVE 1 TO LS-TODAY-DAY
+               IF LS-TODAY-MONTH = 12
+                   MOVE 1 TO LS-TODAY-MONTH
+                   ADD 1 TO LS-TODAY-YEAR
+               ELSE
+                   ADD 1 TO LS-TODAY-MONTH
+               END-IF
+           ELSE
+               ADD 1 TO LS-TODAY-DAY
+           END-IF.
+
+           DAILY-PROCESSING SECTION.
+      *    Runs every per-day card section against customers.dat for
+      *    whatever date LS-TODAY/LS-TODAY-YEAR currently hold -- a
+      *    single day on a normal run, or one day of a backfill range.
+           PERFORM LOAD-GREETING-TEMPLATES.
+           PERFORM LOAD-TAX-CONTROL.
+           MOVE 0 TO WS-TAX-DAY-RAN.
+           IF LS-TODAY = WS-TAX-TRIGGER-DATE
+               MOVE 1 TO WS-TAX-DAY-RAN
+               PERFORM ARCHIVE-TAX-CARDS-HISTORY
                PERFORM TAX-DAY
+               PERFORM MILESTONE-21-DAY
+               PERFORM MILESTONE-65-DAY
+           END-IF.
+           PERFORM ARCHIVE-CARDS-HISTORY.
+           PERFORM BIRTHDAY.
+           PERFORM SIGNUP-ANNIVERSARY.
+           PERFORM UPCOMING-BIRTHDAYS.
+           PERFORM BUSINESS-CUSTOMER-ROUTING.
+
+           ARCHIVE-CARDS-HISTORY SECTION.
+      *    cards.dat is opened EXTEND every run and would otherwise grow
+      *    forever. Before today's batch gets appended, roll whatever is
+      *    already in the file into a dated archive and start fresh, so
+      *    the active file only ever holds one run's worth of cards.
+      *    A checkpoint of the last date this actually ran keeps a
+      *    same-day restart from re-archiving (clobbering today's
+      *    archive file) and re-truncating cards.dat a second time.
+           PERFORM LOAD-CARDS-ARCHIVE-CHECKPOINT.
+           IF LS-TODAY NOT = WS-ARCHIVE-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-ARCHIVE-CHECKPOINT-YEAR
+               MOVE SPACES TO WS-CARDS-ARCHIVE-NAME
+               STRING "cards-archive-" LS-TODAY-YEAR "-" LS-TODAY
+                   ".dat" INTO WS-CARDS-ARCHIVE-NAME
+               END-STRING
+               OPEN INPUT F-CARDS-FILE
+               IF WS-CARDS-STATUS = "00"
+                   MOVE 0 TO WS-FILE-IS-ENDED
+                   OPEN OUTPUT F-CARDS-ARCHIVE-FILE
+                   PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                       READ F-CARDS-FILE
+                           NOT AT END
+                               MOVE CARDS-PERSON-ID TO
+                                   CARDS-ARCHIVE-PERSON-ID
+                               MOVE CARDS-PERSON-NAME TO
+                                   CARDS-ARCHIVE-PERSON-NAME
+                               MOVE CARDS-PERSON-ADDRESS TO
+                                   CARDS-ARCHIVE-PERSON-ADDRESS
+                               MOVE CARDS-GREETING TO
+                                   CARDS-ARCHIVE-GREETING
+                               WRITE CARDS-ARCHIVE-RECORD
+                               END-WRITE
+                           AT END
+                               MOVE 1 TO WS-FILE-IS-ENDED
+                       END-READ
+                   END-PERFORM
+                   CLOSE F-CARDS-FILE
+                   CLOSE F-CARDS-ARCHIVE-FILE
+                   OPEN OUTPUT F-CARDS-FILE
+                   CLOSE F-CARDS-FILE
+               END-IF
+               MOVE LS-TODAY TO WS-ARCHIVE-CHECKPOINT-DATE
+               MOVE LS-TODAY-YEAR TO WS-ARCHIVE-CHECKPOINT-YEAR
+               PERFORM SAVE-CARDS-ARCHIVE-CHECKPOINT
+           END-IF.
+
+           LOAD-CARDS-ARCHIVE-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-ARCHIVE-CHECKPOINT-DATE.
+           MOVE 0 TO WS-ARCHIVE-CHECKPOINT-YEAR.
+           OPEN INPUT F-ARCHIVE-CHECKPOINT-FILE.
+           IF WS-ARCHIVE-CHECKPOINT-STATUS = "00"
+               READ F-ARCHIVE-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE ARCHIVE-CHECKPOINT-DATE TO
+                           WS-ARCHIVE-CHECKPOINT-DATE
+                       MOVE ARCHIVE-CHECKPOINT-YEAR TO
+                           WS-ARCHIVE-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-ARCHIVE-CHECKPOINT-FILE
+           END-IF.
+
+           SAVE-CARDS-ARCHIVE-CHECKPOINT SECTION.
+           OPEN OUTPUT F-ARCHIVE-CHECKPOINT-FILE.
+           MOVE WS-ARCHIVE-CHECKPOINT-DATE TO ARCHIVE-CHECKPOINT-DATE.
+           MOVE WS-ARCHIVE-CHECKPOINT-YEAR TO ARCHIVE-CHECKPOINT-YEAR.
+           WRITE ARCHIVE-CHECKPOINT-RECORD.
+           CLOSE F-ARCHIVE-CHECKPOINT-FILE.
+
+           ARCHIVE-TAX-CARDS-HISTORY SECTION.
+      *    Same archive-and-reset treatment as ARCHIVE-CARDS-HISTORY,
+      *    applied to cards-tax-day.dat right before a tax-day run
+      *    extends it with this year's batch, guarded by its own
+      *    last-ran-date checkpoint for the same same-day-restart
+      *    reason.
+           PERFORM LOAD-TAX-CARDS-ARCHIVE-CHECKPOINT.
+           IF LS-TODAY NOT = WS-TAX-ARCHIVE-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-TAX-ARCHIVE-CHECKPOINT-YEAR
+               MOVE SPACES TO WS-TAX-CARDS-ARCHIVE-NAME
+               STRING "cards-tax-day-archive-" LS-TODAY-YEAR "-"
+                   LS-TODAY ".dat" INTO WS-TAX-CARDS-ARCHIVE-NAME
+               END-STRING
+               OPEN INPUT F-TAX-CARDS-FILE
+               IF WS-TAX-CARDS-STATUS = "00"
+                   MOVE 0 TO WS-FILE-IS-ENDED
+                   OPEN OUTPUT F-TAX-CARDS-ARCHIVE-FILE
+                   PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                       READ F-TAX-CARDS-FILE
+                           NOT AT END
+                               MOVE TAX-CARDS-PERSON-ID TO
+                                   TAX-CARDS-ARCHIVE-PERSON-ID
+                               MOVE TAX-CARDS-PERSON-NAME TO
+                                   TAX-CARDS-ARCHIVE-PERSON-NAME
+                               MOVE TAX-CARDS-PERSON-ADDRESS TO
+                                   TAX-CARDS-ARCHIVE-PERSON-ADDRESS
+                               MOVE TAX-CARDS-GREETING TO
+                                   TAX-CARDS-ARCHIVE-GREETING
+                               WRITE TAX-CARDS-ARCHIVE-RECORD
+                               END-WRITE
+                           AT END
+                               MOVE 1 TO WS-FILE-IS-ENDED
+                       END-READ
+                   END-PERFORM
+                   CLOSE F-TAX-CARDS-FILE
+                   CLOSE F-TAX-CARDS-ARCHIVE-FILE
+                   OPEN OUTPUT F-TAX-CARDS-FILE
+                   CLOSE F-TAX-CARDS-FILE
+               END-IF
+               MOVE LS-TODAY TO WS-TAX-ARCHIVE-CHECKPOINT-DATE
+               MOVE LS-TODAY-YEAR TO WS-TAX-ARCHIVE-CHECKPOINT-YEAR
+               PERFORM SAVE-TAX-CARDS-ARCHIVE-CHECKPOINT
            END-IF.
-           PERFORM BIRTHDAY. 
+
+           LOAD-TAX-CARDS-ARCHIVE-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-TAX-ARCHIVE-CHECKPOINT-DATE.
+           MOVE 0 TO WS-TAX-ARCHIVE-CHECKPOINT-YEAR.
+           OPEN INPUT F-TAX-ARCHIVE-CHECKPOINT-FILE.
+           IF WS-TAX-ARCHIVE-CHECKPT-STATUS = "00"
+               READ F-TAX-ARCHIVE-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE TAX-ARCHIVE-CHECKPOINT-DATE TO
+                           WS-TAX-ARCHIVE-CHECKPOINT-DATE
+                       MOVE TAX-ARCHIVE-CHECKPOINT-YEAR TO
+                           WS-TAX-ARCHIVE-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-TAX-ARCHIVE-CHECKPOINT-FILE
+           END-IF.
+
+           SAVE-TAX-CARDS-ARCHIVE-CHECKPOINT SECTION.
+           OPEN OUTPUT F-TAX-ARCHIVE-CHECKPOINT-FILE.
+           MOVE WS-TAX-ARCHIVE-CHECKPOINT-DATE TO
+               TAX-ARCHIVE-CHECKPOINT-DATE.
+           MOVE WS-TAX-ARCHIVE-CHECKPOINT-YEAR TO
+               TAX-ARCHIVE-CHECKPOINT-YEAR.
+           WRITE TAX-ARCHIVE-CHECKPOINT-RECORD.
+           CLOSE F-TAX-ARCHIVE-CHECKPOINT-FILE.
+
+           LOAD-GREETING-TEMPLATES SECTION.
+      *    Defaults match the long-standing card copy; a record in
+      *    greeting-templates.dat lets marketing swap in seasonal or
+      *    promotional wording for a run without a recompile.
+           MOVE "Happy Birthday, " TO WS-BIRTHDAY-GREETING-TEXT.
+           MOVE "Happy Tax Day, " TO WS-TAX-GREETING-TEXT.
+           OPEN INPUT F-GREETING-TEMPLATE-FILE.
+           IF WS-GREETING-TEMPLATE-STATUS = "00"
+               READ F-GREETING-TEMPLATE-FILE
+                   NOT AT END
+                       MOVE GREETING-TEMPLATE-BIRTHDAY-TEXT TO
+                           WS-BIRTHDAY-GREETING-TEXT
+                       MOVE GREETING-TEMPLATE-TAX-DAY-TEXT TO
+                           WS-TAX-GREETING-TEXT
+               END-READ
+               CLOSE F-GREETING-TEMPLATE-FILE
+           END-IF.
+           MOVE FUNCTION TRIM(WS-BIRTHDAY-GREETING-TEXT) TO
+               WS-BIRTHDAY-GREETING-TRIMMED.
+           MOVE FUNCTION TRIM(WS-TAX-GREETING-TEXT) TO
+               WS-TAX-GREETING-TRIMMED.
+
+           SELECT-BIRTHDAY-GREETING SECTION.
+      *    Customers outside the default service region get a greeting
+      *    in their own locale instead of the domestic template text.
+           IF PERSON-IS-MEXICO
+               MOVE FUNCTION TRIM(WS-MEXICO-BIRTHDAY-GREETING) TO
+                   WS-GREETING-PREFIX
+           ELSE
+               MOVE WS-BIRTHDAY-GREETING-TRIMMED TO WS-GREETING-PREFIX
+           END-IF.
+
+           SELECT-TAX-GREETING SECTION.
+      *    Same locale selection as SELECT-BIRTHDAY-GREETING, applied
+      *    to the tax-day greeting.
+           IF PERSON-IS-MEXICO
+               MOVE FUNCTION TRIM(WS-MEXICO-TAX-GREETING) TO
+                   WS-GREETING-PREFIX
+           ELSE
+               MOVE WS-TAX-GREETING-TRIMMED TO WS-GREETING-PREFIX
+           END-IF.
+
+           LOAD-TAX-CONTROL SECTION.
+      *    Defaults match the long-standing tax-day rule; a control
+      *    record in tax-control.dat overrides them without a recompile.
+           MOVE "04-06" TO WS-TAX-TRIGGER-DATE.
+           MOVE 18 TO WS-TAX-QUALIFYING-AGE.
+           OPEN INPUT F-TAX-CONTROL-FILE.
+           IF WS-TAX-CONTROL-STATUS = "00"
+               READ F-TAX-CONTROL-FILE
+                   NOT AT END
+                       MOVE TAX-CONTROL-TRIGGER-DATE TO
+                           WS-TAX-TRIGGER-DATE
+                       MOVE TAX-CONTROL-AGE TO WS-TAX-QUALIFYING-AGE
+               END-READ
+               CLOSE F-TAX-CONTROL-FILE
+           END-IF.
+
+           VALIDATE-BIRTHDAY SECTION.
+      *    Catches data-entry errors (blank birthdays, an out-of-range
+      *    month, a day that never existed in that month) before they
+      *    are compared against today's date.
+           MOVE "Y" TO WS-BIRTHDAY-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF BIRTHDAY-YEAR = 0 OR BIRTHDAY-MONTH = 0 OR
+               BIRTHDAY-DAY = 0
+               MOVE "N" TO WS-BIRTHDAY-VALID
+               MOVE "Blank or zero birthday" TO WS-REJECT-REASON
+           ELSE IF BIRTHDAY-MONTH > 12
+               MOVE "N" TO WS-BIRTHDAY-VALID
+               MOVE "Birthday month out of range" TO WS-REJECT-REASON
+           ELSE
+               MOVE 31 TO WS-MAX-BIRTHDAY-DAY
+               IF BIRTHDAY-MONTH = 4 OR BIRTHDAY-MONTH = 6 OR
+                   BIRTHDAY-MONTH = 9 OR BIRTHDAY-MONTH = 11
+                   MOVE 30 TO WS-MAX-BIRTHDAY-DAY
+               ELSE IF BIRTHDAY-MONTH = 2
+                   MOVE 28 TO WS-MAX-BIRTHDAY-DAY
+                   IF FUNCTION MOD(BIRTHDAY-YEAR, 4) = 0 AND
+                       (FUNCTION MOD(BIRTHDAY-YEAR, 100) NOT = 0 OR
+                        FUNCTION MOD(BIRTHDAY-YEAR, 400) = 0)
+                       MOVE 29 TO WS-MAX-BIRTHDAY-DAY
+                   END-IF
+               END-IF
+               IF BIRTHDAY-DAY > WS-MAX-BIRTHDAY-DAY
+                   MOVE "N" TO WS-BIRTHDAY-VALID
+                   MOVE "Birthday day invalid for month" TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF NOT BIRTHDAY-IS-VALID
+               MOVE PERSON-CUSTOMER-ID TO EXCEPTION-CUSTOMER-ID
+               MOVE PERSON-NAME TO EXCEPTION-NAME
+               MOVE WS-REJECT-REASON TO EXCEPTION-REASON
+               WRITE EXCEPTION-RECORD
+               END-WRITE
+           END-IF.
+
+           DETERMINE-EFFECTIVE-BIRTHDAY SECTION.
+      *    A Feb-29 birthday never falls due in a non-leap year on its
+      *    literal date, so those customers are treated as due on
+      *    Feb 28 that year instead of being skipped three years in four.
+           MOVE PERSON-BIRTHDAY(6:5) TO WS-EFFECTIVE-BIRTHDAY.
+           IF BIRTHDAY-MONTH = 02 AND BIRTHDAY-DAY = 29
+               IF NOT (FUNCTION MOD(LS-TODAY-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(LS-TODAY-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(LS-TODAY-YEAR, 400) = 0))
+                   MOVE "02-28" TO WS-EFFECTIVE-BIRTHDAY
+               END-IF
+           END-IF.
+
+           VALIDATE-SIGNUP-DATE SECTION.
+      *    Catches data-entry errors in PERSON-SIGNUP-DATE the same way
+      *    VALIDATE-BIRTHDAY does for PERSON-BIRTHDAY, before the date
+      *    is compared against today for an anniversary match.
+           MOVE "Y" TO WS-SIGNUP-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF SIGNUP-YEAR = 0 OR SIGNUP-MONTH = 0 OR SIGNUP-DAY = 0
+               MOVE "N" TO WS-SIGNUP-VALID
+               MOVE "Blank or zero signup date" TO WS-REJECT-REASON
+           ELSE IF SIGNUP-MONTH > 12
+               MOVE "N" TO WS-SIGNUP-VALID
+               MOVE "Signup date month out of range" TO WS-REJECT-REASON
+           ELSE
+               MOVE 31 TO WS-MAX-SIGNUP-DAY
+               IF SIGNUP-MONTH = 4 OR SIGNUP-MONTH = 6 OR
+                   SIGNUP-MONTH = 9 OR SIGNUP-MONTH = 11
+                   MOVE 30 TO WS-MAX-SIGNUP-DAY
+               ELSE IF SIGNUP-MONTH = 2
+                   MOVE 28 TO WS-MAX-SIGNUP-DAY
+                   IF FUNCTION MOD(SIGNUP-YEAR, 4) = 0 AND
+                       (FUNCTION MOD(SIGNUP-YEAR, 100) NOT = 0 OR
+                        FUNCTION MOD(SIGNUP-YEAR, 400) = 0)
+                       MOVE 29 TO WS-MAX-SIGNUP-DAY
+                   END-IF
+               END-IF
+               IF SIGNUP-DAY > WS-MAX-SIGNUP-DAY
+                   MOVE "N" TO WS-SIGNUP-VALID
+                   MOVE "Signup date day invalid for month" TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF NOT SIGNUP-IS-VALID
+               MOVE PERSON-CUSTOMER-ID TO EXCEPTION-CUSTOMER-ID
+               MOVE PERSON-NAME TO EXCEPTION-NAME
+               MOVE WS-REJECT-REASON TO EXCEPTION-REASON
+               WRITE EXCEPTION-RECORD
+               END-WRITE
+           END-IF.
+
+           DETERMINE-EFFECTIVE-SIGNUP-ANNIVERSARY SECTION.
+      *    A Feb-29 signup anniversary never falls due in a non-leap
+      *    year on its literal date, handled the same way
+      *    DETERMINE-EFFECTIVE-BIRTHDAY handles Feb-29 birthdays.
+           MOVE PERSON-SIGNUP-DATE(6:5) TO WS-EFFECTIVE-SIGNUP.
+           IF SIGNUP-MONTH = 02 AND SIGNUP-DAY = 29
+               IF NOT (FUNCTION MOD(LS-TODAY-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(LS-TODAY-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(LS-TODAY-YEAR, 400) = 0))
+                   MOVE "02-28" TO WS-EFFECTIVE-SIGNUP
+               END-IF
+           END-IF.
+
+           LOAD-TAX-CHECKPOINT SECTION.
+           MOVE 0 TO WS-TAX-CHECKPOINT-ID.
+           MOVE SPACES TO WS-TAX-CHECKPOINT-DATE.
+           MOVE 0 TO WS-TAX-CHECKPOINT-YEAR.
+           OPEN INPUT F-TAX-CHECKPOINT-FILE.
+           IF WS-TAX-CHECKPOINT-STATUS = "00"
+               READ F-TAX-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE TAX-CHECKPOINT-CUSTOMER-ID TO
+                           WS-TAX-CHECKPOINT-ID
+                       MOVE TAX-CHECKPOINT-DATE TO
+                           WS-TAX-CHECKPOINT-DATE
+                       MOVE TAX-CHECKPOINT-YEAR TO
+                           WS-TAX-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-TAX-CHECKPOINT-FILE
+           END-IF.
+      *    A checkpoint left over from an earlier tax-day run is only
+      *    meaningful for resuming that same run -- TAX-DAY re-qualifies
+      *    customers every year once past the threshold age, so a stale
+      *    checkpoint from a prior year must not suppress this year's
+      *    otherwise-qualifying customers.
+           IF LS-TODAY NOT = WS-TAX-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-TAX-CHECKPOINT-YEAR
+               MOVE 0 TO WS-TAX-CHECKPOINT-ID
+           END-IF.
+
+           SAVE-TAX-CHECKPOINT SECTION.
+      *    Records the last customer ID read so a rerun after an abend
+      *    resumes from there instead of appending duplicate cards for
+      *    everyone already processed. The run date is recorded
+      *    alongside it so LOAD-TAX-CHECKPOINT only honors the ID on a
+      *    same-day rerun.
+           OPEN OUTPUT F-TAX-CHECKPOINT-FILE.
+           MOVE WS-TAX-CHECKPOINT-ID TO TAX-CHECKPOINT-CUSTOMER-ID.
+           MOVE LS-TODAY TO TAX-CHECKPOINT-DATE.
+           MOVE LS-TODAY-YEAR TO TAX-CHECKPOINT-YEAR.
+           WRITE TAX-CHECKPOINT-RECORD.
+           CLOSE F-TAX-CHECKPOINT-FILE.
+
            TAX-DAY SECTION.
            MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-TAX-READ-COUNT.
+           MOVE 0 TO WS-TAX-LAST-ID-READ.
+           MOVE 0 TO WS-TAX-CARD-COUNT.
+           MOVE 0 TO WS-TAX-REJECT-COUNT.
+           MOVE 0 TO WS-TAX-SKIP-COUNT.
+           MOVE 0 TO WS-TAX-FILTER-COUNT.
+           MOVE 0 TO WS-COMBINED-CARD-COUNT.
+           PERFORM LOAD-TAX-CHECKPOINT.
            OPEN INPUT F-CUSTOMERS-FILE.
-           OPEN EXTEND F-TAX-CARDS-FILE.
+           OPEN OUTPUT F-TAX-CARDS-PENDING-FILE.
+           OPEN OUTPUT F-COMBINED-PENDING-FILE.
+           OPEN OUTPUT F-COMBINED-IDS-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
-              READ F-CUSTOMERS-FILE
+              READ F-CUSTOMERS-FILE NEXT RECORD
                NOT AT END
-                   IF (LS-TODAY-YEAR - BIRTHDAY-YEAR > 18) OR
-                   (LS-TODAY-YEAR - BIRTHDAY-YEAR = 18 AND
-                   BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
-                   BIRTHDAY-DAY >= LS-TODAY-DAY)
-                       MOVE PERSON-NAME TO TAX-CARDS-PERSON-NAME
-                       MOVE PERSON-ADDRESS TO TAX-CARDS-PERSON-ADDRESS
-                       STRING "Happy Tax Day, " PERSON-NAME 
-                          INTO TAX-CARDS-GREETING
-                           END-STRING
-                           WRITE TAX-CARDS-PERSON
-                           END-WRITE
+                   ADD 1 TO WS-TAX-READ-COUNT
+                   MOVE PERSON-CUSTOMER-ID TO WS-TAX-LAST-ID-READ
+                   IF PERSON-CUSTOMER-ID > WS-TAX-CHECKPOINT-ID
+                       PERFORM VALIDATE-BIRTHDAY
+                       IF NOT BIRTHDAY-IS-VALID
+                           ADD 1 TO WS-TAX-REJECT-COUNT
                        END-IF
+                       IF BIRTHDAY-IS-VALID AND
+                       NOT PERSON-OPTED-OUT AND
+                       ((LS-TODAY-YEAR - BIRTHDAY-YEAR >
+                           WS-TAX-QUALIFYING-AGE) OR
+                       (LS-TODAY-YEAR - BIRTHDAY-YEAR =
+                           WS-TAX-QUALIFYING-AGE AND
+                       BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
+                       BIRTHDAY-DAY >= LS-TODAY-DAY))
+                           IF BIRTHDAY-MONTH = LS-TODAY-MONTH AND
+                           BIRTHDAY-DAY = LS-TODAY-DAY
+                               MOVE PERSON-CUSTOMER-ID TO
+                                   COMBINED-PENDING-ID
+                               MOVE PERSON-NAME TO
+                                   COMBINED-PENDING-NAME
+                               MOVE PERSON-ADDRESS TO
+                                   COMBINED-PENDING-ADDRESS
+                               IF PERSON-JOB-TITLE = SPACES
+                                   STRING "Happy Birthday and Happy "
+                                      "Tax Day, " PERSON-NAME
+                                      INTO COMBINED-PENDING-GREETING
+                                   END-STRING
+                               ELSE
+                                   STRING "Happy Birthday and Happy "
+                                      "Tax Day, " PERSON-NAME " ("
+                                      FUNCTION TRIM(PERSON-JOB-TITLE)
+                                      ")"
+                                      INTO COMBINED-PENDING-GREETING
+                                   END-STRING
+                               END-IF
+                               WRITE COMBINED-PENDING-RECORD
+                               END-WRITE
+                               MOVE PERSON-CUSTOMER-ID TO
+                                   COMBINED-ID-CUSTOMER-ID
+                               WRITE COMBINED-ID-RECORD
+                               END-WRITE
+                               ADD 1 TO WS-COMBINED-CARD-COUNT
+                           ELSE
+                               MOVE PERSON-CUSTOMER-ID TO
+                                   TAX-CARDS-PENDING-ID
+                               MOVE PERSON-NAME TO
+                                   TAX-CARDS-PENDING-NAME
+                               MOVE PERSON-ADDRESS TO
+                                   TAX-CARDS-PENDING-ADDRESS
+                               PERFORM SELECT-TAX-GREETING
+                               IF PERSON-JOB-TITLE = SPACES
+                                   STRING WS-GREETING-PREFIX
+                                      " " PERSON-NAME
+                                      INTO TAX-CARDS-PENDING-GREETING
+                                   END-STRING
+                               ELSE
+                                   STRING WS-GREETING-PREFIX
+                                      " " PERSON-NAME
+                                      " ("
+                                      FUNCTION TRIM(PERSON-JOB-TITLE)
+                                      ")"
+                                      INTO TAX-CARDS-PENDING-GREETING
+                                   END-STRING
+                               END-IF
+                               WRITE TAX-CARDS-PENDING-RECORD
+                               END-WRITE
+                               ADD 1 TO WS-TAX-CARD-COUNT
+                           END-IF
+                           ELSE
+                               IF BIRTHDAY-IS-VALID
+                                   ADD 1 TO WS-TAX-FILTER-COUNT
+                               END-IF
+                           END-IF
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-TAX-SKIP-COUNT
+                   END-IF
                     AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                 END-READ
            END-PERFORM.
            CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-TAX-CARDS-PENDING-FILE.
+           CLOSE F-COMBINED-PENDING-FILE.
+           CLOSE F-COMBINED-IDS-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           PERFORM SORT-AND-APPEND-TAX-CARDS.
+           PERFORM SORT-AND-APPEND-COMBINED-CARDS.
+      *    The checkpoint is only ever written here, once the sort and
+      *    append have durably landed this run's cards in the history
+      *    files -- not per record during the read loop above -- so an
+      *    abend during the append cannot leave a checkpoint pointing
+      *    past cards that were never actually written. F-CUSTOMERS-FILE
+      *    is read in ascending PERSON-CUSTOMER-ID order, so the last ID
+      *    read is the highest, and becomes the new resume point.
+           MOVE WS-TAX-LAST-ID-READ TO WS-TAX-CHECKPOINT-ID.
+           PERFORM SAVE-TAX-CHECKPOINT.
+           IF WS-TAX-READ-COUNT NOT = WS-TAX-CARD-COUNT +
+               WS-COMBINED-CARD-COUNT + WS-TAX-REJECT-COUNT +
+               WS-TAX-FILTER-COUNT + WS-TAX-SKIP-COUNT
+               DISPLAY "WARNING -- TAX-DAY READ/WRITE COUNT MISMATCH: "
+                   "RECORDS READ DO NOT RECONCILE AGAINST CARDS "
+                   "WRITTEN, REJECTED, FILTERED, AND SKIPPED"
+           END-IF.
+           DISPLAY "TAX-DAY RUN SUMMARY -- READ: " WS-TAX-READ-COUNT
+               " CARDS WRITTEN: " WS-TAX-CARD-COUNT
+               " COMBINED CARDS: " WS-COMBINED-CARD-COUNT
+               " REJECTED: " WS-TAX-REJECT-COUNT
+               " FILTERED: " WS-TAX-FILTER-COUNT
+               " SKIPPED: " WS-TAX-SKIP-COUNT.
+
+           SORT-AND-APPEND-TAX-CARDS SECTION.
+      *    Sorts this run's qualifying tax-day cards by ZIP so the print
+      *    shop gets them already grouped for batching, then appends
+      *    the sorted batch onto the running cards-tax-day.dat history.
+           SORT SORT-TAX-CARDS-WORK ON ASCENDING KEY SORT-TAX-CARDS-ZIP
+               USING F-TAX-CARDS-PENDING-FILE
+               GIVING F-TAX-CARDS-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-TAX-CARDS-SORTED-FILE.
+           OPEN EXTEND F-TAX-CARDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TAX-CARDS-SORTED-FILE
+                   NOT AT END
+                       MOVE TAX-CARDS-SORTED-ID TO TAX-CARDS-PERSON-ID
+                       MOVE TAX-CARDS-SORTED-NAME TO
+                           TAX-CARDS-PERSON-NAME
+                       MOVE TAX-CARDS-SORTED-ADDRESS TO
+                           TAX-CARDS-PERSON-ADDRESS
+                       MOVE TAX-CARDS-SORTED-GREETING TO
+                           TAX-CARDS-GREETING
+                       WRITE TAX-CARDS-PERSON
+                       END-WRITE
+                       MOVE TAX-CARDS-PERSON-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE TAX-CARDS-PERSON-NAME TO WS-AUDIT-NAME
+                       MOVE "TAX-DAY" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD TAX-CARDS-PERSON-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TAX-CARDS-SORTED-FILE.
            CLOSE F-TAX-CARDS-FILE.
-                  
+           MOVE "TAX-DAY" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           SORT-AND-APPEND-COMBINED-CARDS SECTION.
+      *    Sorts this run's combined birthday/tax-day cards by ZIP and
+      *    appends them onto cards-combined.dat, the same way the
+      *    individual tax and birthday histories are maintained.
+           SORT SORT-COMBINED-WORK ON ASCENDING KEY SORT-COMBINED-ZIP
+               USING F-COMBINED-PENDING-FILE
+               GIVING F-COMBINED-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-COMBINED-SORTED-FILE.
+           OPEN EXTEND F-COMBINED-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-COMBINED-SORTED-FILE
+                   NOT AT END
+                       MOVE COMBINED-SORTED-ID TO COMBINED-PERSON-ID
+                       MOVE COMBINED-SORTED-NAME TO
+                           COMBINED-PERSON-NAME
+                       MOVE COMBINED-SORTED-ADDRESS TO
+                           COMBINED-PERSON-ADDRESS
+                       MOVE COMBINED-SORTED-GREETING TO
+                           COMBINED-GREETING
+                       WRITE COMBINED-PERSON
+                       END-WRITE
+                       MOVE COMBINED-PERSON-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE COMBINED-PERSON-NAME TO WS-AUDIT-NAME
+                       MOVE "COMBINED" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD COMBINED-PERSON-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-COMBINED-SORTED-FILE.
+           CLOSE F-COMBINED-FILE.
+           MOVE "COMBINED" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           LOAD-MILESTONE-21-CHECKPOINT SECTION.
+           MOVE 0 TO WS-MILESTONE-21-CHECKPOINT-ID.
+           MOVE SPACES TO WS-MILESTONE-21-CHECKPOINT-DATE.
+           MOVE 0 TO WS-MILESTONE-21-CHECKPOINT-YEAR.
+           OPEN INPUT F-MILESTONE-21-CHECKPOINT-FILE.
+           IF WS-MILESTONE-21-CHECKPT-STATUS = "00"
+               READ F-MILESTONE-21-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE MILESTONE-21-CHECKPOINT-ID TO
+                           WS-MILESTONE-21-CHECKPOINT-ID
+                       MOVE MILESTONE-21-CHECKPOINT-DATE TO
+                           WS-MILESTONE-21-CHECKPOINT-DATE
+                       MOVE MILESTONE-21-CHECKPOINT-YEAR TO
+                           WS-MILESTONE-21-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-MILESTONE-21-CHECKPOINT-FILE
+           END-IF.
+      *    A checkpoint left over from an earlier run is only meaningful
+      *    for resuming that same run -- a customer whose milestone
+      *    birthday falls in a later year must still be evaluated then,
+      *    so a stale checkpoint from a prior year must not suppress it.
+           IF LS-TODAY NOT = WS-MILESTONE-21-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-MILESTONE-21-CHECKPOINT-YEAR
+               MOVE 0 TO WS-MILESTONE-21-CHECKPOINT-ID
+           END-IF.
+
+           SAVE-MILESTONE-21-CHECKPOINT SECTION.
+      *    Records the last customer ID read so a rerun after an abend
+      *    resumes from there instead of appending duplicate cards for
+      *    everyone already processed. The run date is recorded
+      *    alongside it so LOAD-MILESTONE-21-CHECKPOINT only honors the
+      *    ID on a same-day rerun.
+           OPEN OUTPUT F-MILESTONE-21-CHECKPOINT-FILE.
+           MOVE WS-MILESTONE-21-CHECKPOINT-ID TO
+               MILESTONE-21-CHECKPOINT-ID.
+           MOVE LS-TODAY TO MILESTONE-21-CHECKPOINT-DATE.
+           MOVE LS-TODAY-YEAR TO MILESTONE-21-CHECKPOINT-YEAR.
+           WRITE MILESTONE-21-CHECKPOINT-RECORD.
+           CLOSE F-MILESTONE-21-CHECKPOINT-FILE.
+
+           MILESTONE-21-DAY SECTION.
+      *    Fires a one-time 21st-birthday card. Unlike TAX-DAY, which
+      *    re-qualifies a customer every year once past the threshold
+      *    age, this checks for the birthday landing on exactly the
+      *    milestone age so the card is produced once and never again.
+      *    A customer whose milestone birthday falls before this
+      *    section's once-a-year trigger date (04-06) never satisfies
+      *    the exact-age test in their milestone year -- the OR below
+      *    catches them up exactly once, the following year, while
+      *    LS-TODAY-YEAR - BIRTHDAY-YEAR = AGE + 1 is true; by the year
+      *    after that it is AGE + 2 and the card does not fire again.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MILESTONE-21-READ-COUNT.
+           MOVE 0 TO WS-MILESTONE-21-LAST-ID-READ.
+           MOVE 0 TO WS-MILESTONE-21-CARD-COUNT.
+           MOVE 0 TO WS-MILESTONE-21-REJECT-COUNT.
+           MOVE 0 TO WS-MILESTONE-21-SKIP-COUNT.
+           MOVE 0 TO WS-MILESTONE-21-FILTER-COUNT.
+           PERFORM LOAD-MILESTONE-21-CHECKPOINT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-MILESTONE-21-PENDING-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+              READ F-CUSTOMERS-FILE NEXT RECORD
+               NOT AT END
+                   ADD 1 TO WS-MILESTONE-21-READ-COUNT
+                   MOVE PERSON-CUSTOMER-ID TO
+                       WS-MILESTONE-21-LAST-ID-READ
+                   IF PERSON-CUSTOMER-ID >
+                   WS-MILESTONE-21-CHECKPOINT-ID
+                       PERFORM VALIDATE-BIRTHDAY
+                       IF NOT BIRTHDAY-IS-VALID
+                           ADD 1 TO WS-MILESTONE-21-REJECT-COUNT
+                       END-IF
+                       IF BIRTHDAY-IS-VALID AND
+                       NOT PERSON-OPTED-OUT AND
+                       ((LS-TODAY-YEAR - BIRTHDAY-YEAR =
+                           WS-MILESTONE-21-AGE AND
+                       BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
+                       BIRTHDAY-DAY >= LS-TODAY-DAY) OR
+                       (LS-TODAY-YEAR - BIRTHDAY-YEAR =
+                           WS-MILESTONE-21-AGE + 1))
+                           MOVE PERSON-CUSTOMER-ID TO
+                               MILESTONE-21-PENDING-ID
+                           MOVE PERSON-NAME TO
+                               MILESTONE-21-PENDING-NAME
+                           MOVE PERSON-ADDRESS TO
+                               MILESTONE-21-PENDING-ADDRESS
+                           IF PERSON-JOB-TITLE = SPACES
+                               STRING "Happy 21st Birthday, "
+                                  PERSON-NAME
+                                  INTO MILESTONE-21-PENDING-GREETING
+                               END-STRING
+                           ELSE
+                               STRING "Happy 21st Birthday, "
+                                  PERSON-NAME
+                                  " (" FUNCTION TRIM(PERSON-JOB-TITLE)
+                                  ")"
+                                  INTO MILESTONE-21-PENDING-GREETING
+                               END-STRING
+                           END-IF
+                               WRITE MILESTONE-21-PENDING-RECORD
+                               END-WRITE
+                               ADD 1 TO WS-MILESTONE-21-CARD-COUNT
+                           ELSE
+                               IF BIRTHDAY-IS-VALID
+                                   ADD 1 TO WS-MILESTONE-21-FILTER-COUNT
+                               END-IF
+                           END-IF
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-MILESTONE-21-SKIP-COUNT
+                   END-IF
+                    AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-MILESTONE-21-PENDING-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           PERFORM SORT-AND-APPEND-MILESTONE-21.
+      *    The checkpoint is only written here, once the sort and
+      *    append have durably landed this run's cards -- not per
+      *    record during the read loop above -- so an abend during
+      *    the append cannot leave a checkpoint pointing past cards
+      *    that were never actually written. F-CUSTOMERS-FILE is read
+      *    in ascending PERSON-CUSTOMER-ID order, so the last ID read
+      *    is the highest, and becomes the new resume point.
+           MOVE WS-MILESTONE-21-LAST-ID-READ TO
+               WS-MILESTONE-21-CHECKPOINT-ID.
+           PERFORM SAVE-MILESTONE-21-CHECKPOINT.
+           IF WS-MILESTONE-21-READ-COUNT NOT =
+               WS-MILESTONE-21-CARD-COUNT +
+               WS-MILESTONE-21-REJECT-COUNT +
+               WS-MILESTONE-21-FILTER-COUNT +
+               WS-MILESTONE-21-SKIP-COUNT
+               DISPLAY "WARNING -- MILESTONE-21-DAY READ/WRITE COUNT "
+                   "MISMATCH: RECORDS READ DO NOT RECONCILE AGAINST "
+                   "CARDS WRITTEN, REJECTED, FILTERED, AND SKIPPED"
+           END-IF.
+           DISPLAY "MILESTONE-21-DAY RUN SUMMARY -- READ: "
+               WS-MILESTONE-21-READ-COUNT
+               " CARDS WRITTEN: " WS-MILESTONE-21-CARD-COUNT
+               " REJECTED: " WS-MILESTONE-21-REJECT-COUNT
+               " FILTERED: " WS-MILESTONE-21-FILTER-COUNT
+               " SKIPPED: " WS-MILESTONE-21-SKIP-COUNT.
+
+           SORT-AND-APPEND-MILESTONE-21 SECTION.
+      *    Sorts this run's qualifying 21st-birthday cards by ZIP so
+      *    the print shop gets them already grouped for batching, then
+      *    appends the sorted batch onto the running milestone history.
+           SORT SORT-MILESTONE-21-WORK ON ASCENDING KEY
+               SORT-MILESTONE-21-ZIP
+               USING F-MILESTONE-21-PENDING-FILE
+               GIVING F-MILESTONE-21-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-MILESTONE-21-SORTED-FILE.
+           OPEN EXTEND F-MILESTONE-21-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MILESTONE-21-SORTED-FILE
+                   NOT AT END
+                       MOVE MILESTONE-21-SORTED-ID TO
+                           MILESTONE-21-ID
+                       MOVE MILESTONE-21-SORTED-NAME TO
+                           MILESTONE-21-NAME
+                       MOVE MILESTONE-21-SORTED-ADDRESS TO
+                           MILESTONE-21-ADDRESS
+                       MOVE MILESTONE-21-SORTED-GREETING TO
+                           MILESTONE-21-GREETING
+                       WRITE MILESTONE-21-PERSON
+                       END-WRITE
+                       MOVE MILESTONE-21-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE MILESTONE-21-NAME TO WS-AUDIT-NAME
+                       MOVE "MILESTONE-21" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD MILESTONE-21-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-MILESTONE-21-SORTED-FILE.
+           CLOSE F-MILESTONE-21-FILE.
+           MOVE "MILESTONE-21" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           LOAD-MILESTONE-65-CHECKPOINT SECTION.
+           MOVE 0 TO WS-MILESTONE-65-CHECKPOINT-ID.
+           MOVE SPACES TO WS-MILESTONE-65-CHECKPOINT-DATE.
+           MOVE 0 TO WS-MILESTONE-65-CHECKPOINT-YEAR.
+           OPEN INPUT F-MILESTONE-65-CHECKPOINT-FILE.
+           IF WS-MILESTONE-65-CHECKPT-STATUS = "00"
+               READ F-MILESTONE-65-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE MILESTONE-65-CHECKPOINT-ID TO
+                           WS-MILESTONE-65-CHECKPOINT-ID
+                       MOVE MILESTONE-65-CHECKPOINT-DATE TO
+                           WS-MILESTONE-65-CHECKPOINT-DATE
+                       MOVE MILESTONE-65-CHECKPOINT-YEAR TO
+                           WS-MILESTONE-65-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-MILESTONE-65-CHECKPOINT-FILE
+           END-IF.
+      *    A checkpoint left over from an earlier run is only meaningful
+      *    for resuming that same run -- a customer whose milestone
+      *    birthday falls in a later year must still be evaluated then,
+      *    so a stale checkpoint from a prior year must not suppress it.
+           IF LS-TODAY NOT = WS-MILESTONE-65-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-MILESTONE-65-CHECKPOINT-YEAR
+               MOVE 0 TO WS-MILESTONE-65-CHECKPOINT-ID
+           END-IF.
+
+           SAVE-MILESTONE-65-CHECKPOINT SECTION.
+      *    Records the last customer ID read so a rerun after an abend
+      *    resumes from there instead of appending duplicate cards for
+      *    everyone already processed. The run date is recorded
+      *    alongside it so LOAD-MILESTONE-65-CHECKPOINT only honors the
+      *    ID on a same-day rerun.
+           OPEN OUTPUT F-MILESTONE-65-CHECKPOINT-FILE.
+           MOVE WS-MILESTONE-65-CHECKPOINT-ID TO
+               MILESTONE-65-CHECKPOINT-ID.
+           MOVE LS-TODAY TO MILESTONE-65-CHECKPOINT-DATE.
+           MOVE LS-TODAY-YEAR TO MILESTONE-65-CHECKPOINT-YEAR.
+           WRITE MILESTONE-65-CHECKPOINT-RECORD.
+           CLOSE F-MILESTONE-65-CHECKPOINT-FILE.
+
+           MILESTONE-65-DAY SECTION.
+      *    Fires a one-time 65th-birthday (retirement/Medicare-eligible)
+      *    card, using the same exact-age-match approach as
+      *    MILESTONE-21-DAY so it is produced once and never again,
+      *    including the same AGE + 1 catch-up for a milestone birthday
+      *    that falls before the 04-06 trigger date in its own year.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MILESTONE-65-READ-COUNT.
+           MOVE 0 TO WS-MILESTONE-65-LAST-ID-READ.
+           MOVE 0 TO WS-MILESTONE-65-CARD-COUNT.
+           MOVE 0 TO WS-MILESTONE-65-REJECT-COUNT.
+           MOVE 0 TO WS-MILESTONE-65-SKIP-COUNT.
+           MOVE 0 TO WS-MILESTONE-65-FILTER-COUNT.
+           PERFORM LOAD-MILESTONE-65-CHECKPOINT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-MILESTONE-65-PENDING-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+              READ F-CUSTOMERS-FILE NEXT RECORD
+               NOT AT END
+                   ADD 1 TO WS-MILESTONE-65-READ-COUNT
+                   MOVE PERSON-CUSTOMER-ID TO
+                       WS-MILESTONE-65-LAST-ID-READ
+                   IF PERSON-CUSTOMER-ID >
+                   WS-MILESTONE-65-CHECKPOINT-ID
+                       PERFORM VALIDATE-BIRTHDAY
+                       IF NOT BIRTHDAY-IS-VALID
+                           ADD 1 TO WS-MILESTONE-65-REJECT-COUNT
+                       END-IF
+                       IF BIRTHDAY-IS-VALID AND
+                       NOT PERSON-OPTED-OUT AND
+                       ((LS-TODAY-YEAR - BIRTHDAY-YEAR =
+                           WS-MILESTONE-65-AGE AND
+                       BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
+                       BIRTHDAY-DAY >= LS-TODAY-DAY) OR
+                       (LS-TODAY-YEAR - BIRTHDAY-YEAR =
+                           WS-MILESTONE-65-AGE + 1))
+                           MOVE PERSON-CUSTOMER-ID TO
+                               MILESTONE-65-PENDING-ID
+                           MOVE PERSON-NAME TO
+                               MILESTONE-65-PENDING-NAME
+                           MOVE PERSON-ADDRESS TO
+                               MILESTONE-65-PENDING-ADDRESS
+                           IF PERSON-JOB-TITLE = SPACES
+                               STRING "Happy 65th Birthday, "
+                                  PERSON-NAME
+                                  INTO MILESTONE-65-PENDING-GREETING
+                               END-STRING
+                           ELSE
+                               STRING "Happy 65th Birthday, "
+                                  PERSON-NAME
+                                  " (" FUNCTION TRIM(PERSON-JOB-TITLE)
+                                  ")"
+                                  INTO MILESTONE-65-PENDING-GREETING
+                               END-STRING
+                           END-IF
+                               WRITE MILESTONE-65-PENDING-RECORD
+                               END-WRITE
+                               ADD 1 TO WS-MILESTONE-65-CARD-COUNT
+                           ELSE
+                               IF BIRTHDAY-IS-VALID
+                                   ADD 1 TO WS-MILESTONE-65-FILTER-COUNT
+                               END-IF
+                           END-IF
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-MILESTONE-65-SKIP-COUNT
+                   END-IF
+                    AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-MILESTONE-65-PENDING-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           PERFORM SORT-AND-APPEND-MILESTONE-65.
+      *    The checkpoint is only written here, once the sort and
+      *    append have durably landed this run's cards -- not per
+      *    record during the read loop above -- so an abend during
+      *    the append cannot leave a checkpoint pointing past cards
+      *    that were never actually written. F-CUSTOMERS-FILE is read
+      *    in ascending PERSON-CUSTOMER-ID order, so the last ID read
+      *    is the highest, and becomes the new resume point.
+           MOVE WS-MILESTONE-65-LAST-ID-READ TO
+               WS-MILESTONE-65-CHECKPOINT-ID.
+           PERFORM SAVE-MILESTONE-65-CHECKPOINT.
+           IF WS-MILESTONE-65-READ-COUNT NOT =
+               WS-MILESTONE-65-CARD-COUNT +
+               WS-MILESTONE-65-REJECT-COUNT +
+               WS-MILESTONE-65-FILTER-COUNT +
+               WS-MILESTONE-65-SKIP-COUNT
+               DISPLAY "WARNING -- MILESTONE-65-DAY READ/WRITE COUNT "
+                   "MISMATCH: RECORDS READ DO NOT RECONCILE AGAINST "
+                   "CARDS WRITTEN, REJECTED, FILTERED, AND SKIPPED"
+           END-IF.
+           DISPLAY "MILESTONE-65-DAY RUN SUMMARY -- READ: "
+               WS-MILESTONE-65-READ-COUNT
+               " CARDS WRITTEN: " WS-MILESTONE-65-CARD-COUNT
+               " REJECTED: " WS-MILESTONE-65-REJECT-COUNT
+               " FILTERED: " WS-MILESTONE-65-FILTER-COUNT
+               " SKIPPED: " WS-MILESTONE-65-SKIP-COUNT.
+
+           SORT-AND-APPEND-MILESTONE-65 SECTION.
+      *    Sorts this run's qualifying 65th-birthday cards by ZIP so
+      *    the print shop gets them already grouped for batching, then
+      *    appends the sorted batch onto the running milestone history.
+           SORT SORT-MILESTONE-65-WORK ON ASCENDING KEY
+               SORT-MILESTONE-65-ZIP
+               USING F-MILESTONE-65-PENDING-FILE
+               GIVING F-MILESTONE-65-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-MILESTONE-65-SORTED-FILE.
+           OPEN EXTEND F-MILESTONE-65-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MILESTONE-65-SORTED-FILE
+                   NOT AT END
+                       MOVE MILESTONE-65-SORTED-ID TO
+                           MILESTONE-65-ID
+                       MOVE MILESTONE-65-SORTED-NAME TO
+                           MILESTONE-65-NAME
+                       MOVE MILESTONE-65-SORTED-ADDRESS TO
+                           MILESTONE-65-ADDRESS
+                       MOVE MILESTONE-65-SORTED-GREETING TO
+                           MILESTONE-65-GREETING
+                       WRITE MILESTONE-65-PERSON
+                       END-WRITE
+                       MOVE MILESTONE-65-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE MILESTONE-65-NAME TO WS-AUDIT-NAME
+                       MOVE "MILESTONE-65" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD MILESTONE-65-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-MILESTONE-65-SORTED-FILE.
+           CLOSE F-MILESTONE-65-FILE.
+           MOVE "MILESTONE-65" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           LOAD-BIRTHDAY-CHECKPOINT SECTION.
+           MOVE 0 TO WS-BIRTHDAY-CHECKPOINT-ID.
+           MOVE SPACES TO WS-BIRTHDAY-CHECKPOINT-DATE.
+           MOVE 0 TO WS-BIRTHDAY-CHECKPOINT-YEAR.
+           OPEN INPUT F-BIRTHDAY-CHECKPOINT-FILE.
+           IF WS-BIRTHDAY-CHECKPOINT-STATUS = "00"
+               READ F-BIRTHDAY-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE BIRTHDAY-CHECKPOINT-CUSTOMER-ID TO
+                           WS-BIRTHDAY-CHECKPOINT-ID
+                       MOVE BIRTHDAY-CHECKPOINT-DATE TO
+                           WS-BIRTHDAY-CHECKPOINT-DATE
+                       MOVE BIRTHDAY-CHECKPOINT-YEAR TO
+                           WS-BIRTHDAY-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-BIRTHDAY-CHECKPOINT-FILE
+           END-IF.
+      *    BIRTHDAY runs every day, so a checkpoint left over from an
+      *    earlier day is only meaningful for resuming that same day --
+      *    it must not suppress tomorrow's customers just because their
+      *    ID falls below today's high-water mark.
+           IF LS-TODAY NOT = WS-BIRTHDAY-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-BIRTHDAY-CHECKPOINT-YEAR
+               MOVE 0 TO WS-BIRTHDAY-CHECKPOINT-ID
+           END-IF.
+
+           SAVE-BIRTHDAY-CHECKPOINT SECTION.
+      *    The run date is recorded alongside the last customer ID read
+      *    so LOAD-BIRTHDAY-CHECKPOINT only honors the ID on a
+      *    same-day rerun.
+           OPEN OUTPUT F-BIRTHDAY-CHECKPOINT-FILE.
+           MOVE WS-BIRTHDAY-CHECKPOINT-ID TO
+               BIRTHDAY-CHECKPOINT-CUSTOMER-ID.
+           MOVE LS-TODAY TO BIRTHDAY-CHECKPOINT-DATE.
+           MOVE LS-TODAY-YEAR TO BIRTHDAY-CHECKPOINT-YEAR.
+           WRITE BIRTHDAY-CHECKPOINT-RECORD.
+           CLOSE F-BIRTHDAY-CHECKPOINT-FILE.
+
            BIRTHDAY SECTION.
            MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-BIRTHDAY-READ-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-LAST-ID-READ.
+           MOVE 0 TO WS-BIRTHDAY-CARD-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-REJECT-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-SKIP-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-FILTER-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-COMBINED-COUNT.
+           MOVE 0 TO WS-COMBINED-MATCH-ID.
+           MOVE 0 TO WS-COMBINED-MATCH-EOF.
+           PERFORM LOAD-BIRTHDAY-CHECKPOINT.
            OPEN INPUT F-CUSTOMERS-FILE
+           OPEN OUTPUT F-CARDS-PENDING-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
+           IF TAX-DAY-DID-RUN
+               OPEN INPUT F-COMBINED-IDS-FILE
+           END-IF.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMERS-FILE NEXT RECORD
+                   NOT AT END
+                       ADD 1 TO WS-BIRTHDAY-READ-COUNT
+                       MOVE PERSON-CUSTOMER-ID TO
+                           WS-BIRTHDAY-LAST-ID-READ
+                       IF PERSON-CUSTOMER-ID > WS-BIRTHDAY-CHECKPOINT-ID
+                           PERFORM VALIDATE-BIRTHDAY
+                           IF NOT BIRTHDAY-IS-VALID
+                               ADD 1 TO WS-BIRTHDAY-REJECT-COUNT
+                           END-IF
+                           PERFORM DETERMINE-EFFECTIVE-BIRTHDAY
+                           IF TAX-DAY-DID-RUN
+                               PERFORM ADVANCE-COMBINED-MATCH-CURSOR
+                           END-IF
+                           IF BIRTHDAY-IS-VALID AND
+                               NOT PERSON-OPTED-OUT AND
+                               WS-EFFECTIVE-BIRTHDAY = LS-TODAY AND
+                               TAX-DAY-DID-RUN AND
+                               WS-COMBINED-MATCH-ID =
+                                   PERSON-CUSTOMER-ID
+                               ADD 1 TO WS-BIRTHDAY-COMBINED-COUNT
+                           ELSE
+                           IF BIRTHDAY-IS-VALID AND
+                               NOT PERSON-OPTED-OUT AND
+                               WS-EFFECTIVE-BIRTHDAY = LS-TODAY
+                               MOVE PERSON-CUSTOMER-ID TO
+                                   CARDS-PENDING-ID
+                               MOVE PERSON-NAME TO
+                                   CARDS-PENDING-NAME
+                               MOVE PERSON-ADDRESS TO
+                                   CARDS-PENDING-ADDRESS
+                               PERFORM SELECT-BIRTHDAY-GREETING
+                               IF PERSON-JOB-TITLE = SPACES
+                                   STRING WS-GREETING-PREFIX
+                                      " " PERSON-NAME
+                                      INTO CARDS-PENDING-GREETING
+                                   END-STRING
+                               ELSE
+                                   STRING WS-GREETING-PREFIX
+                                      " " PERSON-NAME " ("
+                                      FUNCTION TRIM(PERSON-JOB-TITLE)
+                                      ")"
+                                      INTO CARDS-PENDING-GREETING
+                                   END-STRING
+                               END-IF
+                               WRITE CARDS-PENDING-RECORD
+                               END-WRITE
+                               ADD 1 TO WS-BIRTHDAY-CARD-COUNT
+                           ELSE
+                               IF BIRTHDAY-IS-VALID
+                                   ADD 1 TO WS-BIRTHDAY-FILTER-COUNT
+                               END-IF
+                           END-IF
+                           END-IF
+                           CONTINUE
+                       ELSE
+                           ADD 1 TO WS-BIRTHDAY-SKIP-COUNT
+                       END-IF
+                    AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-CARDS-PENDING-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           IF TAX-DAY-DID-RUN
+               CLOSE F-COMBINED-IDS-FILE
+           END-IF.
+           PERFORM SORT-AND-APPEND-CARDS.
+      *    The checkpoint is only written here, once the sort and
+      *    append have durably landed this run's cards -- not per
+      *    record during the read loop above -- so an abend during
+      *    the append cannot leave a checkpoint pointing past cards
+      *    that were never actually written. F-CUSTOMERS-FILE is read
+      *    in ascending PERSON-CUSTOMER-ID order, so the last ID read
+      *    is the highest, and becomes the new resume point.
+           MOVE WS-BIRTHDAY-LAST-ID-READ TO WS-BIRTHDAY-CHECKPOINT-ID.
+           PERFORM SAVE-BIRTHDAY-CHECKPOINT.
+           IF WS-BIRTHDAY-READ-COUNT NOT = WS-BIRTHDAY-CARD-COUNT +
+               WS-BIRTHDAY-REJECT-COUNT + WS-BIRTHDAY-FILTER-COUNT +
+               WS-BIRTHDAY-SKIP-COUNT + WS-BIRTHDAY-COMBINED-COUNT
+               DISPLAY "WARNING -- BIRTHDAY READ/WRITE COUNT MISMATCH: "
+                   "RECORDS READ DO NOT RECONCILE AGAINST CARDS "
+                   "WRITTEN, REJECTED, FILTERED, AND SKIPPED"
+           END-IF.
+           DISPLAY "BIRTHDAY RUN SUMMARY -- READ: "
+               WS-BIRTHDAY-READ-COUNT
+               " CARDS WRITTEN: " WS-BIRTHDAY-CARD-COUNT
+               " COMBINED WITH TAX CARD: " WS-BIRTHDAY-COMBINED-COUNT
+               " REJECTED: " WS-BIRTHDAY-REJECT-COUNT
+               " FILTERED: " WS-BIRTHDAY-FILTER-COUNT
+               " SKIPPED: " WS-BIRTHDAY-SKIP-COUNT.
+
+           ADVANCE-COMBINED-MATCH-CURSOR SECTION.
+      *    Advances the merge cursor over this run's combined-card IDs
+      *    (written by TAX-DAY, in ascending customer-ID order, the
+      *    same order BIRTHDAY scans customers.dat) to the first ID at
+      *    or past the customer currently being considered, so a
+      *    customer already mailed a combined card isn't mailed a
+      *    second, separate birthday card.
+           PERFORM UNTIL WS-COMBINED-MATCH-EOF = 1 OR
+               WS-COMBINED-MATCH-ID >= PERSON-CUSTOMER-ID
+               READ F-COMBINED-IDS-FILE
+                   NOT AT END
+                       MOVE COMBINED-ID-CUSTOMER-ID TO
+                           WS-COMBINED-MATCH-ID
+                   AT END
+                       MOVE 1 TO WS-COMBINED-MATCH-EOF
+                       MOVE 9999999 TO WS-COMBINED-MATCH-ID
+               END-READ
+           END-PERFORM.
+
+           SORT-AND-APPEND-CARDS SECTION.
+      *    Sorts this run's qualifying birthday cards by ZIP before
+      *    they join the running cards.dat history, same as TAX-DAY.
+           SORT SORT-CARDS-WORK ON ASCENDING KEY SORT-CARDS-ZIP
+               USING F-CARDS-PENDING-FILE
+               GIVING F-CARDS-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-CARDS-SORTED-FILE.
            OPEN EXTEND F-CARDS-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-CUSTOMERS-FILE
-                   NOT AT END
-                       IF PERSON-BIRTHDAY(6:5) = LS-TODAY
-                           MOVE PERSON-NAME TO CARDS-PERSON-NAME
-                           MOVE PERSON-ADDRESS TO CARDS-PERSON-ADDRESS
-                           STRING "Happy Birthday, " PERSON-NAME 
-                           INTO CARDS-GREETING
-                           END-STRING
-                           WRITE CARDS-PERSON
+               READ F-CARDS-SORTED-FILE
+                   NOT AT END
+                       MOVE CARDS-SORTED-ID TO CARDS-PERSON-ID
+                       MOVE CARDS-SORTED-NAME TO CARDS-PERSON-NAME
+                       MOVE CARDS-SORTED-ADDRESS TO
+                           CARDS-PERSON-ADDRESS
+                       MOVE CARDS-SORTED-GREETING TO CARDS-GREETING
+                       WRITE CARDS-PERSON
+                       END-WRITE
+                       MOVE CARDS-PERSON-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE CARDS-PERSON-NAME TO WS-AUDIT-NAME
+                       MOVE "BIRTHDAY" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD CARDS-PERSON-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-CARDS-SORTED-FILE.
+           CLOSE F-CARDS-FILE.
+           MOVE "BIRTHDAY" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           LOAD-SIGNUP-CHECKPOINT SECTION.
+           MOVE 0 TO WS-SIGNUP-CHECKPOINT-ID.
+           MOVE SPACES TO WS-SIGNUP-CHECKPOINT-DATE.
+           MOVE 0 TO WS-SIGNUP-CHECKPOINT-YEAR.
+           OPEN INPUT F-SIGNUP-CHECKPOINT-FILE.
+           IF WS-SIGNUP-CHECKPOINT-STATUS = "00"
+               READ F-SIGNUP-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE SIGNUP-CHECKPOINT-CUSTOMER-ID TO
+                           WS-SIGNUP-CHECKPOINT-ID
+                       MOVE SIGNUP-CHECKPOINT-DATE TO
+                           WS-SIGNUP-CHECKPOINT-DATE
+                       MOVE SIGNUP-CHECKPOINT-YEAR TO
+                           WS-SIGNUP-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-SIGNUP-CHECKPOINT-FILE
+           END-IF.
+      *    SIGNUP-ANNIVERSARY runs every day, so a checkpoint left over
+      *    from an earlier day is only meaningful for resuming that
+      *    same day -- it must not suppress tomorrow's customers just
+      *    because their ID falls below today's high-water mark.
+           IF LS-TODAY NOT = WS-SIGNUP-CHECKPOINT-DATE OR
+               LS-TODAY-YEAR NOT = WS-SIGNUP-CHECKPOINT-YEAR
+               MOVE 0 TO WS-SIGNUP-CHECKPOINT-ID
+           END-IF.
+
+           SAVE-SIGNUP-CHECKPOINT SECTION.
+      *    Records the last customer ID read so a rerun after an abend
+      *    resumes from there instead of appending duplicate cards for
+      *    everyone already processed. The run date is recorded
+      *    alongside it so LOAD-SIGNUP-CHECKPOINT only honors the ID on
+      *    a same-day rerun.
+           OPEN OUTPUT F-SIGNUP-CHECKPOINT-FILE.
+           MOVE WS-SIGNUP-CHECKPOINT-ID TO
+               SIGNUP-CHECKPOINT-CUSTOMER-ID.
+           MOVE LS-TODAY TO SIGNUP-CHECKPOINT-DATE.
+           MOVE LS-TODAY-YEAR TO SIGNUP-CHECKPOINT-YEAR.
+           WRITE SIGNUP-CHECKPOINT-RECORD.
+           CLOSE F-SIGNUP-CHECKPOINT-FILE.
+
+           SIGNUP-ANNIVERSARY SECTION.
+      *    Fires a loyalty card every year on the anniversary of a
+      *    customer's signup date, starting the first year after they
+      *    joined -- the enrollment day itself is not its own
+      *    anniversary, so LS-TODAY-YEAR must be strictly past
+      *    SIGNUP-YEAR before this qualifies.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-SIGNUP-READ-COUNT.
+           MOVE 0 TO WS-SIGNUP-LAST-ID-READ.
+           MOVE 0 TO WS-SIGNUP-CARD-COUNT.
+           MOVE 0 TO WS-SIGNUP-REJECT-COUNT.
+           MOVE 0 TO WS-SIGNUP-SKIP-COUNT.
+           MOVE 0 TO WS-SIGNUP-FILTER-COUNT.
+           PERFORM LOAD-SIGNUP-CHECKPOINT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-SIGNUP-PENDING-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+              READ F-CUSTOMERS-FILE NEXT RECORD
+               NOT AT END
+                   ADD 1 TO WS-SIGNUP-READ-COUNT
+                   MOVE PERSON-CUSTOMER-ID TO WS-SIGNUP-LAST-ID-READ
+                   IF PERSON-CUSTOMER-ID > WS-SIGNUP-CHECKPOINT-ID
+                       PERFORM VALIDATE-SIGNUP-DATE
+                       IF NOT SIGNUP-IS-VALID
+                           ADD 1 TO WS-SIGNUP-REJECT-COUNT
+                       ELSE
+                           PERFORM
+                               DETERMINE-EFFECTIVE-SIGNUP-ANNIVERSARY
+                       END-IF
+                       IF SIGNUP-IS-VALID AND
+                       NOT PERSON-OPTED-OUT AND
+                       WS-EFFECTIVE-SIGNUP = LS-TODAY AND
+                       LS-TODAY-YEAR > SIGNUP-YEAR
+                           COMPUTE WS-SIGNUP-YEARS =
+                               LS-TODAY-YEAR - SIGNUP-YEAR
+                           MOVE PERSON-CUSTOMER-ID TO SIGNUP-PENDING-ID
+                           MOVE PERSON-NAME TO SIGNUP-PENDING-NAME
+                           MOVE PERSON-ADDRESS TO SIGNUP-PENDING-ADDRESS
+                           IF PERSON-JOB-TITLE = SPACES
+                               STRING "Happy " WS-SIGNUP-YEARS
+                                  "-Year Anniversary, " PERSON-NAME
+                                  INTO SIGNUP-PENDING-GREETING
+                               END-STRING
+                           ELSE
+                               STRING "Happy " WS-SIGNUP-YEARS
+                                  "-Year Anniversary, " PERSON-NAME
+                                  " (" FUNCTION TRIM(PERSON-JOB-TITLE)
+                                  ")"
+                                  INTO SIGNUP-PENDING-GREETING
+                               END-STRING
+                           END-IF
+                           WRITE SIGNUP-PENDING-RECORD
                            END-WRITE
+                           ADD 1 TO WS-SIGNUP-CARD-COUNT
+                       ELSE
+                           IF SIGNUP-IS-VALID
+                               ADD 1 TO WS-SIGNUP-FILTER-COUNT
+                           END-IF
                        END-IF
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-SIGNUP-SKIP-COUNT
+                   END-IF
                     AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                 END-READ
            END-PERFORM.
            CLOSE F-CUSTOMERS-FILE.
-           CLOSE F-CARDS-FILE.
-           
+           CLOSE F-SIGNUP-PENDING-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           PERFORM SORT-AND-APPEND-SIGNUP-CARDS.
+      *    The checkpoint is only written here, once the sort and
+      *    append have durably landed this run's cards -- not per
+      *    record during the read loop above -- so an abend during
+      *    the append cannot leave a checkpoint pointing past cards
+      *    that were never actually written. F-CUSTOMERS-FILE is read
+      *    in ascending PERSON-CUSTOMER-ID order, so the last ID read
+      *    is the highest, and becomes the new resume point.
+           MOVE WS-SIGNUP-LAST-ID-READ TO WS-SIGNUP-CHECKPOINT-ID.
+           PERFORM SAVE-SIGNUP-CHECKPOINT.
+           IF WS-SIGNUP-READ-COUNT NOT =
+               WS-SIGNUP-CARD-COUNT +
+               WS-SIGNUP-REJECT-COUNT +
+               WS-SIGNUP-FILTER-COUNT +
+               WS-SIGNUP-SKIP-COUNT
+               DISPLAY "WARNING -- SIGNUP-ANNIVERSARY READ/WRITE COUNT "
+                   "MISMATCH: RECORDS READ DO NOT RECONCILE AGAINST "
+                   "CARDS WRITTEN, REJECTED, FILTERED, AND SKIPPED"
+           END-IF.
+           DISPLAY "SIGNUP-ANNIVERSARY RUN SUMMARY -- READ: "
+               WS-SIGNUP-READ-COUNT
+               " CARDS WRITTEN: " WS-SIGNUP-CARD-COUNT
+               " REJECTED: " WS-SIGNUP-REJECT-COUNT
+               " FILTERED: " WS-SIGNUP-FILTER-COUNT
+               " SKIPPED: " WS-SIGNUP-SKIP-COUNT.
+
+           SORT-AND-APPEND-SIGNUP-CARDS SECTION.
+      *    Sorts this run's qualifying anniversary cards by ZIP before
+      *    they join the running signup-anniversary-cards.dat history,
+      *    same as the other card sections.
+           SORT SORT-SIGNUP-WORK ON ASCENDING KEY SORT-SIGNUP-ZIP
+               USING F-SIGNUP-PENDING-FILE
+               GIVING F-SIGNUP-SORTED-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           MOVE 0 TO WS-MANIFEST-CHECKSUM.
+           OPEN INPUT F-SIGNUP-SORTED-FILE.
+           OPEN EXTEND F-SIGNUP-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-SIGNUP-SORTED-FILE
+                   NOT AT END
+                       MOVE SIGNUP-SORTED-ID TO SIGNUP-PERSON-ID
+                       MOVE SIGNUP-SORTED-NAME TO SIGNUP-PERSON-NAME
+                       MOVE SIGNUP-SORTED-ADDRESS TO
+                           SIGNUP-PERSON-ADDRESS
+                       MOVE SIGNUP-SORTED-GREETING TO
+                           SIGNUP-PERSON-GREETING
+                       WRITE SIGNUP-PERSON
+                       END-WRITE
+                       MOVE SIGNUP-PERSON-ID TO WS-AUDIT-CUSTOMER-ID
+                       MOVE SIGNUP-PERSON-NAME TO WS-AUDIT-NAME
+                       MOVE "ANNIVERSARY" TO WS-AUDIT-CARD-TYPE
+                       PERFORM WRITE-CARD-AUDIT-RECORD
+                       ADD 1 TO WS-MANIFEST-COUNT
+                       ADD SIGNUP-PERSON-ID TO WS-MANIFEST-CHECKSUM
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-SIGNUP-SORTED-FILE.
+           CLOSE F-SIGNUP-FILE.
+           MOVE "ANNIVERSARY" TO WS-MANIFEST-CARD-TYPE.
+           PERFORM WRITE-BATCH-MANIFEST-RECORD.
+
+           UPCOMING-BIRTHDAYS SECTION.
+      *    Lists everyone whose birthday falls anywhere in the current
+      *    calendar month, independent of the exact-date match BIRTHDAY
+      *    uses, so marketing can prep campaigns ahead of the day.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-UPCOMING-COUNT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-UPCOMING-FILE.
+           OPEN EXTEND F-EXCEPTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMERS-FILE NEXT RECORD
+                   NOT AT END
+                       PERFORM VALIDATE-BIRTHDAY
+                       IF BIRTHDAY-IS-VALID AND
+                           NOT PERSON-OPTED-OUT AND
+                           BIRTHDAY-MONTH = LS-TODAY-MONTH
+                           MOVE PERSON-CUSTOMER-ID TO
+                               UPCOMING-CUSTOMER-ID
+                           MOVE PERSON-NAME TO UPCOMING-NAME
+                           MOVE PERSON-ADDRESS TO UPCOMING-ADDRESS
+                           MOVE BIRTHDAY-DAY TO UPCOMING-DAY
+                           WRITE UPCOMING-RECORD
+                           END-WRITE
+                           ADD 1 TO WS-UPCOMING-COUNT
+                       END-IF
+                    AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-UPCOMING-FILE.
+           CLOSE F-EXCEPTIONS-FILE.
+           DISPLAY "UPCOMING BIRTHDAYS THIS MONTH: " WS-UPCOMING-COUNT.
+
+           BUSINESS-CUSTOMER-ROUTING SECTION.
+      *    Splits business/professional customers (identified by a
+      *    populated PERSON-JOB-TITLE) out into their own greeting
+      *    list, since the print vendor handling their mailings is
+      *    different from the one used for personal birthday/tax
+      *    cards.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-BUSINESS-COUNT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-BUSINESS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMERS-FILE NEXT RECORD
+                   NOT AT END
+                       IF PERSON-JOB-TITLE NOT = SPACES AND
+                           NOT PERSON-OPTED-OUT
+                           MOVE PERSON-CUSTOMER-ID TO
+                               BUSINESS-CUSTOMER-ID
+                           MOVE PERSON-NAME TO BUSINESS-NAME
+                           MOVE PERSON-ADDRESS TO BUSINESS-ADDRESS
+                           MOVE PERSON-JOB-TITLE TO BUSINESS-JOB-TITLE
+                           WRITE BUSINESS-RECORD
+                           END-WRITE
+                           ADD 1 TO WS-BUSINESS-COUNT
+                       END-IF
+                    AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-BUSINESS-FILE.
+           DISPLAY "BUSINESS CUSTOMERS ROUTED: " WS-BUSINESS-COUNT.
+
+           WRITE-CARD-AUDIT-RECORD SECTION.
+      *    Appends one line to card-audit.dat for every card that lands
+      *    in a history file (cards.dat, cards-tax-day.dat, the
+      *    milestone histories, cards-combined.dat), so the mailroom
+      *    can reconcile exactly who was sent what and when.
+           MOVE WS-AUDIT-CUSTOMER-ID TO AUDIT-CUSTOMER-ID.
+           MOVE WS-AUDIT-NAME TO AUDIT-NAME.
+           MOVE WS-AUDIT-CARD-TYPE TO AUDIT-CARD-TYPE.
+           MOVE LS-TODAY TO AUDIT-RUN-DATE.
+           MOVE LS-TODAY-YEAR TO AUDIT-RUN-YEAR.
+           MOVE WS-AUDIT-RUN-TIME TO AUDIT-RUN-TIME.
+           WRITE AUDIT-RECORD
+           END-WRITE.
+
+           WRITE-BATCH-MANIFEST-RECORD SECTION.
+      *    Appends one manifest line to card-batch-manifest.dat for
+      *    every batch a SORT-AND-APPEND-* section adds to a history
+      *    file, so the print vendor's intake process (and we) can
+      *    confirm nothing was dropped or duplicated in transit. The
+      *    checksum is the sum of the customer IDs in the batch -- easy
+      *    for either side to recompute and compare against this count.
+           MOVE WS-MANIFEST-CARD-TYPE TO MANIFEST-CARD-TYPE.
+           MOVE LS-TODAY TO MANIFEST-RUN-DATE.
+           MOVE LS-TODAY-YEAR TO MANIFEST-RUN-YEAR.
+           MOVE WS-MANIFEST-COUNT TO MANIFEST-RECORD-COUNT.
+           MOVE WS-MANIFEST-CHECKSUM TO MANIFEST-CHECKSUM.
+           WRITE MANIFEST-RECORD
+           END-WRITE.
+
