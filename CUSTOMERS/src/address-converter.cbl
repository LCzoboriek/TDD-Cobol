@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. address-converter.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-OLD-CUSTOMERS-FILE ASSIGN TO
+                 "customers-flat.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-NEW-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS NEW-PERSON-CUSTOMER-ID
+                 FILE STATUS IS WS-NEW-CUSTOMERS-STATUS.
+               SELECT F-CONVERSION-EXCEPTIONS-FILE ASSIGN TO
+                 "address-conversion-exceptions.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-OLD-CUSTOMERS-FILE.
+           01 OLD-PERSON.
+               05 OLD-PERSON-CUSTOMER-ID PIC 9(7).
+               05 OLD-PERSON-NAME PIC X(40).
+               05 OLD-PERSON-ADDRESS PIC X(100).
+               05 OLD-PERSON-COUNTRY PIC X(02).
+               05 OLD-PERSON-BIRTHDAY PIC X(10).
+               05 OLD-PERSON-SIGNUP-DATE PIC X(10).
+               05 OLD-PERSON-JOB-TITLE PIC X(60).
+               05 OLD-PERSON-DO-NOT-MAIL PIC X.
+           FD F-NEW-CUSTOMERS-FILE.
+           01 NEW-PERSON.
+               05 NEW-PERSON-CUSTOMER-ID PIC 9(7).
+               05 NEW-PERSON-NAME PIC X(40).
+               05 NEW-PERSON-ADDRESS.
+                   10 NEW-PERSON-STREET PIC X(60).
+                   10 NEW-PERSON-CITY PIC X(25).
+                   10 NEW-PERSON-STATE PIC X(02).
+                   10 NEW-PERSON-ZIP PIC X(10).
+                   10 FILLER PIC X(03).
+               05 NEW-PERSON-COUNTRY PIC X(02).
+               05 NEW-PERSON-BIRTHDAY PIC X(10).
+               05 NEW-PERSON-SIGNUP-DATE PIC X(10).
+               05 NEW-PERSON-JOB-TITLE PIC X(60).
+               05 NEW-PERSON-DO-NOT-MAIL PIC X.
+           FD F-CONVERSION-EXCEPTIONS-FILE.
+           01 CONVERSION-EXCEPTION-RECORD.
+               05 CONV-EXCEPTION-CUSTOMER-ID PIC 9(7).
+               05 FILLER PIC X VALUE SPACE.
+               05 CONV-EXCEPTION-REASON PIC X(60).
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-NEW-CUSTOMERS-STATUS PIC XX.
+           01 WS-CONVERTED-COUNT PIC 9(7) VALUE 0.
+           01 WS-EXCEPTION-COUNT PIC 9(7) VALUE 0.
+           01 WS-TRUNCATION-COUNT PIC 9(7) VALUE 0.
+           01 WS-COMMA-COUNT PIC 9.
+           01 WS-STREET-PART PIC X(60).
+           01 WS-CITY-PART PIC X(25).
+           01 WS-STATE-ZIP-PART PIC X(15).
+           01 WS-TRUNCATION-FLAG PIC X VALUE "N".
+               88 TRUNCATION-DETECTED VALUE "Y".
+       PROCEDURE DIVISION.
+      *    One-time migration of the flat PERSON-ADDRESS blob into the
+      *    structured street/city/state/zip layout the mailing house
+      *    needs for ZIP presort. Addresses are expected in the form
+      *    "STREET, CITY, STATE ZIP" -- anything that doesn't unstring
+      *    cleanly into all three parts keeps its full original text in
+      *    NEW-PERSON-STREET and is logged so ops can fix it by hand.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-OLD-CUSTOMERS-FILE.
+           OPEN OUTPUT F-NEW-CUSTOMERS-FILE.
+           OPEN OUTPUT F-CONVERSION-EXCEPTIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-OLD-CUSTOMERS-FILE
+                   NOT AT END
+                       PERFORM CONVERT-ONE-ADDRESS
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-OLD-CUSTOMERS-FILE.
+           CLOSE F-NEW-CUSTOMERS-FILE.
+           CLOSE F-CONVERSION-EXCEPTIONS-FILE.
+           DISPLAY "ADDRESS CONVERSION SUMMARY -- CONVERTED: "
+               WS-CONVERTED-COUNT
+               " NOT FULLY PARSED: " WS-EXCEPTION-COUNT
+               " TRUNCATED: " WS-TRUNCATION-COUNT.
+           GOBACK.
+
+           CONVERT-ONE-ADDRESS SECTION.
+           MOVE "N" TO WS-TRUNCATION-FLAG.
+           MOVE OLD-PERSON-CUSTOMER-ID TO NEW-PERSON-CUSTOMER-ID.
+           MOVE OLD-PERSON-NAME TO NEW-PERSON-NAME.
+           IF OLD-PERSON-NAME(40:1) NOT = SPACE
+               MOVE "Y" TO WS-TRUNCATION-FLAG
+           END-IF.
+           MOVE OLD-PERSON-COUNTRY TO NEW-PERSON-COUNTRY.
+           MOVE OLD-PERSON-BIRTHDAY TO NEW-PERSON-BIRTHDAY.
+           MOVE OLD-PERSON-SIGNUP-DATE TO NEW-PERSON-SIGNUP-DATE.
+           MOVE OLD-PERSON-JOB-TITLE TO NEW-PERSON-JOB-TITLE.
+           MOVE OLD-PERSON-DO-NOT-MAIL TO NEW-PERSON-DO-NOT-MAIL.
+           MOVE SPACES TO NEW-PERSON-STREET.
+           MOVE SPACES TO NEW-PERSON-CITY.
+           MOVE SPACES TO NEW-PERSON-STATE.
+           MOVE SPACES TO NEW-PERSON-ZIP.
+           MOVE SPACES TO WS-STREET-PART.
+           MOVE SPACES TO WS-CITY-PART.
+           MOVE SPACES TO WS-STATE-ZIP-PART.
+           MOVE 0 TO WS-COMMA-COUNT.
+           UNSTRING OLD-PERSON-ADDRESS DELIMITED BY ","
+               INTO WS-STREET-PART, WS-CITY-PART, WS-STATE-ZIP-PART
+               TALLYING IN WS-COMMA-COUNT
+               ON OVERFLOW
+                   MOVE "Y" TO WS-TRUNCATION-FLAG
+           END-UNSTRING.
+           IF WS-COMMA-COUNT = 2
+               MOVE WS-STREET-PART TO NEW-PERSON-STREET
+               MOVE WS-CITY-PART TO NEW-PERSON-CITY
+               PERFORM SPLIT-STATE-AND-ZIP
+               ADD 1 TO WS-CONVERTED-COUNT
+           ELSE
+               MOVE OLD-PERSON-ADDRESS TO NEW-PERSON-STREET
+               MOVE OLD-PERSON-CUSTOMER-ID TO
+                   CONV-EXCEPTION-CUSTOMER-ID
+               MOVE "Address did not split into street/city/state-zip"
+                   TO CONV-EXCEPTION-REASON
+               WRITE CONVERSION-EXCEPTION-RECORD
+               END-WRITE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+           IF TRUNCATION-DETECTED
+               MOVE OLD-PERSON-CUSTOMER-ID TO
+                   CONV-EXCEPTION-CUSTOMER-ID
+               MOVE "Name or address too long, truncated on migration"
+                   TO CONV-EXCEPTION-REASON
+               WRITE CONVERSION-EXCEPTION-RECORD
+               END-WRITE
+               ADD 1 TO WS-TRUNCATION-COUNT
+           END-IF.
+           WRITE NEW-PERSON.
+
+           SPLIT-STATE-AND-ZIP SECTION.
+      *    WS-STATE-ZIP-PART holds " ST 12345" after the city comma --
+      *    the leading space survives the comma-split, so trim it first;
+      *    otherwise DELIMITED BY ALL SPACE treats that leading space as
+      *    its own delimiter, produces an empty first token, and the
+      *    real state/ZIP shift down one field with the ZIP lost
+      *    entirely. Once trimmed, split on the blank between the state
+      *    abbreviation and the ZIP.
+           MOVE SPACES TO NEW-PERSON-STATE.
+           MOVE SPACES TO NEW-PERSON-ZIP.
+           MOVE FUNCTION TRIM(WS-STATE-ZIP-PART) TO WS-STATE-ZIP-PART.
+           UNSTRING WS-STATE-ZIP-PART DELIMITED BY ALL SPACE
+               INTO NEW-PERSON-STATE, NEW-PERSON-ZIP
+               ON OVERFLOW
+                   MOVE "Y" TO WS-TRUNCATION-FLAG
+           END-UNSTRING.
