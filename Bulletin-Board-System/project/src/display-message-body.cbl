@@ -12,6 +12,9 @@
                    10 LS-BODY PIC X(500).
                    10 LS-DATE PIC X(10).
                    10 LS-AUTHOR PIC X(10).
+                   10 LS-PARENT PIC X(60).
+                   10 LS-PINNED PIC X.
+                   10 LS-CATEGORY PIC X(15).
            01 BODY PIC X(500).
            01 OFFSET UNSIGNED-INT.
 
