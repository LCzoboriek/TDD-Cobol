@@ -8,56 +8,190 @@
                FUNCTION DISPLAY-MESSAGE-BODY
                FUNCTION DISPLAY-MESSAGE-AUTHOR
                FUNCTION DISPLAY-MESSAGE-DATE
+               FUNCTION DISPLAY-MESSAGE-PARENT
+               FUNCTION DISPLAY-MESSAGE-PINNED
+               FUNCTION DISPLAY-MESSAGE-CATEGORY
                FUNCTION REPLACE-LETTER.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT F-MESSAGE-FILE ASSIGN TO "messages.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             LOCK MODE IS EXCLUSIVE
+             FILE STATUS IS WS-MESSAGE-STATUS.
            SELECT F-WORD-FILE ASSIGN TO 'guessing-words.dat'
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-WORD-FILE-EASY ASSIGN TO 'guessing-words-easy.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-WORD-FILE-HARD ASSIGN TO 'guessing-words-hard.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F-HIGH-SCORES-FILE ASSIGN TO 'high-scores.dat'
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-GAME-STATS-FILE ASSIGN TO 'game-stats.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS GS-PLAYER-NAME
+             FILE STATUS IS WS-GAME-STATS-STATUS.
            SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME
+             FILE STATUS IS WS-USERS-STATUS.
+           SELECT F-MESSAGE-ARCHIVE-FILE ASSIGN TO
+             "messages-archive.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-MESSAGE-PENDING-FILE ASSIGN TO
+             "messages-pending.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-AUDIT-FILE ASSIGN TO "sign-in-audit.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-REPORT-FILE ASSIGN TO "messageboard-report.txt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-PM-FILE ASSIGN TO "private-messages.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-PM-PENDING-FILE
+             ASSIGN TO "private-messages-pending.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
            FD F-WORD-FILE.
            01 WORD PIC X(20).
+           FD F-WORD-FILE-EASY.
+           01 WORD-EASY PIC X(20).
+           FD F-WORD-FILE-HARD.
+           01 WORD-HARD PIC X(20).
            FD F-MESSAGE-FILE.
            01 MESSAGES.
               05 MESSAGE-TITLE PIC X(60).
               05 MESSAGE-BODY PIC X(500).
-              05 MESSAGE-DATE PIC X(10).
+              05 MESSAGE-DATE.
+                 10 MESSAGE-YEAR PIC 9(4).
+                 10 MESSAGE-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-MONTH PIC 99.
+                 10 MESSAGE-MON-DAY-SEP PIC X.
+                 10 MESSAGE-DAY PIC 99.
               05 MESSAGE-AUTHOR PIC X(10).
+              05 MESSAGE-PARENT PIC X(60).
+              05 MESSAGE-PINNED PIC X.
+              05 MESSAGE-CATEGORY PIC X(15).
            FD F-HIGH-SCORES-FILE.
            01 PLAYER-SCORES.
               05 HIGH-SCORE PIC 99.
               05 PLAYER-NAME PIC X(10).
+              05 HIGH-SCORE-DIFFICULTY PIC X.
+           FD F-GAME-STATS-FILE.
+           01 GAME-STATS-RECORD.
+              05 GS-PLAYER-NAME PIC X(10).
+              05 GS-GAMES-PLAYED PIC 9(5).
+              05 GS-WINS PIC 9(5).
+              05 GS-LOSSES PIC 9(5).
+              05 GS-TOTAL-GUESSES PIC 9(7).
            FD F-USERS-FILE.
            01 USERS.
               05 USERNAME PIC X(10).
-              05 USER-PASSWORD PIC X(20).   
+              05 USER-PASSWORD PIC X(20).
+              05 USER-SECURITY-ANSWER PIC X(20).
+              05 USER-IS-MODERATOR PIC X.
+                 88 USER-IS-MOD-YES VALUE "Y".
+              05 USER-LAST-PAGE PIC 99.
+              05 USER-FAILED-ATTEMPTS PIC 99.
+              05 USER-LOCKED PIC X.
+                 88 USER-IS-LOCKED VALUE "Y".
+              05 USER-DISPLAY-NAME PIC X(30).
+              05 USER-SIGNUP-DATE PIC X(10).
+           FD F-MESSAGE-ARCHIVE-FILE.
+           01 MESSAGE-ARCHIVE-RECORD.
+              05 MESSAGE-ARCHIVE-TITLE PIC X(60).
+              05 MESSAGE-ARCHIVE-BODY PIC X(500).
+              05 MESSAGE-ARCHIVE-DATE.
+                 10 MESSAGE-ARCHIVE-YEAR PIC 9(4).
+                 10 MESSAGE-ARCHIVE-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-ARCHIVE-MONTH PIC 99.
+                 10 MESSAGE-ARCHIVE-MON-DAY-SEP PIC X.
+                 10 MESSAGE-ARCHIVE-DAY PIC 99.
+              05 MESSAGE-ARCHIVE-AUTHOR PIC X(10).
+              05 MESSAGE-ARCHIVE-PARENT PIC X(60).
+              05 MESSAGE-ARCHIVE-PINNED PIC X.
+              05 MESSAGE-ARCHIVE-CATEGORY PIC X(15).
+           FD F-MESSAGE-PENDING-FILE.
+           01 MESSAGE-PENDING-RECORD.
+              05 MESSAGE-PENDING-TITLE PIC X(60).
+              05 MESSAGE-PENDING-BODY PIC X(500).
+              05 MESSAGE-PENDING-DATE.
+                 10 MESSAGE-PENDING-YEAR PIC 9(4).
+                 10 MESSAGE-PENDING-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-PENDING-MONTH PIC 99.
+                 10 MESSAGE-PENDING-MON-DAY-SEP PIC X.
+                 10 MESSAGE-PENDING-DAY PIC 99.
+              05 MESSAGE-PENDING-AUTHOR PIC X(10).
+              05 MESSAGE-PENDING-PARENT PIC X(60).
+              05 MESSAGE-PENDING-PINNED PIC X.
+              05 MESSAGE-PENDING-CATEGORY PIC X(15).
+           FD F-AUDIT-FILE.
+           01 AUDIT-RECORD.
+              05 AUDIT-USERNAME PIC X(10).
+              05 AUDIT-DATE PIC X(10).
+              05 AUDIT-TIME PIC X(4).
+           FD F-REPORT-FILE.
+           01 REPORT-LINE PIC X(120).
+           FD F-PM-FILE.
+           01 PRIVATE-MESSAGE-RECORD.
+              05 PM-TO PIC X(10).
+              05 PM-FROM PIC X(10).
+              05 PM-BODY PIC X(200).
+              05 PM-DATE PIC X(10).
+              05 PM-READ-FLAG PIC X.
+           FD F-PM-PENDING-FILE.
+           01 PM-PENDING-RECORD.
+              05 PM-PENDING-TO PIC X(10).
+              05 PM-PENDING-FROM PIC X(10).
+              05 PM-PENDING-BODY PIC X(200).
+              05 PM-PENDING-DATE PIC X(10).
+              05 PM-PENDING-READ-FLAG PIC X.
 
            WORKING-STORAGE SECTION.
       *     Variables related to login and menu screen
            01 USER-NAME PIC X(10).
            01 WS-PASSWORD PIC X(20).
+           01 WS-IS-MODERATOR PIC X.
+              88 WS-IS-MOD-YES VALUE "Y".
+           01 WS-LAST-PAGE PIC 99.
+           01 WS-PAGE-TARGET PIC 99.
+           01 WS-ENTER-FROM-MENU PIC X VALUE "N".
+           01 WS-ACCOUNT-LOCKED PIC 9.
            01 NEW-USER-NAME PIC X(10).
            01 NEW-PASSWORD PIC X(20).
+           01 NEW-SECURITY-ANSWER PIC X(20).
+           01 NEW-DISPLAY-NAME PIC X(30).
+           01 WS-RESET-ANSWER PIC X(20).
+           01 WS-RESET-PASSWORD PIC X(20).
+           01 WS-RESET-CHOICE PIC X.
+           01 WS-AUDIT-DATE PIC X(10).
            01 LOGIN-CHOICE PIC X.
            01 MENU-CHOICE PIC X.
 
            01 ERROR-CHOICE PIC X.
            01 CREATE-CHOICE PIC X.
-           01 WS-USERS.
-               05 WS-USER OCCURS 100 TIMES
-               ASCENDING KEY IS WS-USERNAME
-               INDEXED BY USER-IDX.
-                   10 WS-USERNAME PIC X(10).
-                   10 WS-PWORD PIC X(20).
+
+      *    Variables related to password hashing
+           01 WS-HASH-INPUT PIC X(20).
+           01 WS-HASH-OUTPUT PIC X(20).
+           01 WS-HASH-ACCUM PIC 9(18).
+           01 WS-HASH-IDX PIC 99.
+           01 WS-USERS-STATUS PIC XX.
+           01 WS-MESSAGE-STATUS PIC XX.
+           01 WS-LOCK-RETRIES PIC 99.
+           01 WS-IDLE-TIMEOUT-SECS PIC 9(4) VALUE 120.
+           01 WS-GAME-STATS-STATUS PIC XX.
+           01 WS-GUESSES-USED PIC 99.
+           01 WS-AVG-GUESSES PIC 999.
+           01 WS-GAME-STATS-CHOICE PIC X.
+           01 WS-GAME-RESULT PIC X.
+           01 WS-MESSAGE-TOTAL PIC 9(7).
+           01 WS-ARCHIVE-CUTOFF PIC 9(7).
+           01 WS-MESSAGE-READ-COUNT PIC 9(7).
            01 WS-FOUND PIC 9.
-           01 WS-IDX UNSIGNED-INT. 
+           01 WS-IDX UNSIGNED-INT.
       
       *    Variables related to creating table and reading file
            01 WS-FILE-IS-ENDED PIC 9.
@@ -67,8 +201,30 @@
                INDEXED BY MSG-IDX.
                    10 WS-TITLE PIC X(60).
                    10 WS-BODY PIC X(500).
-                   10 WS-DATE PIC X(10).
+                   10 WS-DATE.
+                       15 WS-DATE-YEAR PIC 9(4).
+                       15 WS-DATE-YEAR-MON-SEP PIC X.
+                       15 WS-DATE-MONTH PIC 99.
+                       15 WS-DATE-MON-DAY-SEP PIC X.
+                       15 WS-DATE-DAY PIC 99.
                    10 WS-AUTHOR PIC X(10).
+                   10 WS-PARENT PIC X(60).
+                   10 WS-PINNED PIC X.
+                   10 WS-CATEGORY PIC X(15).
+
+      *    Variables related to private messages
+           01 WS-PMS.
+               05 WS-PM OCCURS 50 TIMES
+               INDEXED BY PM-IDX.
+                   10 WS-PM-FROM PIC X(10).
+                   10 WS-PM-BODY PIC X(200).
+                   10 WS-PM-DATE PIC X(10).
+                   10 WS-PM-READ-FLAG PIC X.
+           01 WS-PM-COUNT PIC 99.
+           01 WS-PM-MARK-COUNT PIC 99.
+           01 WS-PM-CHOICE PIC X.
+           01 WS-PM-TO PIC X(10).
+           01 WS-PM-BODY-INPUT PIC X(200).
 
       *    Variables related to display message board screen
            01 PAGE-NUM PIC 99.
@@ -77,12 +233,18 @@
            01 COUNTER UNSIGNED-INT.
            01 OFFSET UNSIGNED-INT.
            01 MESSAGE-CHOICE PIC XX.
+           01 WS-SEARCH-KEYWORD PIC X(40).
+           01 WS-SEARCH-KEYWORD-LEN PIC 99.
+           01 WS-SEARCH-MATCH-COUNT PIC 99.
+           01 WS-SEARCH-IDX UNSIGNED-INT.
+           01 WS-SEARCH-FOUND PIC 9.
 
       *    Variables related to read message screen
            01 READ-CHOICE PIC X.
            01 BODY PIC X(500).
            01 TITLE PIC X(60).
            01 POST-AUTHOR PIC X(10).
+           01 POST-AUTHOR-DISPLAY-NAME PIC X(30).
            01 POST-DATE PIC X(10).
            01 MESSAGE-NUM UNSIGNED-INT.
            01 RESULT UNSIGNED-INT.
@@ -92,9 +254,15 @@
            01 POST-BODY PIC X(500).
            01 POST-CHOICE PIC X.
            01 WS-FORMATTED-DATE PIC X(10).
+           01 WS-MESSAGE-EDIT-MODE PIC X.
+           01 POST-PARENT PIC X(60).
+           01 WS-REPLY-PARENT PIC X(60).
+           01 POST-PINNED PIC X.
+           01 POST-CATEGORY PIC X(15).
+           01 WS-BOARD-CATEGORY PIC X(15) VALUE SPACES.
       *    Variables related to guessing game
            01 WS-ANSWERWORD PIC X(20).
-           01 RANDOMNUMBER PIC 99.
+           01 RANDOMNUMBER PIC 999.
            01 WS-WORD PIC X(20).
            01 WS-GUESSING-CHOICE-WORDS.
                05 WS-GUESSING-CHOICE-WORD OCCURS 213 TIMES
@@ -102,6 +270,7 @@
                INDEXED BY WORD-IDX.
                    10 WS-GUESSING-WORDS-WORD PIC X(20).
            01 WS-GUESS-CHOICE PIC X(20).
+           01 WS-GUESSING-DIFFICULTY PIC X VALUE "m".
 
       *    Variables related to high score screen
            01 WS-HIGH-SCORE-CHOICE PIC X.
@@ -112,6 +281,7 @@
               INDEXED BY SCORE-IDX.
                   10 WS-SCORE PIC 99.
                   10 WS-NAME PIC X(10).
+                  10 WS-DISPLAY-NAME PIC X(30).
 
       *    Variables related to checking guesses  
            01 WS-LETTERS-LEFT PIC 99.
@@ -248,8 +418,24 @@
              05 LINE 4 COLUMN 10 VALUE "Incorrect Username or Password".
              05 LINE 6 COLUMN 10 VALUE "(l) Back to Log-in.".
              05 LINE 7 COLUMN 10 VALUE "(c) Create an account.".
-             05 LINE 9 COLUMN 10 VALUE "Pick: ".
-             05 ERROR-CHOICE-FIELD LINE 9 COLUMN 16 PIC X
+             05 LINE 8 COLUMN 10 VALUE "(f) Forgot your password?".
+             05 LINE 10 COLUMN 10 VALUE "Pick: ".
+             05 ERROR-CHOICE-FIELD LINE 10 COLUMN 16 PIC X
+                USING ERROR-CHOICE.
+
+           01 LOCKED-ACCOUNT-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "This account is locked after".
+             05 LINE 5 COLUMN 10 VALUE
+                "too many failed sign-in attempts.".
+             05 LINE 6 COLUMN 10 VALUE
+                "Reset your password to unlock it.".
+             05 LINE 8 COLUMN 10 VALUE "(f) Forgot your password?".
+             05 LINE 9 COLUMN 10 VALUE "(l) Back to Log-in.".
+             05 LINE 11 COLUMN 10 VALUE "Pick: ".
+             05 LOCKED-CHOICE-FIELD LINE 11 COLUMN 16 PIC X
                 USING ERROR-CHOICE.
 
            01 CREATE-AN-ACCOUNT-SCREEN
@@ -265,12 +451,38 @@
              05 LINE 10 COLUMN 56 VALUE "max 20 characters)".
              05 NEW-PASSWORD-FIELD LINE 12 COLUMN 10 PIC X(20)
                 USING NEW-PASSWORD.
-             05 LINE 14 COLUMN 10 VALUE "(s) Submit".
-             05 LINE 15 COLUMN 10 VALUE "(q) Go Back".
-             05 LINE 17 COLUMN 10 VALUE "Pick: ".
-             05 CREATE-CHOICE-FIELD LINE 17 COLUMN 16 PIC X
+             05 LINE 14 COLUMN 10 VALUE
+                "Security answer (used to reset your password):".
+             05 NEW-SECURITY-ANSWER-FIELD LINE 15 COLUMN 10 PIC X(20)
+                USING NEW-SECURITY-ANSWER.
+             05 LINE 17 COLUMN 10 VALUE "Display name (optional):".
+             05 NEW-DISPLAY-NAME-FIELD LINE 18 COLUMN 10 PIC X(30)
+                USING NEW-DISPLAY-NAME.
+             05 LINE 20 COLUMN 10 VALUE "(s) Submit".
+             05 LINE 21 COLUMN 10 VALUE "(q) Go Back".
+             05 LINE 23 COLUMN 10 VALUE "Pick: ".
+             05 CREATE-CHOICE-FIELD LINE 23 COLUMN 16 PIC X
                 USING CREATE-CHOICE.
- 
+
+           01 RESET-PASSWORD-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "Reset your password".
+             05 LINE 6 COLUMN 10 VALUE "Enter your username:".
+             05 RESET-USER-NAME-FIELD LINE 7 COLUMN 10 PIC X(10)
+                USING USER-NAME.
+             05 LINE 9 COLUMN 10 VALUE "Enter your security answer:".
+             05 RESET-ANSWER-FIELD LINE 10 COLUMN 10 PIC X(20)
+                USING WS-RESET-ANSWER.
+             05 LINE 12 COLUMN 10 VALUE "Enter a new password:".
+             05 RESET-PASSWORD-FIELD LINE 13 COLUMN 10 PIC X(20)
+                USING WS-RESET-PASSWORD.
+             05 LINE 15 COLUMN 10 VALUE "(s) Submit".
+             05 LINE 16 COLUMN 10 VALUE "(q) Go Back".
+             05 LINE 18 COLUMN 10 VALUE "Pick: ".
+             05 RESET-CHOICE-FIELD LINE 18 COLUMN 16 PIC X
+                USING WS-RESET-CHOICE.
 
            01 MENU-SCREEN
              BACKGROUND-COLOR IS 8.
@@ -315,6 +527,9 @@
              05 LINE 28 COLUMN 70 VALUE "(g) Guessing Game".
              05 LINE 28 COLUMN 25 VALUE "(l) Logout".
              05 LINE 28 COLUMN 39 VALUE "(q) Quit".
+             05 LINE 29 COLUMN 10 VALUE "(v) Private messages".
+             05 LINE 29 COLUMN 40 VALUE
+                "(e) Export board report -- moderator only".
              05 LINE 30 COLUMN 10 VALUE "Pick: ".
              05 MENU-CHOICE-FIELD LINE 30 COLUMN 16 PIC X
                 USING MENU-CHOICE.
@@ -359,6 +574,8 @@
              05 LINE 2 COLUMN 37 VALUE "Turtles Message Board".
             05 LINE 18 COLUMN 10 VALUE "Page: ".
             05 LINE 18 COLUMN 17 PIC 99 USING PAGE-NUM.
+            05 LINE 18 COLUMN 55 VALUE "Category: ".
+            05 LINE 18 COLUMN 66 PIC X(15) USING WS-BOARD-CATEGORY.
             05 LINE 17 COLUMN 10 PIC X(40) USING DISPLAY-MESSAGE.
             05 LINE 19 COLUMN 10 VALUE "1.".
             05 LINE 19 COLUMN 14 PIC X(60) USING WS-TITLE(OFFSET).
@@ -406,10 +623,30 @@
             05 LINE 32 COLUMN 10 VALUE "(n) Next page".
             05 LINE 32 COLUMN 30 VALUE "(p) Previous page".
             05 LINE 32 COLUMN 60 VALUE "(q) Go back".
+            05 LINE 33 COLUMN 10 VALUE "(s) Search by keyword".
+            05 LINE 33 COLUMN 40 VALUE "(c) Choose a category".
             05 LINE 34 COLUMN 10 VALUE "Pick: ".
             05 MESSAGE-CHOICE-FIELD LINE 34 COLUMN 16 PIC X
                 USING MESSAGE-CHOICE.
 
+           01 CATEGORY-SCREEN
+           BACKGROUND-COLOR IS 8.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+           05 LINE 4 COLUMN 10 VALUE "Choose a category to browse".
+           05 LINE 6 COLUMN 10 VALUE "Category (blank for all):".
+           05 CATEGORY-CHOICE-FIELD LINE 7 COLUMN 10 PIC X(15)
+           USING WS-BOARD-CATEGORY.
+
+           01 SEARCH-SCREEN
+           BACKGROUND-COLOR IS 8.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+           05 LINE 4 COLUMN 10 VALUE "Search the message board".
+           05 LINE 6 COLUMN 10 VALUE "Keyword:".
+           05 SEARCH-KEYWORD-FIELD LINE 7 COLUMN 10 PIC X(40)
+           USING WS-SEARCH-KEYWORD.
+
            01 READ-MESSAGE-SCREEN
            BACKGROUND-COLOR IS 8.
             05 BLANK SCREEN.
@@ -436,13 +673,27 @@
             05 LINE 22 COLUMN 10 PIC X(500) USING BODY.
             05 LINE 31 COLUMN 10 VALUE "Post Author:".
             05 LINE 31 COLUMN 23 PIC X(10) USING POST-AUTHOR.
-            05 LINE 31 COLUMN 34 VALUE "Posted On:".
-            05 LINE 31 COLUMN 45 PIC X(10) USING POST-DATE. 
-            05 LINE 35 COLUMN 10 VALUE "(n) Next message".
-            05 LINE 35 COLUMN 30 VALUE "(p) Previous message".
-            05 LINE 35 COLUMN 60 VALUE "(q) Go back".   
-            05 LINE 37 COLUMN 10 VALUE "Pick: ".
-            05 READ-CHOICE-FIELD LINE 37 COLUMN 16 PIC X
+            05 LINE 31 COLUMN 34 PIC X(30)
+                USING POST-AUTHOR-DISPLAY-NAME.
+            05 LINE 32 COLUMN 10 VALUE "Posted On:".
+            05 LINE 32 COLUMN 21 PIC X(10) USING POST-DATE.
+            05 LINE 33 COLUMN 10 VALUE "In reply to:".
+            05 LINE 33 COLUMN 23 PIC X(60) USING POST-PARENT.
+            05 LINE 34 COLUMN 10 VALUE "Pinned:".
+            05 LINE 34 COLUMN 18 PIC X USING POST-PINNED.
+            05 LINE 35 COLUMN 10 VALUE "Category:".
+            05 LINE 35 COLUMN 20 PIC X(15) USING POST-CATEGORY.
+            05 LINE 36 COLUMN 10 VALUE "(n) Next message".
+            05 LINE 36 COLUMN 30 VALUE "(p) Previous message".
+            05 LINE 36 COLUMN 60 VALUE "(q) Go back".
+            05 LINE 37 COLUMN 10 VALUE "(e) Edit this post".
+            05 LINE 37 COLUMN 35 VALUE "(x) Delete this post".
+            05 LINE 37 COLUMN 60 VALUE "-- author or moderator".
+            05 LINE 38 COLUMN 10 VALUE "(r) Reply to this post".
+            05 LINE 38 COLUMN 35 VALUE "(k) Pin/unpin this post".
+            05 LINE 38 COLUMN 60 VALUE "-- moderator only".
+            05 LINE 39 COLUMN 10 VALUE "Pick: ".
+            05 READ-CHOICE-FIELD LINE 39 COLUMN 16 PIC X
                 USING READ-CHOICE.
 
            01 POST-MESSAGE-SCREEN
@@ -456,12 +707,28 @@
            05 LINE 9 COLUMN 10 VALUE "Body".
            05 POST-BODY-FIELD LINE 10 COLUMN 10 PIC X(500)
            USING POST-BODY.
+           05 LINE 16 COLUMN 10 VALUE "Category (blank for general)".
+           05 POST-CATEGORY-FIELD LINE 17 COLUMN 10 PIC X(15)
+           USING POST-CATEGORY.
            05 LINE 18 COLUMN 10 VALUE "(p) Post".
            05 LINE 18 COLUMN 30 VALUE "(d) Discard".
            05 LINE 20 COLUMN 10 VALUE "Pick: ".
            05 POST-CHOICE-FIELD LINE 20 COLUMN 16 PIC X
                 USING POST-CHOICE.
         
+           01 WORD-DIFFICULTY-SCREEN
+               BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 2 COLUMN 37 VALUE "Turtles Guessing Game".
+             05 LINE 6 COLUMN 10 VALUE "Pick a difficulty:".
+             05 LINE 8 COLUMN 10 VALUE "(e) Easy -- short words".
+             05 LINE 9 COLUMN 10 VALUE "(m) Medium -- mixed words".
+             05 LINE 10 COLUMN 10 VALUE "(h) Hard -- long words".
+             05 LINE 12 COLUMN 10 VALUE "Pick: ".
+             05 WORD-DIFFICULTY-CHOICE-FIELD LINE 12 COLUMN 16 PIC X
+                  USING WS-GUESSING-DIFFICULTY.
+
            01 WORD-GUESSING-SCREEN
                BACKGROUND-COLOR IS 8.
              05 BLANK SCREEN.
@@ -667,9 +934,10 @@
              05 LINE 38 COLUMN 40 PIC 99 USING WS-GUESSES-LEFT.
              05 LINE 39 COLUMN 10 VALUE "(p) Play again".
              05 LINE 40 COLUMN 10 VALUE "(h) See high scores".
-             05 LINE 41 COLUMN 10 VALUE "(!) Quit game".
-             05 LINE 42 COLUMN 10 VALUE "Pick: ".
-             05 WS-GUESSING-CHOICE-LOSE-FIELD LINE 42 COLUMN 16 PIC X
+             05 LINE 41 COLUMN 10 VALUE "(t) See my stats".
+             05 LINE 42 COLUMN 10 VALUE "(!) Quit game".
+             05 LINE 43 COLUMN 10 VALUE "Pick: ".
+             05 WS-GUESSING-CHOICE-LOSE-FIELD LINE 43 COLUMN 16 PIC X
                USING WS-GUESSING-LOSING-CHOICE.
 
            01 WORD-GUESSING-WINNING-SCREEN
@@ -758,9 +1026,10 @@
              05 LINE 40 COLUMN 22 PIC 99 USING WS-HIGH-SCORE.
              05 LINE 42 COLUMN 10 VALUE "(p) Play Again".
              05 LINE 43 COLUMN 10 VALUE "(h) See High Scores".
-             05 LINE 44 COLUMN 10 VALUE "(!) Quit game".
-             05 LINE 45 COLUMN 10 VALUE "Pick: ".
-             05 WS-GUESSING-CHOICE-WINNING-FIELD LINE 45 COLUMN 16 PIC X
+             05 LINE 44 COLUMN 10 VALUE "(t) See my stats".
+             05 LINE 45 COLUMN 10 VALUE "(!) Quit game".
+             05 LINE 46 COLUMN 10 VALUE "Pick: ".
+             05 WS-GUESSING-CHOICE-WINNING-FIELD LINE 46 COLUMN 16 PIC X
                USING WS-GUESSING-WINNING-CHOICE.
 
            01 HIGH-SCORE-SCREEN
@@ -842,17 +1111,106 @@
            "$$$$$$$$\ $$\      $$\ $$\   $$\  $$$$$$\ $$$$$$$$\ ".
             05 LINE 2 COLUMN 10 VALUE "Teenage Mutant Ninja Cobol".
              05 LINE 2 COLUMN 37 VALUE "Turtles Guessing Game".
-             05 LINE 34 COLUMN 10 VALUE "High Scores:".
+             05 LINE 34 COLUMN 10 VALUE "High Scores -- difficulty:".
+             05 LINE 34 COLUMN 38 PIC X USING WS-GUESSING-DIFFICULTY.
              05 LINE 36 COLUMN 10 PIC XX USING WS-SCORE(1).
              05 LINE 36 COLUMN 14 PIC X(10) USING WS-NAME(1).
+             05 LINE 36 COLUMN 25 PIC X(30) USING WS-DISPLAY-NAME(1).
              05 LINE 38 COLUMN 10 PIC XX USING WS-SCORE(2).
              05 LINE 38 COLUMN 14 PIC X(10) USING WS-NAME(2).
+             05 LINE 38 COLUMN 25 PIC X(30) USING WS-DISPLAY-NAME(2).
              05 LINE 40 COLUMN 10 PIC XX USING WS-SCORE(3).
              05 LINE 40 COLUMN 14 PIC X(10) USING WS-NAME(3).
+             05 LINE 40 COLUMN 25 PIC X(30) USING WS-DISPLAY-NAME(3).
              05 LINE 42 COLUMN 10 VALUE "(b) Go back".
              05 LINE 44 COLUMN 10 VALUE "Pick: ".
              05 WS-HIGH-SCORE-FIELD LINE 44 COLUMN 16 PIC X
                USING WS-HIGH-SCORE-CHOICE.
+
+           01 GAME-STATS-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "Your guessing-game stats".
+             05 LINE 6 COLUMN 10 VALUE "Games played: ".
+             05 LINE 6 COLUMN 30 PIC 9(5) USING GS-GAMES-PLAYED.
+             05 LINE 8 COLUMN 10 VALUE "Wins: ".
+             05 LINE 8 COLUMN 30 PIC 9(5) USING GS-WINS.
+             05 LINE 9 COLUMN 10 VALUE "Losses: ".
+             05 LINE 9 COLUMN 30 PIC 9(5) USING GS-LOSSES.
+             05 LINE 11 COLUMN 10 VALUE "Average guesses used: ".
+             05 LINE 11 COLUMN 35 PIC ZZ9 USING WS-AVG-GUESSES.
+             05 LINE 13 COLUMN 10 VALUE "(b) Go back".
+             05 LINE 15 COLUMN 10 VALUE "Pick: ".
+             05 WS-GAME-STATS-FIELD LINE 15 COLUMN 16 PIC X
+               USING WS-GAME-STATS-CHOICE.
+
+           01 PRIVATE-MESSAGES-MENU-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "Private Messages".
+             05 LINE 6 COLUMN 10 VALUE "You have ".
+             05 LINE 6 COLUMN 19 PIC 99 USING WS-PM-COUNT.
+             05 LINE 6 COLUMN 22 VALUE "message(s) waiting.".
+             05 LINE 8 COLUMN 10 VALUE "(s) Send a message".
+             05 LINE 9 COLUMN 10 VALUE "(i) Read your inbox".
+             05 LINE 10 COLUMN 10 VALUE "(q) Back to the menu".
+             05 LINE 12 COLUMN 10 VALUE "Pick: ".
+             05 PM-MENU-CHOICE-FIELD LINE 12 COLUMN 16 PIC X
+                USING WS-PM-CHOICE.
+
+           01 SEND-PRIVATE-MESSAGE-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "Send a private message".
+             05 LINE 6 COLUMN 10 VALUE "To (username):".
+             05 PM-TO-FIELD LINE 7 COLUMN 10 PIC X(10)
+                USING WS-PM-TO.
+             05 LINE 9 COLUMN 10 VALUE "Message:".
+             05 PM-BODY-FIELD LINE 10 COLUMN 10 PIC X(200)
+                USING WS-PM-BODY-INPUT.
+
+           01 PRIVATE-INBOX-SCREEN
+             BACKGROUND-COLOR IS 8.
+             05 BLANK SCREEN.
+             05 LINE 2 COLUMN 10 VALUE "Makers BBS".
+             05 LINE 4 COLUMN 10 VALUE "Your inbox".
+             05 LINE 6 COLUMN 10 VALUE "1.".
+             05 LINE 6 COLUMN 14 PIC X(10) USING WS-PM-FROM(1).
+             05 LINE 6 COLUMN 26 PIC X(40) USING WS-PM-BODY(1).
+             05 LINE 7 COLUMN 10 VALUE "2.".
+             05 LINE 7 COLUMN 14 PIC X(10) USING WS-PM-FROM(2).
+             05 LINE 7 COLUMN 26 PIC X(40) USING WS-PM-BODY(2).
+             05 LINE 8 COLUMN 10 VALUE "3.".
+             05 LINE 8 COLUMN 14 PIC X(10) USING WS-PM-FROM(3).
+             05 LINE 8 COLUMN 26 PIC X(40) USING WS-PM-BODY(3).
+             05 LINE 9 COLUMN 10 VALUE "4.".
+             05 LINE 9 COLUMN 14 PIC X(10) USING WS-PM-FROM(4).
+             05 LINE 9 COLUMN 26 PIC X(40) USING WS-PM-BODY(4).
+             05 LINE 10 COLUMN 10 VALUE "5.".
+             05 LINE 10 COLUMN 14 PIC X(10) USING WS-PM-FROM(5).
+             05 LINE 10 COLUMN 26 PIC X(40) USING WS-PM-BODY(5).
+             05 LINE 11 COLUMN 10 VALUE "6.".
+             05 LINE 11 COLUMN 14 PIC X(10) USING WS-PM-FROM(6).
+             05 LINE 11 COLUMN 26 PIC X(40) USING WS-PM-BODY(6).
+             05 LINE 12 COLUMN 10 VALUE "7.".
+             05 LINE 12 COLUMN 14 PIC X(10) USING WS-PM-FROM(7).
+             05 LINE 12 COLUMN 26 PIC X(40) USING WS-PM-BODY(7).
+             05 LINE 13 COLUMN 10 VALUE "8.".
+             05 LINE 13 COLUMN 14 PIC X(10) USING WS-PM-FROM(8).
+             05 LINE 13 COLUMN 26 PIC X(40) USING WS-PM-BODY(8).
+             05 LINE 14 COLUMN 10 VALUE "9.".
+             05 LINE 14 COLUMN 14 PIC X(10) USING WS-PM-FROM(9).
+             05 LINE 14 COLUMN 26 PIC X(40) USING WS-PM-BODY(9).
+             05 LINE 15 COLUMN 10 VALUE "10.".
+             05 LINE 15 COLUMN 14 PIC X(10) USING WS-PM-FROM(10).
+             05 LINE 15 COLUMN 26 PIC X(40) USING WS-PM-BODY(10).
+             05 LINE 17 COLUMN 10 VALUE "(q) Back".
+             05 LINE 19 COLUMN 10 VALUE "Pick: ".
+             05 PM-INBOX-CHOICE-FIELD LINE 19 COLUMN 16 PIC X
+                USING WS-PM-CHOICE.
        PROCEDURE DIVISION.
 
            
@@ -873,131 +1231,477 @@
            END-IF.
 
        0101-SIGN-IN.
-           SET COUNTER TO 0.
-           OPEN INPUT F-USERS-FILE.
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-USERS-FILE
-                   NOT AT END
-                       ADD 1 TO COUNTER
-                       MOVE USERNAME TO WS-USERNAME(COUNTER)
-                       MOVE USER-PASSWORD TO WS-PWORD(COUNTER)
-                   AT END 
-                       MOVE 1 TO WS-FILE-IS-ENDED
-               END-READ 
-           END-PERFORM.
-           CLOSE F-USERS-FILE.
+      *    Users are now looked up by a direct keyed READ against the
+      *    indexed users.dat instead of loading every account into a
+      *    100-entry table first -- the board is no longer capped at
+      *    100 accounts.
            INITIALIZE USER-NAME.
            INITIALIZE WS-PASSWORD.
+           INITIALIZE WS-IS-MODERATOR.
            DISPLAY SIGN-IN-SCREEN.
            DISPLAY TIME-SCREEN.
 
            ACCEPT USER-NAME-FIELD.
            ACCEPT PASSWORD-FIELD.
+           MOVE WS-PASSWORD TO WS-HASH-INPUT.
+           PERFORM 0104-HASH-PASSWORD.
            MOVE 0 TO WS-FOUND.
-           MOVE 1 TO WS-IDX.
-           ADD 1 TO COUNTER.
-           PERFORM UNTIL WS-IDX = COUNTER
-               IF USER-NAME = WS-USERNAME(WS-IDX) AND 
-               WS-PASSWORD = WS-PWORD(WS-IDX) THEN
-                   MOVE 1 TO WS-FOUND 
-               END-IF
-               ADD 1 TO WS-IDX 
-           END-PERFORM.
+           MOVE 0 TO WS-ACCOUNT-LOCKED.
+           OPEN I-O F-USERS-FILE.
+           IF WS-USERS-STATUS = "35"
+               OPEN OUTPUT F-USERS-FILE
+               CLOSE F-USERS-FILE
+               OPEN I-O F-USERS-FILE
+           END-IF.
+           MOVE USER-NAME TO USERNAME.
+           READ F-USERS-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-FOUND
+               NOT INVALID KEY
+                   IF USER-IS-LOCKED
+                       MOVE 1 TO WS-ACCOUNT-LOCKED
+                   ELSE IF WS-HASH-OUTPUT = USER-PASSWORD
+                       MOVE 1 TO WS-FOUND
+                       MOVE USER-IS-MODERATOR TO WS-IS-MODERATOR
+                       MOVE USER-LAST-PAGE TO WS-LAST-PAGE
+                       MOVE 0 TO USER-FAILED-ATTEMPTS
+                       REWRITE USERS
+                       END-REWRITE
+                   ELSE
+                       ADD 1 TO USER-FAILED-ATTEMPTS
+                       IF USER-FAILED-ATTEMPTS >= 5
+                           MOVE "Y" TO USER-LOCKED
+                           MOVE 1 TO WS-ACCOUNT-LOCKED
+                       END-IF
+                       REWRITE USERS
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE F-USERS-FILE.
 
            IF WS-FOUND = 1 THEN
-               PERFORM 0110-DISPLAY-MENU 
-           ELSE 
-               PERFORM 0103-ERROR-PAGE 
-           END-IF. 
+               PERFORM 0106-LOG-SIGN-IN
+               PERFORM 0110-DISPLAY-MENU
+           ELSE IF WS-ACCOUNT-LOCKED = 1 THEN
+               PERFORM 0107-LOCKED-OUT
+           ELSE
+               PERFORM 0103-ERROR-PAGE
+           END-IF.
+
+       0107-LOCKED-OUT.
+      *    Reached once USER-FAILED-ATTEMPTS has crossed the
+      *    threshold in 0101-SIGN-IN -- the account stays locked, even
+      *    with the right password, until a password reset clears
+      *    USER-LOCKED in 0105-RESET-PASSWORD.
+           INITIALIZE ERROR-CHOICE.
+           DISPLAY LOCKED-ACCOUNT-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT LOCKED-CHOICE-FIELD.
+           IF ERROR-CHOICE = "f" THEN
+               PERFORM 0105-RESET-PASSWORD
+           ELSE
+               PERFORM 0100-DISPLAY-LOGIN
+           END-IF.
+
+       0106-LOG-SIGN-IN.
+      *    Appends one line per successful sign-in to the audit file
+      *    so account activity can be reviewed later -- a shared or
+      *    compromised login shows up as sign-ins at times or from
+      *    patterns the real user doesn't recognize.
+           PERFORM 0230-CURRENT-TIME.
+           STRING WS-YEAR "-" WS-MONTH "-" WS-DAY
+               INTO WS-AUDIT-DATE
+           END-STRING.
+           OPEN EXTEND F-AUDIT-FILE.
+           MOVE USER-NAME TO AUDIT-USERNAME.
+           MOVE WS-AUDIT-DATE TO AUDIT-DATE.
+           MOVE WS-HOURS-MINS TO AUDIT-TIME.
+           WRITE AUDIT-RECORD.
+           CLOSE F-AUDIT-FILE.
 
        0102-SIGN-UP.
            INITIALIZE NEW-USER-NAME.
            INITIALIZE NEW-PASSWORD.
+           INITIALIZE NEW-SECURITY-ANSWER.
+           INITIALIZE NEW-DISPLAY-NAME.
            INITIALIZE CREATE-CHOICE
            DISPLAY CREATE-AN-ACCOUNT-SCREEN.
            DISPLAY TIME-SCREEN.
            ACCEPT NEW-USER-NAME-FIELD.
            ACCEPT NEW-PASSWORD-FIELD.
+           ACCEPT NEW-SECURITY-ANSWER-FIELD.
+           ACCEPT NEW-DISPLAY-NAME-FIELD.
            ACCEPT CREATE-CHOICE-FIELD.
-           IF CREATE-CHOICE = "q" THEN 
+           IF CREATE-CHOICE = "q" THEN
                PERFORM 0100-DISPLAY-LOGIN
-           ELSE IF CREATE-CHOICE = "s" THEN 
-               OPEN EXTEND F-USERS-FILE
+           ELSE IF CREATE-CHOICE = "s" THEN
+               MOVE NEW-PASSWORD TO WS-HASH-INPUT
+               PERFORM 0104-HASH-PASSWORD
+               OPEN I-O F-USERS-FILE
+               IF WS-USERS-STATUS = "35"
+                   OPEN OUTPUT F-USERS-FILE
+                   CLOSE F-USERS-FILE
+                   OPEN I-O F-USERS-FILE
+               END-IF
                MOVE NEW-USER-NAME TO USERNAME
-               MOVE NEW-PASSWORD TO USER-PASSWORD
+               MOVE WS-HASH-OUTPUT TO USER-PASSWORD
+               MOVE NEW-SECURITY-ANSWER TO USER-SECURITY-ANSWER
+               IF NEW-DISPLAY-NAME = SPACES
+                   MOVE NEW-USER-NAME TO USER-DISPLAY-NAME
+               ELSE
+                   MOVE NEW-DISPLAY-NAME TO USER-DISPLAY-NAME
+               END-IF
+               MOVE 1 TO USER-LAST-PAGE
+               MOVE 0 TO USER-FAILED-ATTEMPTS
+               MOVE "N" TO USER-LOCKED
+               PERFORM 0230-CURRENT-TIME
+               STRING WS-YEAR "-" WS-MONTH "-" WS-DAY
+                   INTO USER-SIGNUP-DATE
+               END-STRING
                WRITE USERS
-               END-WRITE               
+                   INVALID KEY
+                       DISPLAY "USERNAME ALREADY TAKEN"
+               END-WRITE
+               CLOSE F-USERS-FILE
            END-IF.
-           CLOSE F-USERS-FILE.
            PERFORM 0101-SIGN-IN.
 
+       0104-HASH-PASSWORD.
+      *    Turns whatever is in WS-HASH-INPUT into a fixed-width
+      *    digest in WS-HASH-OUTPUT -- a rolling-multiply over the
+      *    character codes -- so users.dat never stores a password
+      *    as plain text. Sign-up hashes before WRITE; sign-in hashes
+      *    the typed password the same way before comparing it
+      *    against the already-hashed value loaded from the file.
+           MOVE 0 TO WS-HASH-ACCUM.
+           MOVE 1 TO WS-HASH-IDX.
+           PERFORM UNTIL WS-HASH-IDX > 20
+               COMPUTE WS-HASH-ACCUM = FUNCTION MOD(
+                   (WS-HASH-ACCUM * 31) +
+                   FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1)),
+                   9999999999999999)
+               ADD 1 TO WS-HASH-IDX
+           END-PERFORM.
+           MOVE WS-HASH-ACCUM TO WS-HASH-OUTPUT.
+
        0103-ERROR-PAGE.
            INITIALIZE ERROR-CHOICE.
            DISPLAY ERROR-SCREEN.
            ACCEPT ERROR-CHOICE-FIELD.
-           IF ERROR-CHOICE = "l" THEN 
+           IF ERROR-CHOICE = "l" THEN
                PERFORM 0101-SIGN-IN
-           ELSE IF ERROR-CHOICE = "c" THEN 
-               PERFORM 0102-SIGN-UP 
-           ELSE 
-               PERFORM 0103-ERROR-PAGE 
+           ELSE IF ERROR-CHOICE = "c" THEN
+               PERFORM 0102-SIGN-UP
+           ELSE IF ERROR-CHOICE = "f" THEN
+               PERFORM 0105-RESET-PASSWORD
+           ELSE
+               PERFORM 0103-ERROR-PAGE
+           END-IF.
+
+       0105-RESET-PASSWORD.
+      *    A forgotten password is recovered with the security answer
+      *    captured at sign-up instead of the password itself, so a
+      *    user never has to abandon posts and high scores tied to
+      *    their USERNAME just because they forgot a password.
+           INITIALIZE USER-NAME.
+           INITIALIZE WS-RESET-ANSWER.
+           INITIALIZE WS-RESET-PASSWORD.
+           INITIALIZE WS-RESET-CHOICE.
+           DISPLAY RESET-PASSWORD-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT RESET-USER-NAME-FIELD.
+           ACCEPT RESET-ANSWER-FIELD.
+           ACCEPT RESET-PASSWORD-FIELD.
+           ACCEPT RESET-CHOICE-FIELD.
+           IF WS-RESET-CHOICE = "q" THEN
+               PERFORM 0100-DISPLAY-LOGIN
+           ELSE IF WS-RESET-CHOICE = "s" THEN
+               OPEN I-O F-USERS-FILE
+               MOVE USER-NAME TO USERNAME
+               READ F-USERS-FILE
+                   INVALID KEY
+                       DISPLAY "NO ACCOUNT WITH THAT USERNAME"
+                   NOT INVALID KEY
+                       IF WS-RESET-ANSWER = USER-SECURITY-ANSWER
+                           MOVE WS-RESET-PASSWORD TO WS-HASH-INPUT
+                           PERFORM 0104-HASH-PASSWORD
+                           MOVE WS-HASH-OUTPUT TO USER-PASSWORD
+                           MOVE 0 TO USER-FAILED-ATTEMPTS
+                           MOVE "N" TO USER-LOCKED
+                           REWRITE USERS
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "SECURITY ANSWER DID NOT MATCH"
+                       END-IF
+               END-READ
+               CLOSE F-USERS-FILE
+               PERFORM 0101-SIGN-IN
+           ELSE
+               PERFORM 0105-RESET-PASSWORD
            END-IF.
 
        0110-DISPLAY-MENU.
+      *    The main menu is where a signed-in session rests between
+      *    actions, so it's the one place an idle-timeout check can
+      *    catch a terminal left signed in and unattended: if no key
+      *    is pressed within WS-IDLE-TIMEOUT-SECS, the ACCEPT's TIME-OUT
+      *    clause raises the exception branch below and the session is
+      *    sent back to LOGIN-SCREEN the same way choosing "l" would.
            PERFORM 0230-CURRENT-TIME.
            INITIALIZE MENU-CHOICE.
            DISPLAY MENU-SCREEN.
            DISPLAY TIME-SCREEN.
-           ACCEPT MENU-CHOICE-FIELD.
-           IF MENU-CHOICE = "q" THEN
-           STOP RUN
-           ELSE IF MENU-CHOICE = "l" THEN
-           PERFORM 0100-DISPLAY-LOGIN
-           ELSE IF MENU-CHOICE = "n" THEN
-           PERFORM 0110-DISPLAY-MENU
-           ELSE IF MENU-CHOICE = 'm' THEN
-             PERFORM 0120-GENERATE-TABLE
-           ELSE IF MENU-CHOICE = 'g' THEN
-             PERFORM 0160-DISPLAY-GUESSING-GAME
-           ELSE 
-               PERFORM 0110-DISPLAY-MENU
-           END-IF. 
+           ACCEPT MENU-CHOICE-FIELD WITH TIME-OUT WS-IDLE-TIMEOUT-SECS
+               ON EXCEPTION
+                   DISPLAY "Session timed out due to inactivity."
+                   PERFORM 0100-DISPLAY-LOGIN
+               NOT ON EXCEPTION
+                   IF MENU-CHOICE = "q" THEN
+                   STOP RUN
+                   ELSE IF MENU-CHOICE = "l" THEN
+                   PERFORM 0100-DISPLAY-LOGIN
+                   ELSE IF MENU-CHOICE = "n" THEN
+                   PERFORM 0110-DISPLAY-MENU
+                   ELSE IF MENU-CHOICE = 'm' THEN
+                     MOVE "Y" TO WS-ENTER-FROM-MENU
+                     PERFORM 0120-GENERATE-TABLE
+                   ELSE IF MENU-CHOICE = 'g' THEN
+                     PERFORM 0155-CHOOSE-DIFFICULTY
+                   ELSE IF MENU-CHOICE = 'v' THEN
+                     PERFORM 0240-PRIVATE-MESSAGES-MENU
+                   ELSE IF MENU-CHOICE = 'e' AND WS-IS-MOD-YES THEN
+                     PERFORM 0243-EXPORT-MESSAGEBOARD-REPORT
+                   ELSE
+                       PERFORM 0110-DISPLAY-MENU
+                   END-IF
+           END-ACCEPT.
            
        
+       0115-ARCHIVE-OLD-MESSAGES.
+      *    WS-MSGS only ever holds the 100 most recent posts. Once
+      *    messages.dat grows past 100 records, move everything older
+      *    than the most recent 100 into messages-archive.dat -- still
+      *    a plain readable LINE SEQUENTIAL file -- so old posts are
+      *    kept, not lost, and the hot table never overflows.
+           MOVE 0 TO WS-MESSAGE-TOTAL.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM 0117-OPEN-MESSAGE-FILE-INPUT-RETRY.
+           IF WS-MESSAGE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-MESSAGE-FILE
+                       NOT AT END
+                           ADD 1 TO WS-MESSAGE-TOTAL
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-MESSAGE-FILE
+           ELSE
+               DISPLAY "Message board is busy, please try again."
+           END-IF.
+
+           IF WS-MESSAGE-TOTAL > 100
+               COMPUTE WS-ARCHIVE-CUTOFF = WS-MESSAGE-TOTAL - 100
+               MOVE 0 TO WS-MESSAGE-READ-COUNT
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM 0117-OPEN-MESSAGE-FILE-INPUT-RETRY
+               IF WS-MESSAGE-STATUS = "00"
+                   OPEN EXTEND F-MESSAGE-ARCHIVE-FILE
+                   OPEN OUTPUT F-MESSAGE-PENDING-FILE
+                   PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                       READ F-MESSAGE-FILE
+                           NOT AT END
+                               ADD 1 TO WS-MESSAGE-READ-COUNT
+                               IF WS-MESSAGE-READ-COUNT <=
+                                   WS-ARCHIVE-CUTOFF
+                                   MOVE MESSAGE-TITLE TO
+                                       MESSAGE-ARCHIVE-TITLE
+                                   MOVE MESSAGE-BODY TO
+                                       MESSAGE-ARCHIVE-BODY
+                                   MOVE MESSAGE-DATE TO
+                                       MESSAGE-ARCHIVE-DATE
+                                   MOVE MESSAGE-AUTHOR TO
+                                       MESSAGE-ARCHIVE-AUTHOR
+                                   MOVE MESSAGE-PARENT TO
+                                       MESSAGE-ARCHIVE-PARENT
+                                   MOVE MESSAGE-PINNED TO
+                                       MESSAGE-ARCHIVE-PINNED
+                                   MOVE MESSAGE-CATEGORY TO
+                                       MESSAGE-ARCHIVE-CATEGORY
+                                   WRITE MESSAGE-ARCHIVE-RECORD
+                                   END-WRITE
+                               ELSE
+                                   MOVE MESSAGE-TITLE TO
+                                       MESSAGE-PENDING-TITLE
+                                   MOVE MESSAGE-BODY TO
+                                       MESSAGE-PENDING-BODY
+                                   MOVE MESSAGE-DATE TO
+                                       MESSAGE-PENDING-DATE
+                                   MOVE MESSAGE-AUTHOR TO
+                                       MESSAGE-PENDING-AUTHOR
+                                   MOVE MESSAGE-PARENT TO
+                                       MESSAGE-PENDING-PARENT
+                                   MOVE MESSAGE-PINNED TO
+                                       MESSAGE-PENDING-PINNED
+                                   MOVE MESSAGE-CATEGORY TO
+                                       MESSAGE-PENDING-CATEGORY
+                                   WRITE MESSAGE-PENDING-RECORD
+                                   END-WRITE
+                               END-IF
+                           AT END
+                               MOVE 1 TO WS-FILE-IS-ENDED
+                       END-READ
+                   END-PERFORM
+                   CLOSE F-MESSAGE-FILE
+                   CLOSE F-MESSAGE-ARCHIVE-FILE
+                   CLOSE F-MESSAGE-PENDING-FILE
+
+                   MOVE 0 TO WS-FILE-IS-ENDED
+                   OPEN INPUT F-MESSAGE-PENDING-FILE
+                   PERFORM 0118-OPEN-MESSAGE-FILE-OUTPUT-RETRY
+                   IF WS-MESSAGE-STATUS = "00"
+                       PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                           READ F-MESSAGE-PENDING-FILE
+                               NOT AT END
+                                   MOVE MESSAGE-PENDING-TITLE TO
+                                       MESSAGE-TITLE
+                                   MOVE MESSAGE-PENDING-BODY TO
+                                       MESSAGE-BODY
+                                   MOVE MESSAGE-PENDING-DATE TO
+                                       MESSAGE-DATE
+                                   MOVE MESSAGE-PENDING-AUTHOR TO
+                                       MESSAGE-AUTHOR
+                                   MOVE MESSAGE-PENDING-PARENT TO
+                                       MESSAGE-PARENT
+                                   MOVE MESSAGE-PENDING-PINNED TO
+                                       MESSAGE-PINNED
+                                   MOVE MESSAGE-PENDING-CATEGORY TO
+                                       MESSAGE-CATEGORY
+                                   WRITE MESSAGES
+                                   END-WRITE
+                               AT END
+                                   MOVE 1 TO WS-FILE-IS-ENDED
+                           END-READ
+                       END-PERFORM
+                       CLOSE F-MESSAGE-FILE
+                   ELSE
+                       DISPLAY "Message board is busy, try again."
+                   END-IF
+                   CLOSE F-MESSAGE-PENDING-FILE
+               ELSE
+                   DISPLAY "Message board is busy, please try again."
+               END-IF
+           END-IF.
+
+       0116-CHOOSE-CATEGORY.
+      *    Lets the reader narrow the board down to a single
+      *    sub-board. WS-BOARD-CATEGORY is carried forward from here
+      *    into 0120-GENERATE-TABLE, which only loads a record into
+      *    WS-MSGS when it matches (or the filter is left blank for
+      *    every category, the same as before sub-boards existed).
+           INITIALIZE WS-BOARD-CATEGORY.
+           DISPLAY CATEGORY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT CATEGORY-CHOICE-FIELD.
+           PERFORM 0120-GENERATE-TABLE.
+
+       0117-OPEN-MESSAGE-FILE-INPUT-RETRY.
+      *    messages.dat is LOCK MODE IS EXCLUSIVE, so if another
+      *    session is already posting, editing or archiving, this
+      *    OPEN fails instead of interleaving reads with their
+      *    writes -- the same retry idiom 0150-POST-MESSAGE uses,
+      *    shared here so every reader of F-MESSAGE-FILE rides out
+      *    that brief window the same way.
+           MOVE 0 TO WS-LOCK-RETRIES.
+           MOVE "99" TO WS-MESSAGE-STATUS.
+           PERFORM UNTIL WS-MESSAGE-STATUS = "00"
+             OR WS-LOCK-RETRIES >= 20
+               OPEN INPUT F-MESSAGE-FILE
+               IF WS-MESSAGE-STATUS NOT = "00"
+                   ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+           END-PERFORM.
+
+       0118-OPEN-MESSAGE-FILE-OUTPUT-RETRY.
+           MOVE 0 TO WS-LOCK-RETRIES.
+           MOVE "99" TO WS-MESSAGE-STATUS.
+           PERFORM UNTIL WS-MESSAGE-STATUS = "00"
+             OR WS-LOCK-RETRIES >= 20
+               OPEN OUTPUT F-MESSAGE-FILE
+               IF WS-MESSAGE-STATUS NOT = "00"
+                   ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+           END-PERFORM.
+
        0120-GENERATE-TABLE.
+           PERFORM 0115-ARCHIVE-OLD-MESSAGES.
            SET COUNTER TO 0.
-           OPEN INPUT F-MESSAGE-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-MESSAGE-FILE
-                   NOT AT END
-                       ADD 1 TO COUNTER
-                       MOVE MESSAGE-TITLE TO WS-TITLE(COUNTER)
-                       MOVE MESSAGE-BODY TO WS-BODY(COUNTER)
-                       MOVE MESSAGE-DATE TO WS-DATE(COUNTER)
-                       MOVE MESSAGE-AUTHOR TO WS-AUTHOR(COUNTER)
-                   AT END 
-                       MOVE 1 TO WS-FILE-IS-ENDED
-                       MOVE COUNTER TO OFFSET
-                       MOVE 1 TO PAGE-NUM
-                       MOVE 1 TO TITLE-NUM
-                       MOVE "Here are the last 10 messages:" TO 
-                       DISPLAY-MESSAGE
-               END-READ 
-           END-PERFORM.
-           CLOSE F-MESSAGE-FILE.
+           PERFORM 0117-OPEN-MESSAGE-FILE-INPUT-RETRY.
+           IF WS-MESSAGE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-MESSAGE-FILE
+                       NOT AT END
+                           IF WS-BOARD-CATEGORY = SPACES
+                             OR MESSAGE-CATEGORY = WS-BOARD-CATEGORY
+                               ADD 1 TO COUNTER
+                               MOVE MESSAGE-TITLE TO WS-TITLE(COUNTER)
+                               MOVE MESSAGE-BODY TO WS-BODY(COUNTER)
+                               MOVE MESSAGE-DATE TO WS-DATE(COUNTER)
+                               MOVE MESSAGE-AUTHOR TO WS-AUTHOR(COUNTER)
+                               MOVE MESSAGE-PARENT TO WS-PARENT(COUNTER)
+                               MOVE MESSAGE-PINNED TO WS-PINNED(COUNTER)
+                               MOVE MESSAGE-CATEGORY TO
+                                   WS-CATEGORY(COUNTER)
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                           MOVE COUNTER TO OFFSET
+                           MOVE 1 TO PAGE-NUM
+                           MOVE 1 TO TITLE-NUM
+                           MOVE "Here are the last 10 messages:" TO
+                           DISPLAY-MESSAGE
+                   END-READ
+               END-PERFORM
+               CLOSE F-MESSAGE-FILE
+           ELSE
+               MOVE 0 TO OFFSET
+               MOVE 1 TO PAGE-NUM
+               MOVE 1 TO TITLE-NUM
+               MOVE "Message board is busy, please try again." TO
+               DISPLAY-MESSAGE
+           END-IF.
+           IF WS-ENTER-FROM-MENU = "Y"
+               PERFORM 0121-ADVANCE-TO-LAST-PAGE
+               MOVE "N" TO WS-ENTER-FROM-MENU
+           END-IF.
            PERFORM 0130-DISPLAY-MESSAGEBOARD.
-      
+
+       0121-ADVANCE-TO-LAST-PAGE.
+      *    Steps OFFSET/PAGE-NUM forward the same way the "n" choice
+      *    in 0130-DISPLAY-MESSAGEBOARD does, repeated until the page
+      *    the user was last on (WS-LAST-PAGE, loaded from
+      *    USER-LAST-PAGE at sign-in) is reached, or until there are
+      *    no more pages to advance through -- so returning to the
+      *    board picks up where the user left off instead of always
+      *    starting at page one.
+           MOVE WS-LAST-PAGE TO WS-PAGE-TARGET.
+           PERFORM UNTIL PAGE-NUM >= WS-PAGE-TARGET OR OFFSET <= 20
+               COMPUTE OFFSET = OFFSET - 10
+               COMPUTE PAGE-NUM = PAGE-NUM + 1
+           END-PERFORM.
+
        0130-DISPLAY-MESSAGEBOARD.
            PERFORM 0230-CURRENT-TIME.
+           PERFORM 0132-SAVE-LAST-PAGE.
            INITIALIZE MESSAGE-CHOICE.
            DISPLAY MESSAGEBOARD-SCREEN.
            DISPLAY TIME-SCREEN.
            ACCEPT MESSAGE-CHOICE-FIELD.
            IF MESSAGE-CHOICE = "q" THEN 
                PERFORM 0110-DISPLAY-MENU
-           ELSE IF MESSAGE-CHOICE = "m" THEN 
+           ELSE IF MESSAGE-CHOICE = "m" THEN
+               INITIALIZE WS-REPLY-PARENT
                PERFORM 0150-POST-MESSAGE
            ELSE IF MESSAGE-CHOICE = "n" THEN
                IF OFFSET > 20
@@ -1021,14 +1725,97 @@
                    COMPUTE PAGE-NUM = PAGE-NUM - 1
                    PERFORM 0130-DISPLAY-MESSAGEBOARD
                END-IF
-           ELSE IF MESSAGE-CHOICE = "1" OR "2" OR "3" OR "4" OR "5" 
+           ELSE IF MESSAGE-CHOICE = "1" OR "2" OR "3" OR "4" OR "5"
              OR "6" OR "7" OR "8" OR "9" OR "10"
                SET MESSAGE-NUM TO MESSAGE-CHOICE-TO-NUM(MESSAGE-CHOICE)
                PERFORM 0140-READ-MESSAGE
-           ELSE 
+           ELSE IF MESSAGE-CHOICE = "s" THEN
+               PERFORM 0131-SEARCH-MESSAGES
+           ELSE IF MESSAGE-CHOICE = "c" THEN
+               PERFORM 0116-CHOOSE-CATEGORY
+           ELSE
                PERFORM 0130-DISPLAY-MESSAGEBOARD
            END-IF.
 
+       0131-SEARCH-MESSAGES.
+      *    Filters the loaded WS-MSGS table (rather than paging
+      *    through it 10 at a time) for the first post whose title or
+      *    body contains the typed keyword. The keyword field is
+      *    trimmed to its real length first -- INSPECT TALLYING FOR
+      *    ALL only ever matches its identifier's full declared
+      *    width, so searching with the untrimmed, space-padded field
+      *    would only ever match a keyword sitting at the very end of
+      *    a title or body.
+           INITIALIZE WS-SEARCH-KEYWORD.
+           DISPLAY SEARCH-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT SEARCH-KEYWORD-FIELD.
+           COMPUTE WS-SEARCH-KEYWORD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-KEYWORD)).
+           MOVE 0 TO WS-SEARCH-FOUND.
+           MOVE 1 TO WS-SEARCH-IDX.
+           IF WS-SEARCH-KEYWORD-LEN > 0
+               PERFORM UNTIL WS-SEARCH-IDX > COUNTER
+                   OR WS-SEARCH-FOUND = 1
+                   MOVE 0 TO WS-SEARCH-MATCH-COUNT
+                   INSPECT WS-TITLE(WS-SEARCH-IDX) TALLYING
+                       WS-SEARCH-MATCH-COUNT FOR ALL
+                       WS-SEARCH-KEYWORD(1:WS-SEARCH-KEYWORD-LEN)
+                   IF WS-SEARCH-MATCH-COUNT = 0
+                       INSPECT WS-BODY(WS-SEARCH-IDX) TALLYING
+                           WS-SEARCH-MATCH-COUNT FOR ALL
+                           WS-SEARCH-KEYWORD(1:WS-SEARCH-KEYWORD-LEN)
+                   END-IF
+                   IF WS-SEARCH-MATCH-COUNT > 0
+                       MOVE 1 TO WS-SEARCH-FOUND
+                       MOVE WS-TITLE(WS-SEARCH-IDX) TO TITLE
+                       MOVE WS-BODY(WS-SEARCH-IDX) TO BODY
+                       MOVE WS-AUTHOR(WS-SEARCH-IDX) TO POST-AUTHOR
+                       MOVE WS-DATE(WS-SEARCH-IDX) TO POST-DATE
+                       MOVE WS-PARENT(WS-SEARCH-IDX) TO POST-PARENT
+                       MOVE WS-PINNED(WS-SEARCH-IDX) TO POST-PINNED
+                       MOVE WS-CATEGORY(WS-SEARCH-IDX) TO POST-CATEGORY
+                       OPEN INPUT F-USERS-FILE
+                       MOVE POST-AUTHOR TO USERNAME
+                       READ F-USERS-FILE
+                           INVALID KEY
+                               MOVE POST-AUTHOR TO
+                                   POST-AUTHOR-DISPLAY-NAME
+                           NOT INVALID KEY
+                               MOVE USER-DISPLAY-NAME TO
+                                   POST-AUTHOR-DISPLAY-NAME
+                       END-READ
+                       CLOSE F-USERS-FILE
+                   ELSE
+                       ADD 1 TO WS-SEARCH-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-SEARCH-FOUND = 1
+               MOVE 0 TO MESSAGE-NUM
+               PERFORM 0140-READ-MESSAGE
+           ELSE
+               MOVE "No messages matched your search." TO
+                   DISPLAY-MESSAGE
+               PERFORM 0130-DISPLAY-MESSAGEBOARD
+           END-IF.
+
+       0132-SAVE-LAST-PAGE.
+      *    Re-keys into users.dat by USERNAME, the same way
+      *    0105-RESET-PASSWORD does, to remember the page currently
+      *    being shown against the signed-in account.
+           OPEN I-O F-USERS-FILE.
+           MOVE USER-NAME TO USERNAME.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PAGE-NUM TO USER-LAST-PAGE
+                   REWRITE USERS
+                   END-REWRITE
+           END-READ.
+           CLOSE F-USERS-FILE.
+
        0140-READ-MESSAGE.
            PERFORM 0230-CURRENT-TIME.
            INITIALIZE READ-CHOICE.
@@ -1040,84 +1827,352 @@
                TO BODY  
                MOVE DISPLAY-MESSAGE-AUTHOR(OFFSET MESSAGE-NUM WS-MSGS) 
                TO POST-AUTHOR 
-               MOVE DISPLAY-MESSAGE-DATE(OFFSET MESSAGE-NUM WS-MSGS) 
-               TO POST-DATE                    
+               MOVE DISPLAY-MESSAGE-DATE(OFFSET MESSAGE-NUM WS-MSGS)
+               TO POST-DATE
+               MOVE DISPLAY-MESSAGE-PARENT(OFFSET MESSAGE-NUM WS-MSGS)
+               TO POST-PARENT
+               MOVE DISPLAY-MESSAGE-PINNED(OFFSET MESSAGE-NUM WS-MSGS)
+               TO POST-PINNED
+               MOVE DISPLAY-MESSAGE-CATEGORY(OFFSET MESSAGE-NUM WS-MSGS)
+               TO POST-CATEGORY
+               OPEN INPUT F-USERS-FILE
+               MOVE POST-AUTHOR TO USERNAME
+               READ F-USERS-FILE
+                   INVALID KEY
+                       MOVE POST-AUTHOR TO POST-AUTHOR-DISPLAY-NAME
+                   NOT INVALID KEY
+                       MOVE USER-DISPLAY-NAME TO
+                           POST-AUTHOR-DISPLAY-NAME
+               END-READ
+               CLOSE F-USERS-FILE
            END-IF.
            DISPLAY READ-MESSAGE-SCREEN.
            DISPLAY TIME-SCREEN.
            ACCEPT READ-CHOICE.
            IF READ-CHOICE = "q" THEN
                PERFORM 0130-DISPLAY-MESSAGEBOARD
-           ELSE IF READ-CHOICE = 'n' THEN 
+           ELSE IF READ-CHOICE = 'n' THEN
                IF MESSAGE-NUM < 10
                    COMPUTE MESSAGE-NUM = MESSAGE-NUM + 1
-                ELSE 
+                ELSE
                    MOVE 1 TO MESSAGE-NUM
                END-IF
                PERFORM 0140-READ-MESSAGE
-           ELSE IF READ-CHOICE = 'p' THEN 
+           ELSE IF READ-CHOICE = 'p' THEN
                IF MESSAGE-NUM > 1
                    COMPUTE MESSAGE-NUM = MESSAGE-NUM - 1
                ELSE
                    MOVE 10 TO MESSAGE-NUM
                END-IF
                PERFORM 0140-READ-MESSAGE
+           ELSE IF READ-CHOICE = 'e' AND POST-AUTHOR = USER-NAME THEN
+               PERFORM 0145-EDIT-MESSAGE
+           ELSE IF READ-CHOICE = 'x'
+             AND (POST-AUTHOR = USER-NAME OR WS-IS-MOD-YES) THEN
+               PERFORM 0146-DELETE-MESSAGE
+           ELSE IF READ-CHOICE = 'r' THEN
+               PERFORM 0148-REPLY-TO-MESSAGE
+           ELSE IF READ-CHOICE = 'k' AND WS-IS-MOD-YES THEN
+               PERFORM 0149-TOGGLE-PIN
+           END-IF.
+
+       0145-EDIT-MESSAGE.
+      *    Only the message's own author can reach this paragraph --
+      *    0140-READ-MESSAGE gates the "e" choice on POST-AUTHOR
+      *    matching the signed-in USER-NAME. The existing post screen
+      *    is reused, pre-filled with the current title and body, so
+      *    editing looks and feels exactly like posting.
+           MOVE TITLE TO POST-TITLE.
+           MOVE BODY TO POST-BODY.
+           INITIALIZE POST-CHOICE.
+           DISPLAY POST-MESSAGE-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT POST-TITLE-FIELD.
+           ACCEPT POST-BODY-FIELD.
+           ACCEPT POST-CATEGORY-FIELD.
+           ACCEPT POST-CHOICE-FIELD.
+           IF POST-CHOICE = "p" THEN
+               MOVE "E" TO WS-MESSAGE-EDIT-MODE
+               PERFORM 0147-REWRITE-MESSAGE-FILE
            END-IF.
+           PERFORM 0130-DISPLAY-MESSAGEBOARD.
+
+       0146-DELETE-MESSAGE.
+      *    0140-READ-MESSAGE gates the "x" choice on POST-AUTHOR
+      *    matching USER-NAME OR WS-IS-MOD-YES -- unlike
+      *    0145-EDIT-MESSAGE, a moderator may delete any post, not
+      *    just their own.
+           MOVE "D" TO WS-MESSAGE-EDIT-MODE.
+           PERFORM 0147-REWRITE-MESSAGE-FILE.
+           PERFORM 0130-DISPLAY-MESSAGEBOARD.
+
+       0147-REWRITE-MESSAGE-FILE.
+      *    LINE SEQUENTIAL has no in-place update or delete, so an
+      *    edit or a delete is done the same way messages are archived
+      *    in 0115-ARCHIVE-OLD-MESSAGES -- copy every record across to
+      *    messages-pending.dat, skipping the target record (delete)
+      *    or writing its new title/body in place of the old ones
+      *    (edit), then copy the result back over messages.dat. The
+      *    record being acted on is the one loaded into
+      *    TITLE/BODY/POST-AUTHOR/POST-DATE by 0140-READ-MESSAGE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM 0117-OPEN-MESSAGE-FILE-INPUT-RETRY.
+           IF WS-MESSAGE-STATUS = "00"
+           OPEN OUTPUT F-MESSAGE-PENDING-FILE
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGE-FILE
+                   NOT AT END
+                       IF MESSAGE-TITLE = TITLE
+                           AND MESSAGE-AUTHOR = POST-AUTHOR
+                           AND MESSAGE-DATE = POST-DATE
+                           IF WS-MESSAGE-EDIT-MODE = "E"
+                               MOVE POST-TITLE TO
+                                   MESSAGE-PENDING-TITLE
+                               MOVE POST-BODY TO
+                                   MESSAGE-PENDING-BODY
+                               MOVE MESSAGE-DATE TO
+                                   MESSAGE-PENDING-DATE
+                               MOVE MESSAGE-AUTHOR TO
+                                   MESSAGE-PENDING-AUTHOR
+                               MOVE MESSAGE-PARENT TO
+                                   MESSAGE-PENDING-PARENT
+                               MOVE MESSAGE-PINNED TO
+                                   MESSAGE-PENDING-PINNED
+                               IF POST-CATEGORY = SPACES
+                                   MOVE "general" TO
+                                       MESSAGE-PENDING-CATEGORY
+                               ELSE
+                                   MOVE POST-CATEGORY TO
+                                       MESSAGE-PENDING-CATEGORY
+                               END-IF
+                               WRITE MESSAGE-PENDING-RECORD
+                               END-WRITE
+                           ELSE IF WS-MESSAGE-EDIT-MODE = "K"
+                               MOVE MESSAGE-TITLE TO
+                                   MESSAGE-PENDING-TITLE
+                               MOVE MESSAGE-BODY TO
+                                   MESSAGE-PENDING-BODY
+                               MOVE MESSAGE-DATE TO
+                                   MESSAGE-PENDING-DATE
+                               MOVE MESSAGE-AUTHOR TO
+                                   MESSAGE-PENDING-AUTHOR
+                               MOVE MESSAGE-PARENT TO
+                                   MESSAGE-PENDING-PARENT
+                               IF MESSAGE-PINNED = "Y"
+                                   MOVE "N" TO MESSAGE-PENDING-PINNED
+                               ELSE
+                                   MOVE "Y" TO MESSAGE-PENDING-PINNED
+                               END-IF
+                               MOVE MESSAGE-CATEGORY TO
+                                   MESSAGE-PENDING-CATEGORY
+                               WRITE MESSAGE-PENDING-RECORD
+                               END-WRITE
+                           END-IF
+                       ELSE
+                           MOVE MESSAGE-TITLE TO
+                               MESSAGE-PENDING-TITLE
+                           MOVE MESSAGE-BODY TO
+                               MESSAGE-PENDING-BODY
+                           MOVE MESSAGE-DATE TO
+                               MESSAGE-PENDING-DATE
+                           MOVE MESSAGE-AUTHOR TO
+                               MESSAGE-PENDING-AUTHOR
+                           MOVE MESSAGE-PARENT TO
+                               MESSAGE-PENDING-PARENT
+                           MOVE MESSAGE-PINNED TO
+                               MESSAGE-PENDING-PINNED
+                           MOVE MESSAGE-CATEGORY TO
+                               MESSAGE-PENDING-CATEGORY
+                           WRITE MESSAGE-PENDING-RECORD
+                           END-WRITE
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM
+           CLOSE F-MESSAGE-FILE
+           CLOSE F-MESSAGE-PENDING-FILE
+
+           MOVE 0 TO WS-FILE-IS-ENDED
+           OPEN INPUT F-MESSAGE-PENDING-FILE
+           PERFORM 0118-OPEN-MESSAGE-FILE-OUTPUT-RETRY
+           IF WS-MESSAGE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-MESSAGE-PENDING-FILE
+                       NOT AT END
+                           MOVE MESSAGE-PENDING-TITLE TO MESSAGE-TITLE
+                           MOVE MESSAGE-PENDING-BODY TO MESSAGE-BODY
+                           MOVE MESSAGE-PENDING-DATE TO MESSAGE-DATE
+                           MOVE MESSAGE-PENDING-AUTHOR TO
+                               MESSAGE-AUTHOR
+                           MOVE MESSAGE-PENDING-PARENT TO
+                               MESSAGE-PARENT
+                           MOVE MESSAGE-PENDING-PINNED TO
+                               MESSAGE-PINNED
+                           MOVE MESSAGE-PENDING-CATEGORY TO
+                               MESSAGE-CATEGORY
+                           WRITE MESSAGES
+                           END-WRITE
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-MESSAGE-FILE
+           ELSE
+               DISPLAY "Message board is busy, please try again."
+           END-IF
+           CLOSE F-MESSAGE-PENDING-FILE
+           ELSE
+               DISPLAY "Message board is busy, please try again."
+           END-IF.
+
+       0148-REPLY-TO-MESSAGE.
+      *    Links the new post back to the one being read by carrying
+      *    its title into WS-REPLY-PARENT, which 0150-POST-MESSAGE
+      *    stores as MESSAGE-PARENT -- related posts then show up
+      *    grouped as a thread via POST-PARENT on the read screen
+      *    instead of scattered across the board as unrelated posts.
+           MOVE TITLE TO WS-REPLY-PARENT.
+           PERFORM 0150-POST-MESSAGE.
+
+       0149-TOGGLE-PIN.
+      *    Reached only by a moderator (gated in 0140-READ-MESSAGE) --
+      *    flips the pinned flag on the post currently loaded into
+      *    TITLE/POST-AUTHOR/POST-DATE using the same copy-through
+      *    idiom as 0145-EDIT-MESSAGE and 0146-DELETE-MESSAGE.
+           MOVE "K" TO WS-MESSAGE-EDIT-MODE.
+           PERFORM 0147-REWRITE-MESSAGE-FILE.
+           PERFORM 0130-DISPLAY-MESSAGEBOARD.
 
        0150-POST-MESSAGE.
            PERFORM 0230-CURRENT-TIME.
-           STRING FUNCTION CURRENT-DATE(1:4) "-" 
-               FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
-               INTO WS-FORMATTED-DATE
-           END-STRING.
 
            INITIALIZE POST-CHOICE.
            INITIALIZE POST-TITLE.
            INITIALIZE POST-BODY.
+           INITIALIZE POST-CATEGORY.
            DISPLAY POST-MESSAGE-SCREEN.
            DISPLAY TIME-SCREEN.
            ACCEPT POST-TITLE-FIELD.
            ACCEPT POST-BODY-FIELD.
+           ACCEPT POST-CATEGORY-FIELD.
            ACCEPT POST-CHOICE-FIELD.
-           IF POST-CHOICE = "d" THEN 
+           IF POST-CHOICE = "d" THEN
                PERFORM 0130-DISPLAY-MESSAGEBOARD
-           ELSE IF POST-CHOICE = "p" THEN 
-               OPEN EXTEND F-MESSAGE-FILE
-               MOVE POST-TITLE TO MESSAGE-TITLE
-               MOVE POST-BODY TO MESSAGE-BODY
-               MOVE WS-FORMATTED-DATE TO MESSAGE-DATE
-               MOVE USER-NAME TO MESSAGE-AUTHOR
-               WRITE MESSAGES
-               END-WRITE               
+           ELSE IF POST-CHOICE = "p" THEN
+               IF POST-CATEGORY = SPACES
+                   MOVE "general" TO POST-CATEGORY
+               END-IF
+      *        messages.dat is LOCK MODE IS EXCLUSIVE, so if another
+      *        session is already posting, editing or archiving, this
+      *        OPEN fails instead of interleaving writes with theirs.
+      *        A few immediate retries ride out that brief window
+      *        before giving up and asking the user to try again.
+               MOVE 0 TO WS-LOCK-RETRIES
+               MOVE "99" TO WS-MESSAGE-STATUS
+               PERFORM UNTIL WS-MESSAGE-STATUS = "00"
+                 OR WS-LOCK-RETRIES >= 20
+                   OPEN EXTEND F-MESSAGE-FILE
+                   IF WS-MESSAGE-STATUS NOT = "00"
+                       ADD 1 TO WS-LOCK-RETRIES
+                   END-IF
+               END-PERFORM
+               IF WS-MESSAGE-STATUS = "00"
+                   MOVE POST-TITLE TO MESSAGE-TITLE
+                   MOVE POST-BODY TO MESSAGE-BODY
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO MESSAGE-YEAR
+                   MOVE "-" TO MESSAGE-YEAR-MON-SEP
+                   MOVE FUNCTION CURRENT-DATE(5:2) TO MESSAGE-MONTH
+                   MOVE "-" TO MESSAGE-MON-DAY-SEP
+                   MOVE FUNCTION CURRENT-DATE(7:2) TO MESSAGE-DAY
+                   MOVE USER-NAME TO MESSAGE-AUTHOR
+                   MOVE WS-REPLY-PARENT TO MESSAGE-PARENT
+                   MOVE "N" TO MESSAGE-PINNED
+                   MOVE POST-CATEGORY TO MESSAGE-CATEGORY
+                   WRITE MESSAGES
+                   END-WRITE
+                   CLOSE F-MESSAGE-FILE
+               ELSE
+                   DISPLAY
+                     "Message board is busy, please try again."
+               END-IF
            END-IF.
-           CLOSE F-MESSAGE-FILE.
            PERFORM 0120-GENERATE-TABLE.
 
+       0155-CHOOSE-DIFFICULTY.
+      *    Lets a player pick a word pool before a game starts. The
+      *    choice is remembered in WS-GUESSING-DIFFICULTY so "play
+      *    again" from the winning/losing screens can go straight back
+      *    into 0160-DISPLAY-GUESSING-GAME without asking again.
+           PERFORM 0230-CURRENT-TIME.
+           MOVE "m" TO WS-GUESSING-DIFFICULTY.
+           DISPLAY WORD-DIFFICULTY-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT WORD-DIFFICULTY-CHOICE-FIELD.
+           IF WS-GUESSING-DIFFICULTY NOT = "e"
+             AND WS-GUESSING-DIFFICULTY NOT = "h"
+               MOVE "m" TO WS-GUESSING-DIFFICULTY
+           END-IF.
+           PERFORM 0160-DISPLAY-GUESSING-GAME.
+
        0160-DISPLAY-GUESSING-GAME.
            PERFORM 0230-CURRENT-TIME.
            MOVE 15 TO WS-GUESSES-LEFT.
            SET WORD-IDX TO 0.
-           OPEN INPUT F-WORD-FILE.
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-WORD-FILE
-                   NOT AT END
-                       ADD 1 TO WORD-IDX
-                       MOVE WORD TO WS-GUESSING-WORDS-WORD(WORD-IDX)
-                   AT END
-                       MOVE 1 TO WS-FILE-IS-ENDED
-               END-READ
-           END-PERFORM.
-           CLOSE F-WORD-FILE.
+           IF WS-GUESSING-DIFFICULTY = "e"
+               OPEN INPUT F-WORD-FILE-EASY
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WORD-FILE-EASY
+                       NOT AT END
+                           ADD 1 TO WORD-IDX
+                           MOVE WORD-EASY TO
+                               WS-GUESSING-WORDS-WORD(WORD-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WORD-FILE-EASY
+           ELSE IF WS-GUESSING-DIFFICULTY = "h"
+               OPEN INPUT F-WORD-FILE-HARD
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WORD-FILE-HARD
+                       NOT AT END
+                           ADD 1 TO WORD-IDX
+                           MOVE WORD-HARD TO
+                               WS-GUESSING-WORDS-WORD(WORD-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WORD-FILE-HARD
+           ELSE
+               OPEN INPUT F-WORD-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WORD-FILE
+                       NOT AT END
+                           ADD 1 TO WORD-IDX
+                           MOVE WORD TO WS-GUESSING-WORDS-WORD(WORD-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WORD-FILE
+           END-IF.
            MOVE FUNCTION CURRENT-DATE(14:3) TO RANDOMNUMBER.
+           COMPUTE RANDOMNUMBER =
+               FUNCTION MOD(RANDOMNUMBER, WORD-IDX) + 1.
            MOVE WS-GUESSING-WORDS-WORD(RANDOMNUMBER) TO WS-WORD.
            MOVE WS-WORD TO WS-ANSWERWORD.
-           MOVE REPLACE-LETTER(WS-WORD) TO WS-WORD. 
+           MOVE REPLACE-LETTER(WS-WORD) TO WS-WORD.
            DISPLAY WORD-GUESSING-SCREEN.
            DISPLAY TIME-SCREEN.
+           MOVE 0 TO WS-WORD-LENGTH.
            MOVE 1 TO COUNTER.
            PERFORM UNTIL COUNTER = 20
-             IF '*' EQUALS WS-WORD(COUNTER:1) 
+             IF '*' EQUALS WS-WORD(COUNTER:1)
               THEN ADD 1 TO WS-WORD-LENGTH
              END-IF
              ADD 1 TO COUNTER
@@ -1167,23 +2222,32 @@
       
            
        0190-WINNING-SCREEN.
+      *    WS-LETTERS-LEFT is always 0 by the time a win is reached,
+      *    so the score is built from WS-GUESSES-LEFT (fewer guesses
+      *    used scores higher) plus WS-WORD-LENGTH (a longer word
+      *    scores higher too), instead of rewarding guesses alone.
            PERFORM 0230-CURRENT-TIME.
            INITIALIZE WS-GUESSING-WINNING-CHOICE.
-           COMPUTE WS-HIGH-SCORE = WS-LETTERS-LEFT * WS-GUESSES-LEFT.
+           COMPUTE WS-HIGH-SCORE = WS-GUESSES-LEFT + WS-WORD-LENGTH.
            DISPLAY WORD-GUESSING-WINNING-SCREEN.
            DISPLAY TIME-SCREEN.
            OPEN EXTEND F-HIGH-SCORES-FILE
                MOVE WS-HIGH-SCORE TO HIGH-SCORE
                MOVE USER-NAME TO PLAYER-NAME
-               WRITE PLAYER-SCORES 
+               MOVE WS-GUESSING-DIFFICULTY TO HIGH-SCORE-DIFFICULTY
+               WRITE PLAYER-SCORES
                END-WRITE.
            CLOSE F-HIGH-SCORES-FILE.
+           MOVE "W" TO WS-GAME-RESULT.
+           PERFORM 0196-UPDATE-GAME-STATS.
 
            ACCEPT WS-GUESSING-WINNING-CHOICE.
            IF WS-GUESSING-WINNING-CHOICE = 'p'
                THEN PERFORM 0160-DISPLAY-GUESSING-GAME
            ELSE IF WS-GUESSING-WINNING-CHOICE = 'h'
              THEN PERFORM 0210-HIGH-SCORE-TABLE
+           ELSE IF WS-GUESSING-WINNING-CHOICE = 't'
+             THEN PERFORM 0215-MY-GAME-STATS
            ELSE IF WS-GUESSING-WINNING-CHOICE = '!'
              THEN PERFORM 0110-DISPLAY-MENU
            ELSE
@@ -1196,32 +2260,130 @@
            INITIALIZE WS-GUESSING-LOSING-CHOICE.
            DISPLAY WORD-GUESSING-LOSE-SCREEN.
            DISPLAY TIME-SCREEN.
+           MOVE "L" TO WS-GAME-RESULT.
+           PERFORM 0196-UPDATE-GAME-STATS.
            ACCEPT WS-GUESSING-LOSING-CHOICE.
            IF WS-GUESSING-LOSING-CHOICE = 'p'
                THEN PERFORM 0160-DISPLAY-GUESSING-GAME
            ELSE IF WS-GUESSING-LOSING-CHOICE = 'h'
              THEN PERFORM 0210-HIGH-SCORE-TABLE
+           ELSE IF WS-GUESSING-LOSING-CHOICE = 't'
+             THEN PERFORM 0215-MY-GAME-STATS
            ELSE IF WS-GUESSING-LOSING-CHOICE = '!'
              THEN PERFORM 0110-DISPLAY-MENU
            ELSE
              PERFORM 0200-LOSING-SCREEN
            END-IF.
 
+       0196-UPDATE-GAME-STATS.
+      *    Keyed into game-stats.dat by USER-NAME the same way
+      *    0132-SAVE-LAST-PAGE re-keys into users.dat -- a running
+      *    lifetime record of games played, wins, losses and guesses
+      *    used per player, shown on GAME-STATS-SCREEN by
+      *    0215-MY-GAME-STATS, since high-scores.dat only ever keeps a
+      *    leaderboard of individual scores rather than a per-player
+      *    summary. WS-GAME-RESULT ("W" or "L") is set by the caller
+      *    before this is performed.
+           COMPUTE WS-GUESSES-USED = 15 - WS-GUESSES-LEFT.
+           OPEN I-O F-GAME-STATS-FILE.
+           IF WS-GAME-STATS-STATUS = "35"
+               OPEN OUTPUT F-GAME-STATS-FILE
+               CLOSE F-GAME-STATS-FILE
+               OPEN I-O F-GAME-STATS-FILE
+           END-IF.
+           MOVE USER-NAME TO GS-PLAYER-NAME.
+           READ F-GAME-STATS-FILE
+               INVALID KEY
+                   MOVE 1 TO GS-GAMES-PLAYED
+                   MOVE WS-GUESSES-USED TO GS-TOTAL-GUESSES
+                   IF WS-GAME-RESULT = "W"
+                       MOVE 1 TO GS-WINS
+                       MOVE 0 TO GS-LOSSES
+                   ELSE
+                       MOVE 0 TO GS-WINS
+                       MOVE 1 TO GS-LOSSES
+                   END-IF
+                   WRITE GAME-STATS-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO GS-GAMES-PLAYED
+                   ADD WS-GUESSES-USED TO GS-TOTAL-GUESSES
+                   IF WS-GAME-RESULT = "W"
+                       ADD 1 TO GS-WINS
+                   ELSE
+                       ADD 1 TO GS-LOSSES
+                   END-IF
+                   REWRITE GAME-STATS-RECORD
+           END-READ.
+           CLOSE F-GAME-STATS-FILE.
+
+       0215-MY-GAME-STATS.
+      *    Reads the signed-in player's own lifetime record back out
+      *    of game-stats.dat. A player with no recorded games yet
+      *    (INVALID KEY) sees an all-zero summary rather than an error.
+           OPEN INPUT F-GAME-STATS-FILE.
+           MOVE USER-NAME TO GS-PLAYER-NAME.
+           READ F-GAME-STATS-FILE
+               INVALID KEY
+                   MOVE 0 TO GS-GAMES-PLAYED
+                   MOVE 0 TO GS-WINS
+                   MOVE 0 TO GS-LOSSES
+                   MOVE 0 TO GS-TOTAL-GUESSES
+           END-READ.
+           CLOSE F-GAME-STATS-FILE.
+           IF GS-GAMES-PLAYED = 0
+               MOVE 0 TO WS-AVG-GUESSES
+           ELSE
+               COMPUTE WS-AVG-GUESSES ROUNDED =
+                   GS-TOTAL-GUESSES / GS-GAMES-PLAYED
+           END-IF.
+           INITIALIZE WS-GAME-STATS-CHOICE.
+           DISPLAY GAME-STATS-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT WS-GAME-STATS-FIELD.
+           IF WS-GAME-STATS-CHOICE = 'b'
+               PERFORM 0110-DISPLAY-MENU
+           ELSE
+               PERFORM 0215-MY-GAME-STATS
+           END-IF.
+
        0210-HIGH-SCORE-TABLE.
+      *    Scores are kept in one flat file but filtered here to the
+      *    difficulty the player currently has chosen in
+      *    WS-GUESSING-DIFFICULTY, so the board each player is ranked
+      *    against matches the word pool they were actually drawing
+      *    from. Scores recorded before HIGH-SCORE-DIFFICULTY existed
+      *    read back as SPACE and are treated as "m", since medium was
+      *    the only difficulty the game had at the time.
            SET COUNTER TO 0.
            OPEN INPUT F-HIGH-SCORES-FILE.
+           OPEN INPUT F-USERS-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-HIGH-SCORES-FILE
                    NOT AT END
-                       ADD 1 TO COUNTER
-                       MOVE HIGH-SCORE TO WS-SCORE(COUNTER)
-                       MOVE PLAYER-NAME TO WS-NAME(COUNTER)
-                   AT END 
+                       IF HIGH-SCORE-DIFFICULTY = SPACE
+                           MOVE "m" TO HIGH-SCORE-DIFFICULTY
+                       END-IF
+                       IF HIGH-SCORE-DIFFICULTY = WS-GUESSING-DIFFICULTY
+                           ADD 1 TO COUNTER
+                           MOVE HIGH-SCORE TO WS-SCORE(COUNTER)
+                           MOVE PLAYER-NAME TO WS-NAME(COUNTER)
+                           MOVE PLAYER-NAME TO USERNAME
+                           READ F-USERS-FILE
+                               INVALID KEY
+                                   MOVE PLAYER-NAME TO
+                                       WS-DISPLAY-NAME(COUNTER)
+                               NOT INVALID KEY
+                                   MOVE USER-DISPLAY-NAME TO
+                                       WS-DISPLAY-NAME(COUNTER)
+                           END-READ
+                       END-IF
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
-               END-READ 
+               END-READ
            END-PERFORM.
            CLOSE F-HIGH-SCORES-FILE.
+           CLOSE F-USERS-FILE.
            PERFORM 0220-HIGH-SCORE-SCREEN.
            
 
@@ -1241,4 +2403,195 @@
 
        0230-CURRENT-TIME.
            MOVE FUNCTION CURRENT-DATE TO WS-TIME.
-             
+
+       0243-EXPORT-MESSAGEBOARD-REPORT.
+      *    Dumps every record in F-MESSAGE-FILE to a flat text report
+      *    so a moderator can review board content offline instead of
+      *    tying up a terminal session paging through
+      *    0130-DISPLAY-MESSAGEBOARD. MESSAGE-BODY is wider than
+      *    REPORT-LINE, so a long body is truncated in the report the
+      *    same way a long body is truncated in the private-message
+      *    inbox preview.
+           OPEN OUTPUT F-REPORT-FILE.
+           MOVE "Makers BBS -- message board report" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-MESSAGE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGE-FILE
+                   NOT AT END
+                       STRING "Title: " MESSAGE-TITLE
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       STRING "Author: " MESSAGE-AUTHOR
+                           "   Date: " MESSAGE-DATE
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       STRING "Body: " MESSAGE-BODY
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       MOVE SPACES TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-MESSAGE-FILE.
+           CLOSE F-REPORT-FILE.
+           DISPLAY "Report written to messageboard-report.txt".
+           PERFORM 0110-DISPLAY-MENU.
+
+       0240-PRIVATE-MESSAGES-MENU.
+      *    F-PM-FILE holds every private message ever sent, addressed
+      *    by PM-TO/PM-FROM the same way MESSAGES are addressed by
+      *    MESSAGE-AUTHOR -- the messageboard's display paragraphs
+      *    show every post to every user, so this scans for the
+      *    unread count instead of reusing 0120-GENERATE-TABLE.
+           PERFORM 0230-CURRENT-TIME.
+           SET COUNTER TO 0.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PM-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PM-FILE
+                   NOT AT END
+                       IF PM-TO = USER-NAME AND PM-READ-FLAG = "N"
+                           ADD 1 TO COUNTER
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PM-FILE.
+           MOVE COUNTER TO WS-PM-COUNT.
+
+           INITIALIZE WS-PM-CHOICE.
+           DISPLAY PRIVATE-MESSAGES-MENU-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT PM-MENU-CHOICE-FIELD.
+           IF WS-PM-CHOICE = "s" THEN
+               PERFORM 0241-SEND-PRIVATE-MESSAGE
+           ELSE IF WS-PM-CHOICE = "i" THEN
+               PERFORM 0242-READ-PRIVATE-INBOX
+           ELSE IF WS-PM-CHOICE = "q" THEN
+               PERFORM 0110-DISPLAY-MENU
+           ELSE
+               PERFORM 0240-PRIVATE-MESSAGES-MENU
+           END-IF.
+
+       0241-SEND-PRIVATE-MESSAGE.
+      *    Appended straight to private-messages.dat the same way
+      *    0150-POST-MESSAGE appends to messages.dat -- the only
+      *    difference is PM-TO, which is what keeps the message out
+      *    of the public messageboard and addressed to one reader.
+           PERFORM 0230-CURRENT-TIME.
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+               FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+               INTO WS-FORMATTED-DATE
+           END-STRING.
+
+           INITIALIZE WS-PM-TO.
+           INITIALIZE WS-PM-BODY-INPUT.
+           DISPLAY SEND-PRIVATE-MESSAGE-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT PM-TO-FIELD.
+           ACCEPT PM-BODY-FIELD.
+
+           OPEN EXTEND F-PM-FILE.
+           MOVE WS-PM-TO TO PM-TO.
+           MOVE USER-NAME TO PM-FROM.
+           MOVE WS-PM-BODY-INPUT TO PM-BODY.
+           MOVE WS-FORMATTED-DATE TO PM-DATE.
+           MOVE "N" TO PM-READ-FLAG.
+           WRITE PRIVATE-MESSAGE-RECORD
+           END-WRITE.
+           CLOSE F-PM-FILE.
+           PERFORM 0240-PRIVATE-MESSAGES-MENU.
+
+       0242-READ-PRIVATE-INBOX.
+      *    Loads up to the 10 inbox slots PRIVATE-INBOX-SCREEN shows,
+      *    then copies the whole file across to
+      *    private-messages-pending.dat and back, marking read only
+      *    the same first 10 messages just loaded -- the same
+      *    copy-then-replace idiom 0147-REWRITE-MESSAGE-FILE uses,
+      *    since LINE SEQUENTIAL has no in-place update. A user with
+      *    more than 10 messages keeps message 11 onward unread until
+      *    a later inbox view works through to them; marking them
+      *    read here, before they are ever shown, would make them
+      *    unreachable.
+           SET COUNTER TO 0.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PM-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PM-FILE
+                   NOT AT END
+                       IF PM-TO = USER-NAME AND COUNTER < 10
+                           ADD 1 TO COUNTER
+                           MOVE PM-FROM TO WS-PM-FROM(COUNTER)
+                           MOVE PM-BODY TO WS-PM-BODY(COUNTER)
+                           MOVE PM-DATE TO WS-PM-DATE(COUNTER)
+                           MOVE PM-READ-FLAG TO WS-PM-READ-FLAG(COUNTER)
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PM-FILE.
+
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-PM-MARK-COUNT.
+           OPEN INPUT F-PM-FILE.
+           OPEN OUTPUT F-PM-PENDING-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PM-FILE
+                   NOT AT END
+                       MOVE PM-TO TO PM-PENDING-TO
+                       MOVE PM-FROM TO PM-PENDING-FROM
+                       MOVE PM-BODY TO PM-PENDING-BODY
+                       MOVE PM-DATE TO PM-PENDING-DATE
+                       IF PM-TO = USER-NAME AND
+                           WS-PM-MARK-COUNT < 10
+                           ADD 1 TO WS-PM-MARK-COUNT
+                           MOVE "Y" TO PM-PENDING-READ-FLAG
+                       ELSE
+                           MOVE PM-READ-FLAG TO PM-PENDING-READ-FLAG
+                       END-IF
+                       WRITE PM-PENDING-RECORD
+                       END-WRITE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PM-FILE.
+           CLOSE F-PM-PENDING-FILE.
+
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PM-PENDING-FILE.
+           OPEN OUTPUT F-PM-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PM-PENDING-FILE
+                   NOT AT END
+                       MOVE PM-PENDING-TO TO PM-TO
+                       MOVE PM-PENDING-FROM TO PM-FROM
+                       MOVE PM-PENDING-BODY TO PM-BODY
+                       MOVE PM-PENDING-DATE TO PM-DATE
+                       MOVE PM-PENDING-READ-FLAG TO PM-READ-FLAG
+                       WRITE PRIVATE-MESSAGE-RECORD
+                       END-WRITE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-PM-PENDING-FILE.
+           CLOSE F-PM-FILE.
+
+           INITIALIZE WS-PM-CHOICE.
+           DISPLAY PRIVATE-INBOX-SCREEN.
+           DISPLAY TIME-SCREEN.
+           ACCEPT PM-INBOX-CHOICE-FIELD.
+           PERFORM 0240-PRIVATE-MESSAGES-MENU.
+
