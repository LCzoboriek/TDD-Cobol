@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. DISPLAY-MESSAGE-PARENT.
+       DATA DIVISION.
+
+           LINKAGE SECTION.
+           01 LS-MESSAGE-NUM UNSIGNED-INT.
+           01 LS-MSGS.
+               05 LS-MSG OCCURS 100 TIMES
+               ASCENDING KEY IS LS-TITLE
+               INDEXED BY MSG-IDX.
+                   10 LS-TITLE PIC X(60).
+                   10 LS-BODY PIC X(500).
+                   10 LS-DATE PIC X(10).
+                   10 LS-AUTHOR PIC X(10).
+                   10 LS-PARENT PIC X(60).
+                   10 LS-PINNED PIC X.
+                   10 LS-CATEGORY PIC X(15).
+           01 POST-PARENT PIC X(60).
+           01 OFFSET UNSIGNED-INT.
+
+       PROCEDURE DIVISION USING OFFSET LS-MESSAGE-NUM LS-MSGS
+       RETURNING POST-PARENT.
+
+           IF LS-MESSAGE-NUM = 1
+                       MOVE LS-PARENT (OFFSET) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 2
+                       MOVE LS-PARENT (OFFSET - 1) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 3
+                       MOVE LS-PARENT (OFFSET - 2) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 4
+                       MOVE LS-PARENT (OFFSET - 3) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 5
+                       MOVE LS-PARENT (OFFSET - 4) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 6
+                       MOVE LS-PARENT (OFFSET - 5) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 7
+                       MOVE LS-PARENT (OFFSET - 6) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 8
+                       MOVE LS-PARENT (OFFSET - 7) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 9
+                       MOVE LS-PARENT (OFFSET - 8) TO POST-PARENT
+           ELSE IF LS-MESSAGE-NUM = 10
+                       MOVE LS-PARENT (OFFSET - 9) TO POST-PARENT
+           END-IF.
+
+           END FUNCTION DISPLAY-MESSAGE-PARENT.
