@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. DISPLAY-MESSAGE-PINNED.
+       DATA DIVISION.
+
+           LINKAGE SECTION.
+           01 LS-MESSAGE-NUM UNSIGNED-INT.
+           01 LS-MSGS.
+               05 LS-MSG OCCURS 100 TIMES
+               ASCENDING KEY IS LS-TITLE
+               INDEXED BY MSG-IDX.
+                   10 LS-TITLE PIC X(60).
+                   10 LS-BODY PIC X(500).
+                   10 LS-DATE PIC X(10).
+                   10 LS-AUTHOR PIC X(10).
+                   10 LS-PARENT PIC X(60).
+                   10 LS-PINNED PIC X.
+                   10 LS-CATEGORY PIC X(15).
+           01 POST-PINNED PIC X.
+           01 OFFSET UNSIGNED-INT.
+
+       PROCEDURE DIVISION USING OFFSET LS-MESSAGE-NUM LS-MSGS
+       RETURNING POST-PINNED.
+
+           IF LS-MESSAGE-NUM = 1
+                       MOVE LS-PINNED (OFFSET) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 2
+                       MOVE LS-PINNED (OFFSET - 1) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 3
+                       MOVE LS-PINNED (OFFSET - 2) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 4
+                       MOVE LS-PINNED (OFFSET - 3) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 5
+                       MOVE LS-PINNED (OFFSET - 4) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 6
+                       MOVE LS-PINNED (OFFSET - 5) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 7
+                       MOVE LS-PINNED (OFFSET - 6) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 8
+                       MOVE LS-PINNED (OFFSET - 7) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 9
+                       MOVE LS-PINNED (OFFSET - 8) TO POST-PINNED
+           ELSE IF LS-MESSAGE-NUM = 10
+                       MOVE LS-PINNED (OFFSET - 9) TO POST-PINNED
+           END-IF.
+
+           END FUNCTION DISPLAY-MESSAGE-PINNED.
