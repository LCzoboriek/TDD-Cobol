@@ -0,0 +1,475 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bbs-housekeeping.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGE-FILE ASSIGN TO "messages.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             LOCK MODE IS EXCLUSIVE
+             FILE STATUS IS WS-MESSAGE-STATUS.
+           SELECT F-MESSAGE-ARCHIVE-FILE ASSIGN TO
+             "messages-archive.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-MESSAGE-PENDING-FILE ASSIGN TO
+             "messages-pending.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME
+             FILE STATUS IS WS-USERS-STATUS.
+           SELECT F-AUDIT-FILE ASSIGN TO "sign-in-audit.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-ARCHIVE-CHECKPOINT-FILE ASSIGN TO
+             "housekeeping-archive-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-ARCHIVE-CHECKPT-STATUS.
+           SELECT F-STALE-CHECKPOINT-FILE ASSIGN TO
+             "housekeeping-stale-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STALE-CHECKPT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGE-FILE.
+           01 MESSAGES.
+              05 MESSAGE-TITLE PIC X(60).
+              05 MESSAGE-BODY PIC X(500).
+              05 MESSAGE-DATE.
+                 10 MESSAGE-YEAR PIC 9(4).
+                 10 MESSAGE-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-MONTH PIC 99.
+                 10 MESSAGE-MON-DAY-SEP PIC X.
+                 10 MESSAGE-DAY PIC 99.
+              05 MESSAGE-AUTHOR PIC X(10).
+              05 MESSAGE-PARENT PIC X(60).
+              05 MESSAGE-PINNED PIC X.
+              05 MESSAGE-CATEGORY PIC X(15).
+           FD F-MESSAGE-ARCHIVE-FILE.
+           01 MESSAGE-ARCHIVE-RECORD.
+              05 MESSAGE-ARCHIVE-TITLE PIC X(60).
+              05 MESSAGE-ARCHIVE-BODY PIC X(500).
+              05 MESSAGE-ARCHIVE-DATE.
+                 10 MESSAGE-ARCHIVE-YEAR PIC 9(4).
+                 10 MESSAGE-ARCHIVE-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-ARCHIVE-MONTH PIC 99.
+                 10 MESSAGE-ARCHIVE-MON-DAY-SEP PIC X.
+                 10 MESSAGE-ARCHIVE-DAY PIC 99.
+              05 MESSAGE-ARCHIVE-AUTHOR PIC X(10).
+              05 MESSAGE-ARCHIVE-PARENT PIC X(60).
+              05 MESSAGE-ARCHIVE-PINNED PIC X.
+              05 MESSAGE-ARCHIVE-CATEGORY PIC X(15).
+           FD F-MESSAGE-PENDING-FILE.
+           01 MESSAGE-PENDING-RECORD.
+              05 MESSAGE-PENDING-TITLE PIC X(60).
+              05 MESSAGE-PENDING-BODY PIC X(500).
+              05 MESSAGE-PENDING-DATE.
+                 10 MESSAGE-PENDING-YEAR PIC 9(4).
+                 10 MESSAGE-PENDING-YEAR-MON-SEP PIC X.
+                 10 MESSAGE-PENDING-MONTH PIC 99.
+                 10 MESSAGE-PENDING-MON-DAY-SEP PIC X.
+                 10 MESSAGE-PENDING-DAY PIC 99.
+              05 MESSAGE-PENDING-AUTHOR PIC X(10).
+              05 MESSAGE-PENDING-PARENT PIC X(60).
+              05 MESSAGE-PENDING-PINNED PIC X.
+              05 MESSAGE-PENDING-CATEGORY PIC X(15).
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(10).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-SECURITY-ANSWER PIC X(20).
+              05 USER-IS-MODERATOR PIC X.
+                 88 USER-IS-MOD-YES VALUE "Y".
+              05 USER-LAST-PAGE PIC 99.
+              05 USER-FAILED-ATTEMPTS PIC 99.
+              05 USER-LOCKED PIC X.
+                 88 USER-IS-LOCKED VALUE "Y".
+              05 USER-DISPLAY-NAME PIC X(30).
+              05 USER-SIGNUP-DATE PIC X(10).
+           FD F-AUDIT-FILE.
+           01 AUDIT-RECORD.
+              05 AUDIT-USERNAME PIC X(10).
+              05 AUDIT-DATE PIC X(10).
+              05 AUDIT-TIME PIC X(4).
+           FD F-ARCHIVE-CHECKPOINT-FILE.
+           01 ARCHIVE-CHECKPOINT-RECORD.
+              05 ARCHIVE-CHECKPOINT-STEP PIC X(8).
+           FD F-STALE-CHECKPOINT-FILE.
+           01 STALE-CHECKPOINT-RECORD.
+              05 STALE-CHECKPOINT-STEP PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-MESSAGE-STATUS PIC XX.
+           01 WS-USERS-STATUS PIC XX.
+           01 WS-ARCHIVE-CHECKPT-STATUS PIC XX.
+           01 WS-STALE-CHECKPT-STATUS PIC XX.
+      *    Archive and stale-check each get their own checkpoint file
+      *    and their own completion flag below -- cramming both steps'
+      *    restart state into one overwritable record meant the stale
+      *    check's save clobbered whatever the archive step had just
+      *    written, forcing a full re-archive on every run.
+           01 WS-ARCHIVE-STEP-COMPLETED PIC X(8) VALUE SPACES.
+           01 WS-STALE-STEP-COMPLETED PIC X(8) VALUE SPACES.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-MESSAGE-TOTAL PIC 9(7).
+           01 WS-MESSAGE-READ-COUNT PIC 9(7).
+           01 WS-ARCHIVE-CUTOFF PIC 9(7).
+           01 WS-STALE-THRESHOLD-DAYS PIC 999 VALUE 90.
+           01 WS-STALE-CUTOFF-DATE PIC X(10).
+           01 WS-CUTOFF-YEAR PIC 9(4).
+           01 WS-CUTOFF-MONTH PIC 99.
+           01 WS-CUTOFF-DAY PIC 99.
+           01 WS-CUTOFF-MONTH-LENGTH PIC 99.
+           01 WS-DAYS-REMAINING PIC 999.
+           01 WS-LAST-SIGN-IN-DATE PIC X(10).
+           01 WS-ACCOUNT-IS-STALE PIC X.
+               88 ACCOUNT-IS-STALE VALUE "Y".
+           01 WS-LOCK-RETRIES PIC 99.
+           01 WS-MESSAGE-FILE-BUSY PIC X VALUE "N".
+               88 MESSAGE-FILE-WAS-BUSY VALUE "Y".
+
+           LINKAGE SECTION.
+           01 LS-TODAY.
+               05 LS-TODAY-MONTH PIC 99.
+               05 LS-MON-DAY-SEPARATOR PIC X.
+               05 LS-TODAY-DAY PIC 99.
+           01 LS-TODAY-YEAR PIC 9999.
+
+       PROCEDURE DIVISION USING LS-TODAY, LS-TODAY-YEAR.
+      *    Runs the two BBS housekeeping steps the nightly batch
+      *    window needs -- message archiving and a stale-account
+      *    check -- as a pair of restart points, the same way
+      *    customer-filterer checkpoints its own steps: a rerun after
+      *    an abend skips whichever step the checkpoint file already
+      *    shows complete instead of repeating it.
+           PERFORM LOAD-ARCHIVE-CHECKPOINT.
+           PERFORM LOAD-STALE-CHECKPOINT.
+           IF WS-ARCHIVE-STEP-COMPLETED NOT = "ARCHIVE"
+               MOVE "N" TO WS-MESSAGE-FILE-BUSY
+               PERFORM ARCHIVE-OLD-MESSAGES
+               IF NOT MESSAGE-FILE-WAS-BUSY
+                   PERFORM SAVE-ARCHIVE-CHECKPOINT
+               END-IF
+           END-IF.
+           IF WS-STALE-STEP-COMPLETED NOT = "STALE"
+               PERFORM STALE-ACCOUNT-CHECK
+               PERFORM SAVE-STALE-CHECKPOINT
+           END-IF.
+           GOBACK.
+
+           LOAD-ARCHIVE-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-ARCHIVE-STEP-COMPLETED.
+           OPEN INPUT F-ARCHIVE-CHECKPOINT-FILE.
+           IF WS-ARCHIVE-CHECKPT-STATUS = "00"
+               READ F-ARCHIVE-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE ARCHIVE-CHECKPOINT-STEP TO
+                           WS-ARCHIVE-STEP-COMPLETED
+               END-READ
+               CLOSE F-ARCHIVE-CHECKPOINT-FILE
+           END-IF.
+
+           LOAD-STALE-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-STALE-STEP-COMPLETED.
+           OPEN INPUT F-STALE-CHECKPOINT-FILE.
+           IF WS-STALE-CHECKPT-STATUS = "00"
+               READ F-STALE-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE STALE-CHECKPOINT-STEP TO
+                           WS-STALE-STEP-COMPLETED
+               END-READ
+               CLOSE F-STALE-CHECKPOINT-FILE
+           END-IF.
+
+           SAVE-ARCHIVE-CHECKPOINT SECTION.
+           MOVE "ARCHIVE" TO ARCHIVE-CHECKPOINT-STEP.
+           OPEN OUTPUT F-ARCHIVE-CHECKPOINT-FILE.
+           WRITE ARCHIVE-CHECKPOINT-RECORD.
+           CLOSE F-ARCHIVE-CHECKPOINT-FILE.
+
+           SAVE-ARCHIVE-SPLIT-CHECKPOINT SECTION.
+      *    Marks the split into messages-archive.dat/messages-pending.
+      *    dat as durably complete but the copy-back into messages.dat
+      *    not yet confirmed, so an abend during the copy-back is
+      *    detected on restart instead of being masked by a message
+      *    count freshly recomputed from a half-rewritten active file.
+      *    Its own file, independent of the stale-check's checkpoint,
+      *    so the stale check's own save can never clobber this value.
+           MOVE "ARCSPLIT" TO ARCHIVE-CHECKPOINT-STEP.
+           OPEN OUTPUT F-ARCHIVE-CHECKPOINT-FILE.
+           WRITE ARCHIVE-CHECKPOINT-RECORD.
+           CLOSE F-ARCHIVE-CHECKPOINT-FILE.
+
+           SAVE-STALE-CHECKPOINT SECTION.
+           MOVE "STALE" TO STALE-CHECKPOINT-STEP.
+           OPEN OUTPUT F-STALE-CHECKPOINT-FILE.
+           WRITE STALE-CHECKPOINT-RECORD.
+           CLOSE F-STALE-CHECKPOINT-FILE.
+
+           ARCHIVE-OLD-MESSAGES SECTION.
+      *    Same cutover 0115-ARCHIVE-OLD-MESSAGES performs inline
+      *    whenever a session loads the message board -- moved here so
+      *    it can also run as a standalone batch step against a board
+      *    nobody happens to be browsing tonight. The split into
+      *    archive/pending and the copy-back into messages.dat are
+      *    checkpointed separately (see SAVE-ARCHIVE-SPLIT-CHECKPOINT)
+      *    so an abend during the copy-back resumes there on restart
+      *    instead of silently dropping whatever was still sitting in
+      *    messages-pending.dat.
+           IF WS-ARCHIVE-STEP-COMPLETED = "ARCSPLIT"
+               PERFORM REBUILD-MESSAGES-FROM-PENDING
+           ELSE
+               PERFORM COUNT-AND-SPLIT-OLD-MESSAGES
+           END-IF.
+
+           COUNT-AND-SPLIT-OLD-MESSAGES SECTION.
+           MOVE 0 TO WS-MESSAGE-TOTAL.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM OPEN-MESSAGE-FILE-INPUT-RETRY.
+           IF WS-MESSAGE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-MESSAGE-FILE
+                       NOT AT END
+                           ADD 1 TO WS-MESSAGE-TOTAL
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-MESSAGE-FILE
+           ELSE
+               MOVE "Y" TO WS-MESSAGE-FILE-BUSY
+           END-IF.
+
+           IF WS-MESSAGE-TOTAL > 100
+               COMPUTE WS-ARCHIVE-CUTOFF = WS-MESSAGE-TOTAL - 100
+               MOVE 0 TO WS-MESSAGE-READ-COUNT
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM OPEN-MESSAGE-FILE-INPUT-RETRY
+               IF WS-MESSAGE-STATUS = "00"
+                   OPEN EXTEND F-MESSAGE-ARCHIVE-FILE
+                   OPEN OUTPUT F-MESSAGE-PENDING-FILE
+                   PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                       READ F-MESSAGE-FILE
+                           NOT AT END
+                               ADD 1 TO WS-MESSAGE-READ-COUNT
+                               IF WS-MESSAGE-READ-COUNT <=
+                                   WS-ARCHIVE-CUTOFF
+                                   MOVE MESSAGE-TITLE TO
+                                       MESSAGE-ARCHIVE-TITLE
+                                   MOVE MESSAGE-BODY TO
+                                       MESSAGE-ARCHIVE-BODY
+                                   MOVE MESSAGE-DATE TO
+                                       MESSAGE-ARCHIVE-DATE
+                                   MOVE MESSAGE-AUTHOR TO
+                                       MESSAGE-ARCHIVE-AUTHOR
+                                   MOVE MESSAGE-PARENT TO
+                                       MESSAGE-ARCHIVE-PARENT
+                                   MOVE MESSAGE-PINNED TO
+                                       MESSAGE-ARCHIVE-PINNED
+                                   MOVE MESSAGE-CATEGORY TO
+                                       MESSAGE-ARCHIVE-CATEGORY
+                                   WRITE MESSAGE-ARCHIVE-RECORD
+                                   END-WRITE
+                               ELSE
+                                   MOVE MESSAGE-TITLE TO
+                                       MESSAGE-PENDING-TITLE
+                                   MOVE MESSAGE-BODY TO
+                                       MESSAGE-PENDING-BODY
+                                   MOVE MESSAGE-DATE TO
+                                       MESSAGE-PENDING-DATE
+                                   MOVE MESSAGE-AUTHOR TO
+                                       MESSAGE-PENDING-AUTHOR
+                                   MOVE MESSAGE-PARENT TO
+                                       MESSAGE-PENDING-PARENT
+                                   MOVE MESSAGE-PINNED TO
+                                       MESSAGE-PENDING-PINNED
+                                   MOVE MESSAGE-CATEGORY TO
+                                       MESSAGE-PENDING-CATEGORY
+                                   WRITE MESSAGE-PENDING-RECORD
+                                   END-WRITE
+                               END-IF
+                           AT END
+                               MOVE 1 TO WS-FILE-IS-ENDED
+                       END-READ
+                   END-PERFORM
+                   CLOSE F-MESSAGE-FILE
+                   CLOSE F-MESSAGE-ARCHIVE-FILE
+                   CLOSE F-MESSAGE-PENDING-FILE
+                   PERFORM SAVE-ARCHIVE-SPLIT-CHECKPOINT
+                   PERFORM REBUILD-MESSAGES-FROM-PENDING
+               ELSE
+                   MOVE "Y" TO WS-MESSAGE-FILE-BUSY
+               END-IF
+           END-IF.
+
+           REBUILD-MESSAGES-FROM-PENDING SECTION.
+      *    Copies messages-pending.dat (built this run, or left behind
+      *    by a prior attempt that got this far before an abend) back
+      *    into messages.dat, truncating it first.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-MESSAGE-PENDING-FILE.
+           PERFORM OPEN-MESSAGE-FILE-OUTPUT-RETRY.
+           IF WS-MESSAGE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-MESSAGE-PENDING-FILE
+                       NOT AT END
+                           MOVE MESSAGE-PENDING-TITLE TO MESSAGE-TITLE
+                           MOVE MESSAGE-PENDING-BODY TO MESSAGE-BODY
+                           MOVE MESSAGE-PENDING-DATE TO MESSAGE-DATE
+                           MOVE MESSAGE-PENDING-AUTHOR TO
+                               MESSAGE-AUTHOR
+                           MOVE MESSAGE-PENDING-PARENT TO
+                               MESSAGE-PARENT
+                           MOVE MESSAGE-PENDING-PINNED TO
+                               MESSAGE-PINNED
+                           MOVE MESSAGE-PENDING-CATEGORY TO
+                               MESSAGE-CATEGORY
+                           WRITE MESSAGES
+                           END-WRITE
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-MESSAGE-FILE
+           ELSE
+               MOVE "Y" TO WS-MESSAGE-FILE-BUSY
+           END-IF.
+           CLOSE F-MESSAGE-PENDING-FILE.
+
+           OPEN-MESSAGE-FILE-INPUT-RETRY SECTION.
+      *    messages.dat is LOCK MODE IS EXCLUSIVE, so if an interactive
+      *    session is already posting, editing or archiving, this OPEN
+      *    fails instead of interleaving reads with their writes -- the
+      *    same retry idiom 0150-POST-MESSAGE uses in server.cbl.
+           MOVE 0 TO WS-LOCK-RETRIES.
+           MOVE "99" TO WS-MESSAGE-STATUS.
+           PERFORM UNTIL WS-MESSAGE-STATUS = "00" OR
+               WS-LOCK-RETRIES >= 20
+               OPEN INPUT F-MESSAGE-FILE
+               IF WS-MESSAGE-STATUS NOT = "00"
+                   ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+           END-PERFORM.
+
+           OPEN-MESSAGE-FILE-OUTPUT-RETRY SECTION.
+           MOVE 0 TO WS-LOCK-RETRIES.
+           MOVE "99" TO WS-MESSAGE-STATUS.
+           PERFORM UNTIL WS-MESSAGE-STATUS = "00" OR
+               WS-LOCK-RETRIES >= 20
+               OPEN OUTPUT F-MESSAGE-FILE
+               IF WS-MESSAGE-STATUS NOT = "00"
+                   ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+           END-PERFORM.
+
+           STALE-ACCOUNT-CHECK SECTION.
+      *    Locks any account that hasn't signed in within
+      *    WS-STALE-THRESHOLD-DAYS, the same USER-LOCKED flag
+      *    0101-SIGN-IN sets after too many failed attempts -- a
+      *    stale lock clears the same way a failed-attempt lock does,
+      *    through 0105-RESET-PASSWORD.
+           PERFORM DETERMINE-STALE-CUTOFF-DATE.
+           OPEN I-O F-USERS-FILE.
+           IF WS-USERS-STATUS = "35"
+      *        users.dat has never been created -- no accounts exist
+      *        yet for a fresh install to lock, so there is nothing
+      *        to check.
+               CONTINUE
+           ELSE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                       NOT AT END
+                           IF NOT USER-IS-LOCKED
+                               PERFORM FIND-LAST-SIGN-IN-DATE
+                               IF WS-LAST-SIGN-IN-DATE <
+                                   WS-STALE-CUTOFF-DATE
+                                   MOVE "Y" TO USER-LOCKED
+                                   REWRITE USERS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-USERS-FILE
+           END-IF.
+
+           FIND-LAST-SIGN-IN-DATE SECTION.
+      *    sign-in-audit.dat is a plain append-only log, so the most
+      *    recent sign-in for the current USERNAME is found by
+      *    scanning the whole thing and keeping the latest date seen --
+      *    ISO YYYY-MM-DD text compares correctly in date order. An
+      *    account with no sign-in history yet (never logged in since
+      *    signing up) defaults to its own signup date rather than
+      *    LOW-VALUES, so it gets the same 90-day grace period an
+      *    active account gets instead of being locked out on the very
+      *    next housekeeping run.
+           IF USER-SIGNUP-DATE = SPACES
+      *        A record written before this field existed has no
+      *        signup date to fall back to either -- treat it as not
+      *        stale rather than guessing, so pre-existing accounts
+      *        aren't locked out by a migration gap.
+               MOVE HIGH-VALUES TO WS-LAST-SIGN-IN-DATE
+           ELSE
+               MOVE USER-SIGNUP-DATE TO WS-LAST-SIGN-IN-DATE
+           END-IF.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-AUDIT-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-AUDIT-FILE
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF AUDIT-USERNAME = USERNAME AND
+                           AUDIT-DATE > WS-LAST-SIGN-IN-DATE
+                           MOVE AUDIT-DATE TO WS-LAST-SIGN-IN-DATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-AUDIT-FILE.
+
+           DETERMINE-STALE-CUTOFF-DATE SECTION.
+      *    Walks WS-STALE-CUTOFF-DATE back one day at a time from
+      *    today, WS-STALE-THRESHOLD-DAYS times, the same calendar
+      *    math customer-filterer's ADVANCE-PROCESSING-DATE uses to
+      *    step forward through a backfill range.
+           MOVE LS-TODAY-YEAR TO WS-CUTOFF-YEAR.
+           MOVE LS-TODAY-MONTH TO WS-CUTOFF-MONTH.
+           MOVE LS-TODAY-DAY TO WS-CUTOFF-DAY.
+           MOVE WS-STALE-THRESHOLD-DAYS TO WS-DAYS-REMAINING.
+           PERFORM UNTIL WS-DAYS-REMAINING = 0
+               PERFORM STEP-CUTOFF-DATE-BACK-ONE-DAY
+               SUBTRACT 1 FROM WS-DAYS-REMAINING
+           END-PERFORM.
+           STRING WS-CUTOFF-YEAR "-" WS-CUTOFF-MONTH "-" WS-CUTOFF-DAY
+               INTO WS-STALE-CUTOFF-DATE
+           END-STRING.
+
+           STEP-CUTOFF-DATE-BACK-ONE-DAY SECTION.
+           IF WS-CUTOFF-DAY > 1
+               SUBTRACT 1 FROM WS-CUTOFF-DAY
+           ELSE
+               IF WS-CUTOFF-MONTH = 1
+                   MOVE 12 TO WS-CUTOFF-MONTH
+                   SUBTRACT 1 FROM WS-CUTOFF-YEAR
+               ELSE
+                   SUBTRACT 1 FROM WS-CUTOFF-MONTH
+               END-IF
+               PERFORM DETERMINE-CUTOFF-MONTH-LENGTH
+               MOVE WS-CUTOFF-MONTH-LENGTH TO WS-CUTOFF-DAY
+           END-IF.
+
+           DETERMINE-CUTOFF-MONTH-LENGTH SECTION.
+           MOVE 31 TO WS-CUTOFF-MONTH-LENGTH.
+           IF WS-CUTOFF-MONTH = 4 OR WS-CUTOFF-MONTH = 6 OR
+               WS-CUTOFF-MONTH = 9 OR WS-CUTOFF-MONTH = 11
+               MOVE 30 TO WS-CUTOFF-MONTH-LENGTH
+           ELSE IF WS-CUTOFF-MONTH = 2
+               MOVE 28 TO WS-CUTOFF-MONTH-LENGTH
+               IF FUNCTION MOD(WS-CUTOFF-YEAR, 4) = 0 AND
+                   (FUNCTION MOD(WS-CUTOFF-YEAR, 100) NOT = 0 OR
+                    FUNCTION MOD(WS-CUTOFF-YEAR, 400) = 0)
+                   MOVE 29 TO WS-CUTOFF-MONTH-LENGTH
+               END-IF
+           END-IF.
