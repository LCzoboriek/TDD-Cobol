@@ -13,7 +13,10 @@
                FUNCTION DISPLAY-MESSAGE-TITLE
                FUNCTION DISPLAY-MESSAGE-BODY
                FUNCTION DISPLAY-MESSAGE-AUTHOR
-               FUNCTION DISPLAY-MESSAGE-DATE 
+               FUNCTION DISPLAY-MESSAGE-DATE
+               FUNCTION DISPLAY-MESSAGE-PARENT
+               FUNCTION DISPLAY-MESSAGE-PINNED
+               FUNCTION DISPLAY-MESSAGE-CATEGORY
                FUNCTION REPLACE-LETTER.
 
        PROCEDURE DIVISION.
