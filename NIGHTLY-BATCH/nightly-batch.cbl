@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-batch.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-CUSTOMER-CHECKPOINT-FILE ASSIGN TO
+             "nightly-batch-customer-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CUSTOMER-CHECKPOINT-STATUS.
+           SELECT F-BBS-CHECKPOINT-FILE ASSIGN TO
+             "nightly-batch-bbs-checkpoint.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BBS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMER-CHECKPOINT-FILE.
+           01 CUSTOMER-CHECKPOINT-RECORD.
+              05 CUSTOMER-CHECKPOINT-RUN-DATE PIC X(5).
+              05 CUSTOMER-CHECKPOINT-RUN-YEAR PIC 9(4).
+           FD F-BBS-CHECKPOINT-FILE.
+           01 BBS-CHECKPOINT-RECORD.
+              05 BBS-CHECKPOINT-RUN-DATE PIC X(5).
+              05 BBS-CHECKPOINT-RUN-YEAR PIC 9(4).
+
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMER-CHECKPOINT-STATUS PIC XX.
+           01 WS-BBS-CHECKPOINT-STATUS PIC XX.
+           01 WS-CUSTOMER-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-CUSTOMER-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-BBS-CHECKPOINT-DATE PIC X(5) VALUE SPACES.
+           01 WS-BBS-CHECKPOINT-YEAR PIC 9(4) VALUE 0.
+           01 WS-TODAY.
+              05 WS-TODAY-MONTH PIC 99.
+              05 WS-MON-DAY-SEPARATOR PIC X VALUE "-".
+              05 WS-TODAY-DAY PIC 99.
+           01 WS-TODAY-YEAR PIC 9999.
+
+       PROCEDURE DIVISION.
+      *    The nightly batch window used to be two jobs triggered ad
+      *    hoc on their own schedules -- customer-filterer's card run
+      *    and the BBS's own housekeeping -- with nothing tying them
+      *    to a single run or letting a rerun pick up where it left
+      *    off. This drives both in a fixed sequence off one run date,
+      *    checkpointing after each step completes the same way
+      *    customer-filterer checkpoints its own TAX-DAY/BIRTHDAY
+      *    sections, so a rerun after an abend resumes at the next
+      *    step instead of reprocessing a step already done. CUSTOMER
+      *    and BBS each get their own checkpoint file -- cramming both
+      *    steps' completion state into one overwritable record meant
+      *    the second step's save clobbered the first's on every run.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
+           PERFORM LOAD-CUSTOMER-CHECKPOINT.
+           PERFORM LOAD-BBS-CHECKPOINT.
+           IF WS-CUSTOMER-CHECKPOINT-DATE NOT = WS-TODAY OR
+               WS-CUSTOMER-CHECKPOINT-YEAR NOT = WS-TODAY-YEAR
+               CALL "customer-filterer" USING WS-TODAY, WS-TODAY-YEAR
+               PERFORM SAVE-CUSTOMER-CHECKPOINT
+           END-IF.
+           IF WS-BBS-CHECKPOINT-DATE NOT = WS-TODAY OR
+               WS-BBS-CHECKPOINT-YEAR NOT = WS-TODAY-YEAR
+               CALL "bbs-housekeeping" USING WS-TODAY, WS-TODAY-YEAR
+               PERFORM SAVE-BBS-CHECKPOINT
+           END-IF.
+           GOBACK.
+
+           LOAD-CUSTOMER-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-CUSTOMER-CHECKPOINT-DATE.
+           MOVE 0 TO WS-CUSTOMER-CHECKPOINT-YEAR.
+           OPEN INPUT F-CUSTOMER-CHECKPOINT-FILE.
+           IF WS-CUSTOMER-CHECKPOINT-STATUS = "00"
+               READ F-CUSTOMER-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CUSTOMER-CHECKPOINT-RUN-DATE TO
+                           WS-CUSTOMER-CHECKPOINT-DATE
+                       MOVE CUSTOMER-CHECKPOINT-RUN-YEAR TO
+                           WS-CUSTOMER-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-CUSTOMER-CHECKPOINT-FILE
+           END-IF.
+
+           LOAD-BBS-CHECKPOINT SECTION.
+           MOVE SPACES TO WS-BBS-CHECKPOINT-DATE.
+           MOVE 0 TO WS-BBS-CHECKPOINT-YEAR.
+           OPEN INPUT F-BBS-CHECKPOINT-FILE.
+           IF WS-BBS-CHECKPOINT-STATUS = "00"
+               READ F-BBS-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE BBS-CHECKPOINT-RUN-DATE TO
+                           WS-BBS-CHECKPOINT-DATE
+                       MOVE BBS-CHECKPOINT-RUN-YEAR TO
+                           WS-BBS-CHECKPOINT-YEAR
+               END-READ
+               CLOSE F-BBS-CHECKPOINT-FILE
+           END-IF.
+
+           SAVE-CUSTOMER-CHECKPOINT SECTION.
+      *    Stamped with today's run date so a crash between this step
+      *    and the BBS step can't be mistaken for "CUSTOMER already
+      *    done" on a later day's run -- only an exact date match
+      *    skips the CALL above. Its own file, untouched by the BBS
+      *    step's checkpoint, so one step's save can never clobber
+      *    the other's completion record.
+           MOVE WS-TODAY TO CUSTOMER-CHECKPOINT-RUN-DATE.
+           MOVE WS-TODAY-YEAR TO CUSTOMER-CHECKPOINT-RUN-YEAR.
+           OPEN OUTPUT F-CUSTOMER-CHECKPOINT-FILE.
+           WRITE CUSTOMER-CHECKPOINT-RECORD.
+           CLOSE F-CUSTOMER-CHECKPOINT-FILE.
+
+           SAVE-BBS-CHECKPOINT SECTION.
+           MOVE WS-TODAY TO BBS-CHECKPOINT-RUN-DATE.
+           MOVE WS-TODAY-YEAR TO BBS-CHECKPOINT-RUN-YEAR.
+           OPEN OUTPUT F-BBS-CHECKPOINT-FILE.
+           WRITE BBS-CHECKPOINT-RECORD.
+           CLOSE F-BBS-CHECKPOINT-FILE.
